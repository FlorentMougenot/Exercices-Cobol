@@ -1,47 +1,130 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. descrip.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Table des employés chargée depuis descrip-clients.txt ;
+      * à défaut de fichier, on retombe sur les quatre lignes
+      * historiques.
+           SELECT CLIENT-FILE ASSIGN TO 'descrip-clients.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLIENT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENT-FILE.
+       01  CLIENT-RECORD              PIC X(112).
+
        WORKING-STORAGE SECTION.
-       01 LINE01.
-        05 EMPLOYEE-ID PIC 9(8) VALUE 59050287.
-        05 FIRST-NAME PIC X(16) VALUE "Solange".
-        05 LAST-NAME PIC X(16) VALUE "Oliveur".
-        05 JOB PIC X(24) VALUE "Mecanicien".
-        05 ZIPCODE PIC 9(5) VALUE 59008.
-        05 EMAIL PIC X(35) VALUE "Solange.Oliveur@pro.com".
-        05 SALARY PIC 9(8) VALUE 00120000.
-
-       01 LINE02.
-        05 EMPLOYEE-ID PIC 9(8) VALUE 69050243.
-        05 FIRST-NAME PIC X(16) VALUE "Matt".
-        05 LAST-NAME PIC X(16) VALUE "Ador".
-        05 JOB PIC X(24) VALUE "Gerant".
-        05 ZIPCODE PIC 9(5) VALUE 59008.
-        05 EMAIL PIC X(35) VALUE "Matt.Ador@pro.com".
-        05 SALARY PIC 9(8) VALUE 00505000.
-
-       01 LINE03.
-        05 EMPLOYEE-ID PIC 9(8) VALUE 10442572.
-        05 FIRST-NAME PIC X(16) VALUE "Sophie".
-        05 LAST-NAME PIC X(16) VALUE "Stiqué".
-        05 JOB PIC X(24) VALUE "Mascotte".
-        05 ZIPCODE PIC 9(5) VALUE 59009.
-        05 EMAIL PIC X(35) VALUE "Sophie.Stiqué@pro.com".
-        05 SALARY PIC 9(8) VALUE 00080000.
-
-       01 LINE04.
-        05 EMPLOYEE-ID PIC 9(8) VALUE 38042524.
-        05 FIRST-NAME PIC X(16) VALUE "Emma".
-        05 LAST-NAME PIC X(16) VALUE "Tome".
-        05 JOB PIC X(24) VALUE "Animateur".
-        05 ZIPCODE PIC 9(5) VALUE 59009.
-        05 EMAIL PIC X(35) VALUE "Emma.Tome@pro.com".
-        05 SALARY PIC 9(8) VALUE 00080000.
+
+       01 WS-CLIENT-STATUS            PIC XX.
+       01 WS-CLIENT-EOF               PIC X VALUE 'N'.
+       01 WS-LINES-TABLE-MAX          PIC 9(3) VALUE 100.
+       01 WS-LINES-TABLE-FULL         PIC X VALUE 'N'.
+
+      * Jeu de données historique, conservé comme repli si le fichier
+      * descrip-clients.txt est absent : les quatre employés qui étaient
+      * codés en dur dans ce programme avant le chargement depuis
+      * fichier.
+       01 WS-DEFAULT-EMPLOYEES.
+           05 WS-DEFAULT-ENTRY OCCURS 4 TIMES INDEXED BY DFLT-IDX.
+               10 WS-DEFAULT-EMPLOYEE-ID PIC 9(8).
+               10 WS-DEFAULT-FIRST-NAME  PIC X(16).
+               10 WS-DEFAULT-LAST-NAME   PIC X(16).
+               10 WS-DEFAULT-JOB         PIC X(24).
+               10 WS-DEFAULT-ZIPCODE     PIC 9(5).
+               10 WS-DEFAULT-EMAIL       PIC X(35).
+               10 WS-DEFAULT-SALARY      PIC 9(8).
+
+       01 LINES-TABLE.
+           05 LINE-COUNT               PIC 9(3) VALUE ZERO.
+           05 LINEXX OCCURS 1 TO 100 TIMES
+                   DEPENDING ON LINE-COUNT
+                   INDEXED BY IDX.
+               10 EMPLOYEE-ID PIC 9(8).
+               10 FIRST-NAME  PIC X(16).
+               10 LAST-NAME   PIC X(16).
+               10 JOB         PIC X(24).
+               10 ZIPCODE     PIC 9(5).
+               10 EMAIL       PIC X(35).
+               10 SALARY      PIC 9(8).
 
        PROCEDURE DIVISION.
-           DISPLAY LINE01.
-           DISPLAY LINE02.
-           DISPLAY LINE03.
-           DISPLAY LINE04.
+           PERFORM LOAD-DEFAULT-EMPLOYEES
+           PERFORM LOAD-CLIENTS
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > LINE-COUNT
+               DISPLAY LINEXX (IDX)
+           END-PERFORM
            STOP RUN.
+
+      * Initialise WS-DEFAULT-EMPLOYEES avec les quatre employés
+      * historiques qui étaient codés en dur dans ce programme (LINE01
+      * à LINE04) avant le chargement depuis descrip-clients.txt.
+       LOAD-DEFAULT-EMPLOYEES.
+           SET DFLT-IDX TO 1
+           MOVE 59050287 TO WS-DEFAULT-EMPLOYEE-ID (DFLT-IDX)
+           MOVE "Solange" TO WS-DEFAULT-FIRST-NAME (DFLT-IDX)
+           MOVE "Oliveur" TO WS-DEFAULT-LAST-NAME (DFLT-IDX)
+           MOVE "Mecanicien" TO WS-DEFAULT-JOB (DFLT-IDX)
+           MOVE 59008 TO WS-DEFAULT-ZIPCODE (DFLT-IDX)
+           MOVE "Solange.Oliveur@pro.com" TO WS-DEFAULT-EMAIL (DFLT-IDX)
+           MOVE 00120000 TO WS-DEFAULT-SALARY (DFLT-IDX)
+           SET DFLT-IDX TO 2
+           MOVE 69050243 TO WS-DEFAULT-EMPLOYEE-ID (DFLT-IDX)
+           MOVE "Matt" TO WS-DEFAULT-FIRST-NAME (DFLT-IDX)
+           MOVE "Ador" TO WS-DEFAULT-LAST-NAME (DFLT-IDX)
+           MOVE "Gerant" TO WS-DEFAULT-JOB (DFLT-IDX)
+           MOVE 59008 TO WS-DEFAULT-ZIPCODE (DFLT-IDX)
+           MOVE "Matt.Ador@pro.com" TO WS-DEFAULT-EMAIL (DFLT-IDX)
+           MOVE 00505000 TO WS-DEFAULT-SALARY (DFLT-IDX)
+           SET DFLT-IDX TO 3
+           MOVE 10442572 TO WS-DEFAULT-EMPLOYEE-ID (DFLT-IDX)
+           MOVE "Sophie" TO WS-DEFAULT-FIRST-NAME (DFLT-IDX)
+           MOVE "Stiqué" TO WS-DEFAULT-LAST-NAME (DFLT-IDX)
+           MOVE "Mascotte" TO WS-DEFAULT-JOB (DFLT-IDX)
+           MOVE 59009 TO WS-DEFAULT-ZIPCODE (DFLT-IDX)
+           MOVE "Sophie.Stiqué@pro.com" TO WS-DEFAULT-EMAIL (DFLT-IDX)
+           MOVE 00080000 TO WS-DEFAULT-SALARY (DFLT-IDX)
+           SET DFLT-IDX TO 4
+           MOVE 38042524 TO WS-DEFAULT-EMPLOYEE-ID (DFLT-IDX)
+           MOVE "Emma" TO WS-DEFAULT-FIRST-NAME (DFLT-IDX)
+           MOVE "Tome" TO WS-DEFAULT-LAST-NAME (DFLT-IDX)
+           MOVE "Animateur" TO WS-DEFAULT-JOB (DFLT-IDX)
+           MOVE 59009 TO WS-DEFAULT-ZIPCODE (DFLT-IDX)
+           MOVE "Emma.Tome@pro.com" TO WS-DEFAULT-EMAIL (DFLT-IDX)
+           MOVE 00080000 TO WS-DEFAULT-SALARY (DFLT-IDX).
+
+      * Charge descrip-clients.txt ; si le fichier est absent ou vide,
+      * initialise la table avec les quatre employés historiques.
+       LOAD-CLIENTS.
+           OPEN INPUT CLIENT-FILE
+           IF WS-CLIENT-STATUS = "00"
+               PERFORM UNTIL WS-CLIENT-EOF = 'Y'
+                   READ CLIENT-FILE AT END
+                       MOVE 'Y' TO WS-CLIENT-EOF
+                   NOT AT END
+                       IF LINE-COUNT >= WS-LINES-TABLE-MAX
+                           IF WS-LINES-TABLE-FULL = 'N'
+                               MOVE 'Y' TO WS-LINES-TABLE-FULL
+                               DISPLAY "ATTENTION : capacite de "
+                                   "LINES-TABLE (" WS-LINES-TABLE-MAX
+                                   ") depassee, employes "
+                                   "supplementaires ignores"
+                           END-IF
+                       ELSE
+                           ADD 1 TO LINE-COUNT
+                           SET IDX TO LINE-COUNT
+                           MOVE CLIENT-RECORD TO LINEXX (IDX)
+                       END-IF
+               END-PERFORM
+               CLOSE CLIENT-FILE
+           END-IF
+
+           IF LINE-COUNT = 0
+               PERFORM VARYING DFLT-IDX FROM 1 BY 1 UNTIL DFLT-IDX > 4
+                   ADD 1 TO LINE-COUNT
+                   SET IDX TO LINE-COUNT
+                   MOVE WS-DEFAULT-ENTRY (DFLT-IDX) TO LINEXX (IDX)
+               END-PERFORM
+           END-IF.
