@@ -19,13 +19,127 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS F-OUTPUT-STATUS.
 
+      * Décrit la transformation à appliquer : un mode
+      * REFORMAT ou FILTER, puis ses paramètres, sur une seconde ligne.
+           SELECT F-CONTROL
+               ASSIGN TO 'base-transform.cfg'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CONTROL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD F-INPUT.
+       01 F-INPUT-RECORD                  PIC X(200).
 
        FD F-OUTPUT.
+       01 F-OUTPUT-RECORD                 PIC X(200).
+
+       FD F-CONTROL.
+       01 F-CONTROL-RECORD                PIC X(200).
+
        WORKING-STORAGE SECTION.
-       
+       01 F-INPUT-STATUS                  PIC XX.
+       01 F-OUTPUT-STATUS                 PIC XX.
+       01 F-CONTROL-STATUS                PIC XX.
+       01 WS-INPUT-EOF                    PIC X VALUE 'N'.
+
+      * REFORMAT : extrait WS-FIELD-LENGTH caractères à partir de
+      * WS-FIELD-START de chaque ligne d'entrée.
+      * FILTER   : ne recopie que les lignes contenant WS-FILTER-TEXT.
+       01 WS-TRANSFORM-MODE               PIC X(8) VALUE 'REFORMAT'.
+       01 WS-FIELD-START                  PIC 9(3) VALUE 1.
+       01 WS-FIELD-LENGTH                 PIC 9(3) VALUE 200.
+       01 WS-FILTER-TEXT                  PIC X(30) VALUE SPACES.
+
+       01 WS-RECORD-COUNT                 PIC 9(6) VALUE ZERO.
+       01 WS-WRITTEN-COUNT                PIC 9(6) VALUE ZERO.
+       01 WS-MATCH-COUNT                  PIC 9(3) VALUE ZERO.
+
        PROCEDURE DIVISION.
-       
+       BEGIN.
+           PERFORM LOAD-TRANSFORM-CONFIG.
+
+           OPEN INPUT F-INPUT.
+           IF F-INPUT-STATUS NOT = "00"
+               DISPLAY "input.dat introuvable, arrêt du traitement"
+           ELSE
+               OPEN OUTPUT F-OUTPUT
+               PERFORM UNTIL WS-INPUT-EOF = 'Y'
+                   READ F-INPUT
+                       AT END
+                           MOVE 'Y' TO WS-INPUT-EOF
+                       NOT AT END
+                           ADD 1 TO WS-RECORD-COUNT
+                           PERFORM APPLY-TRANSFORM
+                   END-READ
+               END-PERFORM
+               CLOSE F-INPUT
+               CLOSE F-OUTPUT
+               DISPLAY "Lignes lues : " WS-RECORD-COUNT
+               DISPLAY "Lignes écrites : " WS-WRITTEN-COUNT
+           END-IF.
+
            STOP RUN.
+
+      * Charge le mode de transformation et ses paramètres depuis
+      * base-transform.cfg ; si le fichier est absent, on garde les
+      * valeurs par défaut (REFORMAT pleine largeur).
+       LOAD-TRANSFORM-CONFIG.
+           OPEN INPUT F-CONTROL
+           IF F-CONTROL-STATUS = "00"
+               READ F-CONTROL
+                   NOT AT END
+                       MOVE F-CONTROL-RECORD(1:8) TO WS-TRANSFORM-MODE
+               END-READ
+               IF WS-TRANSFORM-MODE = 'REFORMAT'
+                   READ F-CONTROL
+                       NOT AT END
+                           UNSTRING F-CONTROL-RECORD DELIMITED BY SPACE
+                               INTO WS-FIELD-START WS-FIELD-LENGTH
+                   END-READ
+                   PERFORM VALIDATE-REFORMAT-BOUNDS
+               ELSE
+                   READ F-CONTROL
+                       NOT AT END
+                           MOVE F-CONTROL-RECORD(1:30) TO WS-FILTER-TEXT
+                   END-READ
+               END-IF
+               CLOSE F-CONTROL
+           END-IF.
+
+      * Rejette une position/longueur de champ débordant de
+      * F-INPUT-RECORD (200 car.) et revient au REFORMAT pleine largeur
+      * par défaut plutôt que de laisser APPLY-TRANSFORM accéder hors
+      * limites.
+       VALIDATE-REFORMAT-BOUNDS.
+           IF WS-FIELD-START < 1
+               OR WS-FIELD-START + WS-FIELD-LENGTH - 1 > 200
+               DISPLAY "base-transform.cfg : position/longueur "
+                   "invalide (" WS-FIELD-START SPACE WS-FIELD-LENGTH
+                   "), repli sur la largeur complète"
+               MOVE 1 TO WS-FIELD-START
+               MOVE 200 TO WS-FIELD-LENGTH
+           END-IF.
+
+      * Applique la transformation configurée à F-INPUT-RECORD et
+      * écrit le résultat dans F-OUTPUT lorsqu'il y a lieu.
+       APPLY-TRANSFORM.
+           IF WS-TRANSFORM-MODE = 'REFORMAT'
+               MOVE SPACES TO F-OUTPUT-RECORD
+               MOVE F-INPUT-RECORD(WS-FIELD-START:WS-FIELD-LENGTH)
+                   TO F-OUTPUT-RECORD
+               WRITE F-OUTPUT-RECORD
+               ADD 1 TO WS-WRITTEN-COUNT
+           ELSE
+               MOVE ZERO TO WS-MATCH-COUNT
+               IF WS-FILTER-TEXT NOT = SPACES
+                   INSPECT F-INPUT-RECORD TALLYING WS-MATCH-COUNT
+                       FOR ALL FUNCTION TRIM(WS-FILTER-TEXT)
+               END-IF
+               IF WS-FILTER-TEXT = SPACES OR WS-MATCH-COUNT > 0
+                   MOVE F-INPUT-RECORD TO F-OUTPUT-RECORD
+                   WRITE F-OUTPUT-RECORD
+                   ADD 1 TO WS-WRITTEN-COUNT
+               END-IF
+           END-IF.
