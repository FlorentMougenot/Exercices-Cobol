@@ -7,13 +7,26 @@
            SELECT RECSORTIE ASSIGN TO "sortie.cpy"
                   ORGANIZATION IS LINE SEQUENTIAL.
 
+      * Liste des champs à générer : une ligne par champ,
+      * "nom largeur largeur-filler" séparés par un espace.
+           SELECT F-CONTROL ASSIGN TO "clausec-champs.cfg"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CONTROL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD RECSORTIE.
        01 RECSORTIE-REC PIC X(100).
 
+       FD F-CONTROL.
+       01 F-CONTROL-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 VAR PIC 99 VALUE 10. 
+       01 WS-CONTROL-STATUS           PIC XX.
+       01 WS-CONTROL-EOF              PIC X VALUE 'N'.
+       01 WS-FIELD-NAME               PIC X(30).
+       01 WS-FIELD-WIDTH              PIC 99.
+       01 WS-FILLER-WIDTH             PIC 99.
 
        PROCEDURE DIVISION.
        BEGIN.
@@ -23,196 +36,48 @@
            WRITE RECSORTIE-REC.
            INITIALIZE RECSORTIE-REC.
 
-
-           STRING "          03 FILLER PIC X(", VAR, ") VALUE 'Identifia
-      -    "ntCT'." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(05) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR, ") VALUE 'Muna'." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(03) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR, ") VALUE 'Identifia
-      -    "ntSE'." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(04) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR,") VALUE 'MunaSE'." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(04) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR, ") VALUE 'Identifia
-      -    "ntRG'." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(03) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR,") VALUE 'MunaRG'." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(04) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(",VAR,") VALUE 'Libellé'."
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(15) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR,") VALUE 'MotClé'." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(14) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR, ") VALUE 'Lissable'
-      -    "." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(01) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR, ") VALUE 'TVA'." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(02) VALUE SPACES."
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR, ") VALUE 'CMU'." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(03) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR, ") VALUE 'Etat'." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(02) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR,") VALUE 'TypeRG'." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(04) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR, ") VALUE 'Soustype'
-      -    "." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(06) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(",VAR,") VALUE 'DateMAJ'." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(05) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR,") VALUE 'DébutEffet
-      -    "'." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(02) VALUE SPACES."
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR, ") VALUE 'FinEffet'
-      -    "." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(04) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(", VAR, ") VALUE 'Priorité'
-      -    "." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
-
-           STRING "          03 FILLER PIC X(01) VALUE SPACES." 
-           INTO RECSORTIE-REC.
-           WRITE RECSORTIE-REC.
-           INITIALIZE RECSORTIE-REC.
+           OPEN INPUT F-CONTROL.
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "clausec-champs.cfg introuvable"
+           ELSE
+               PERFORM UNTIL WS-CONTROL-EOF = 'Y'
+                   READ F-CONTROL
+                       AT END
+                           MOVE 'Y' TO WS-CONTROL-EOF
+                       NOT AT END
+                           PERFORM EMIT-FIELD
+                   END-READ
+               END-PERFORM
+               CLOSE F-CONTROL
+           END-IF.
 
            CLOSE RECSORTIE.
 
            STOP RUN.
-  
\ No newline at end of file
+
+      * Émet les lignes FILLER d'un champ de la copybook de sortie :
+      * la valeur du champ, puis son filler de séparation s'il y en a
+      * un.
+       EMIT-FIELD.
+           MOVE SPACES TO WS-FIELD-NAME
+           MOVE ZERO TO WS-FIELD-WIDTH WS-FILLER-WIDTH
+           UNSTRING F-CONTROL-REC DELIMITED BY SPACE
+               INTO WS-FIELD-NAME WS-FIELD-WIDTH WS-FILLER-WIDTH
+
+           STRING "          03 FILLER PIC X(" DELIMITED BY SIZE
+                  WS-FIELD-WIDTH DELIMITED BY SIZE
+                  ") VALUE '" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FIELD-NAME) DELIMITED BY SIZE
+                  "'." DELIMITED BY SIZE
+               INTO RECSORTIE-REC
+           WRITE RECSORTIE-REC
+           INITIALIZE RECSORTIE-REC
+
+           IF WS-FILLER-WIDTH > 0
+               STRING "          03 FILLER PIC X(" DELIMITED BY SIZE
+                      WS-FILLER-WIDTH DELIMITED BY SIZE
+                      ") VALUE SPACES." DELIMITED BY SIZE
+                   INTO RECSORTIE-REC
+               WRITE RECSORTIE-REC
+               INITIALIZE RECSORTIE-REC
+           END-IF.
