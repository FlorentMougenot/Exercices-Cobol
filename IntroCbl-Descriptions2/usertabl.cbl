@@ -1,16 +1,218 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. usertabl.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier maître des utilisateurs, sur le même modèle
+      * que le maître des départements d'exodept.cbl.
+           SELECT F-USER-MASTER ASSIGN TO "users.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-USER-MASTER.
+       01  F-USER-MASTER-REC.
+           05 FM-USER-ID-A         PIC A(2).
+           05 FM-USER-ID-B         PIC 9(3).
+           05 FM-USER-CITY         PIC X(8).
+           05 FM-USER-STREET-A     PIC 9(3).
+           05 FM-USER-STREET-B     PIC X(16).
+           05 FM-USER-GSM-NBR      PIC 9(14).
+           05 FM-USER-LAST-NAME    PIC X(9).
+           05 FM-USER-FIRST-NAME   PIC X(7).
+
        WORKING-STORAGE SECTION.
-       01 USERXX.
-        05 USER-ID.
-         07 USER-ID-A        PIC A(2).
-         07 USER-ID-B        PIC 9(3).
-        05 USER-CITY         PIC X(8).
-        05 USER-STREET.
-         07 USER-STREET-A    PIC 9(3).
-         07 USER-STREET-B    PIC X(16).
-        05 USER-GSM-NBR      PIC 9(14).
-        05 USER-LAST-NAME    PIC X(9).
-        05 USER-FIRST-NAME   PIC X(7).
+       01 WS-USER-TABLE-MAX      PIC 9(4) VALUE 500.
+       01 USERS.
+           05 USER-COUNT            PIC 9(4) VALUE ZERO.
+           05 USERXX OCCURS 1 TO 500 TIMES
+                   DEPENDING ON USER-COUNT
+                   ASCENDING KEY IS USER-ID
+                   INDEXED BY IDX.
+               10 USER-ID.
+                   15 USER-ID-A        PIC A(2).
+                   15 USER-ID-B        PIC 9(3).
+               10 USER-CITY         PIC X(8).
+               10 USER-STREET.
+                   15 USER-STREET-A    PIC 9(3).
+                   15 USER-STREET-B    PIC X(16).
+               10 USER-GSM-NBR      PIC 9(14).
+               10 USER-LAST-NAME    PIC X(9).
+               10 USER-FIRST-NAME   PIC X(7).
+
+       01 WS-MASTER-STATUS          PIC XX.
+       01 WS-EOF                    PIC X VALUE 'N'.
+           COPY 'FILESTAT.cpy'.
+       01 WS-MENU-CHOICE            PIC X.
+       01 WS-SEARCH-ID.
+           05 WS-SEARCH-ID-A        PIC A(2).
+           05 WS-SEARCH-ID-B        PIC 9(3).
+       01 SEARCH-FOUND              PIC X(3).
+       01 WS-CONTINUE-FLAG          PIC X VALUE 'Y'.
+       01 WS-SHIFT-IDX              PIC 9(4).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM LOAD-USERS
+
+           PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
+               DISPLAY "------------------------------------------"
+               DISPLAY "1 - Recherche séquentielle"
+               DISPLAY "2 - Recherche dichotomique"
+               DISPLAY "3 - Ajouter un utilisateur"
+               DISPLAY "4 - Mettre à jour un utilisateur"
+               DISPLAY "5 - Supprimer un utilisateur"
+               DISPLAY "6 - Quitter"
+               DISPLAY "Votre choix :" SPACE WITH NO ADVANCING
+               ACCEPT WS-MENU-CHOICE
+
+               EVALUATE WS-MENU-CHOICE
+                   WHEN '1' PERFORM SEARCH-SIMPLE
+                   WHEN '2' PERFORM SEARCH-DICHOTOMIQUE
+                   WHEN '3' PERFORM ADD-USER
+                   WHEN '4' PERFORM UPDATE-USER
+                   WHEN '5' PERFORM DELETE-USER
+                   WHEN '6' MOVE 'N' TO WS-CONTINUE-FLAG
+                   WHEN OTHER DISPLAY "Choix invalide"
+               END-EVALUATE
+           END-PERFORM
+
+           STOP RUN.
+
+           COPY 'FILESTCHK.cpy'.
+
+      * Charge le fichier maître en mémoire, trié par identifiant.
+       LOAD-USERS.
+           MOVE ZERO TO USER-COUNT
+           OPEN INPUT F-USER-MASTER
+           IF WS-MASTER-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ F-USER-MASTER AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF USER-COUNT >= WS-USER-TABLE-MAX
+                           DISPLAY "ATTENTION : capacite de USERXX ("
+                               WS-USER-TABLE-MAX
+                               ") depassee, utilisateurs "
+                               "supplementaires ignores"
+                       ELSE
+                           ADD 1 TO USER-COUNT
+                           SET IDX TO USER-COUNT
+                           MOVE F-USER-MASTER-REC TO USERXX (IDX)
+                       END-IF
+               END-PERFORM
+               CLOSE F-USER-MASTER
+           END-IF
+           IF USER-COUNT > 1
+               SORT USERXX ASCENDING KEY USER-ID
+           END-IF.
+
+      * Réécrit le fichier maître en entier.
+       SAVE-USERS.
+           OPEN OUTPUT F-USER-MASTER
+           MOVE WS-MASTER-STATUS TO WS-FILESTAT-CODE
+           MOVE "users.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT F-USER-MASTER" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > USER-COUNT
+               MOVE USERXX (IDX) TO F-USER-MASTER-REC
+               WRITE F-USER-MASTER-REC
+           END-PERFORM
+           CLOSE F-USER-MASTER.
+
+       READ-SEARCH-ID.
+           DISPLAY "Code utilisateur (2 lettres + 3 chiffres) :"
+               SPACE WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ID.
+
+       SEARCH-SIMPLE.
+           PERFORM READ-SEARCH-ID
+           MOVE "NO" TO SEARCH-FOUND
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > USER-COUNT
+               IF USER-ID (IDX) = WS-SEARCH-ID
+                   MOVE "YES" TO SEARCH-FOUND
+                   DISPLAY USERXX (IDX)
+               END-IF
+           END-PERFORM
+           IF SEARCH-FOUND = "NO"
+               DISPLAY "Utilisateur introuvable"
+           END-IF.
+
+       SEARCH-DICHOTOMIQUE.
+           PERFORM READ-SEARCH-ID
+           SEARCH ALL USERXX
+               AT END
+                   DISPLAY "Utilisateur introuvable"
+               WHEN USER-ID (IDX) = WS-SEARCH-ID
+                   DISPLAY USERXX (IDX)
+           END-SEARCH.
+
+       ADD-USER.
+           IF USER-COUNT >= WS-USER-TABLE-MAX
+               DISPLAY "ATTENTION : capacite de USERXX ("
+                   WS-USER-TABLE-MAX
+                   ") atteinte, utilisateur non ajoute"
+           ELSE
+               ADD 1 TO USER-COUNT
+               SET IDX TO USER-COUNT
+               PERFORM READ-SEARCH-ID
+               MOVE WS-SEARCH-ID TO USER-ID (IDX)
+               DISPLAY "Ville :" SPACE WITH NO ADVANCING
+               ACCEPT USER-CITY (IDX)
+               DISPLAY "Numéro de rue :" SPACE WITH NO ADVANCING
+               ACCEPT USER-STREET-A (IDX)
+               DISPLAY "Nom de rue :" SPACE WITH NO ADVANCING
+               ACCEPT USER-STREET-B (IDX)
+               DISPLAY "Numéro de portable :" SPACE WITH NO ADVANCING
+               ACCEPT USER-GSM-NBR (IDX)
+               DISPLAY "Nom :" SPACE WITH NO ADVANCING
+               ACCEPT USER-LAST-NAME (IDX)
+               DISPLAY "Prénom :" SPACE WITH NO ADVANCING
+               ACCEPT USER-FIRST-NAME (IDX)
+               IF USER-COUNT > 1
+                   SORT USERXX ASCENDING KEY USER-ID
+               END-IF
+               PERFORM SAVE-USERS
+           END-IF.
+
+       UPDATE-USER.
+           PERFORM READ-SEARCH-ID
+           MOVE "NO" TO SEARCH-FOUND
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > USER-COUNT
+               IF USER-ID (IDX) = WS-SEARCH-ID
+                   MOVE "YES" TO SEARCH-FOUND
+                   DISPLAY "Nouvelle ville :" SPACE WITH NO ADVANCING
+                   ACCEPT USER-CITY (IDX)
+                   DISPLAY "Nouveau numéro de portable :" SPACE
+                       WITH NO ADVANCING
+                   ACCEPT USER-GSM-NBR (IDX)
+               END-IF
+           END-PERFORM
+           IF SEARCH-FOUND = "NO"
+               DISPLAY "Utilisateur introuvable"
+           ELSE
+               PERFORM SAVE-USERS
+           END-IF.
+
+       DELETE-USER.
+           PERFORM READ-SEARCH-ID
+           MOVE "NO" TO SEARCH-FOUND
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > USER-COUNT
+               IF SEARCH-FOUND = "NO" AND USER-ID (IDX) = WS-SEARCH-ID
+                   MOVE "YES" TO SEARCH-FOUND
+                   PERFORM VARYING WS-SHIFT-IDX FROM IDX BY 1
+                           UNTIL WS-SHIFT-IDX >= USER-COUNT
+                       MOVE USERXX (WS-SHIFT-IDX + 1)
+                           TO USERXX (WS-SHIFT-IDX)
+                   END-PERFORM
+                   SUBTRACT 1 FROM USER-COUNT
+               END-IF
+           END-PERFORM
+           IF SEARCH-FOUND = "NO"
+               DISPLAY "Utilisateur introuvable"
+           ELSE
+               PERFORM SAVE-USERS
+           END-IF.
