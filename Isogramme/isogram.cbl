@@ -1,40 +1,138 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. isogram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Mode liste de mots : un mot par ligne en entrée, un
+      * compte-rendu en sortie.
+           SELECT WORDS-FILE ASSIGN TO 'isogram-words.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WORDS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'isogram-report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  WORDS-FILE.
+       01  WORDS-RECORD               PIC X(50).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD              PIC X(70).
+
        WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE         PIC X.
        01 INPUT-WORD             PIC X(50).
+       01 WS-CHECK-WORD          PIC X(50).
        01 I                      PIC 9(3) VALUE 1.
        01 J                      PIC 9(3) VALUE 1.
        01 IS-ISOGRAM             PIC X VALUE 'Y'.
        01 CHAR-COUNT             PIC 9(3) VALUE 0.
        01 CHAR-ARRAY.
          05 CHARAC           PIC X(1) OCCURS 50 TIMES.
+       01 WS-WORDS-STATUS       PIC XX.
+       01 WS-WORDS-EOF          PIC X VALUE 'N'.
+
        PROCEDURE DIVISION.
-       
-           DISPLAY "Déterminez si une expression est un isogramme.".
-           DISPLAY " ".
-           DISPLAY "Saisir le mot à traiter : ".
-           ACCEPT INPUT-WORD.
-               MOVE INPUT-WORD TO CHAR-ARRAY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF INPUT-WORD 
-           OR CHAR-COUNT = LENGTH OF INPUT-WORD
-           IF CHAR-ARRAY(I:I) IS NOT EQUAL TO SPACE 
-             AND CHAR-ARRAY(I:I) IS NOT EQUAL TO '-'
-             SET J TO I 
-             ADD 1 TO J
-            PERFORM VARYING J FROM 1 BY 1 UNTIL J > LENGTH OF INPUT-WORD
-                IF CHAR-ARRAY(I:I) = CHAR-ARRAY(J:J)
-                    MOVE 'N' TO IS-ISOGRAM
-                    EXIT PERFORM
-                END-IF
-             END-PERFORM
-             ADD 1 TO CHAR-COUNT
+
+           DISPLAY "Déterminez si une expression est un isogramme."
+           DISPLAY " "
+           DISPLAY "1 - Vérifier un seul mot"
+           DISPLAY "2 - Vérifier une liste de mots (isogram-words.txt)"
+           DISPLAY "Votre choix :" SPACE WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           IF WS-MENU-CHOICE = '2'
+               PERFORM BATCH-CHECK-ISOGRAMS
+           ELSE
+               DISPLAY "Saisir le mot à traiter : "
+               ACCEPT INPUT-WORD
+               MOVE INPUT-WORD TO WS-CHECK-WORD
+               PERFORM CHECK-ISOGRAM
+               IF IS-ISOGRAM EQUAL TO 'Y'
+                   DISPLAY "Le mot " INPUT-WORD " est un isogramme."
+               ELSE
+                   DISPLAY "Le mot " INPUT-WORD
+                       " n'est pas un isogramme."
+               END-IF
            END-IF
-           END-PERFORM.
 
-           IF IS-ISOGRAM EQUAL TO 'Y'
-           DISPLAY "Le mot " INPUT-WORD " est un isogramme."
+           STOP RUN.
+
+      * Lit isogram-words.txt ligne par ligne, teste chaque mot et
+      * écrit le résultat dans isogram-report.txt.
+       BATCH-CHECK-ISOGRAMS.
+           OPEN INPUT WORDS-FILE
+           IF WS-WORDS-STATUS NOT = "00"
+               DISPLAY "Fichier isogram-words.txt introuvable"
            ELSE
-           DISPLAY "Le mot " INPUT-WORD " n’est pas un isogramme."
+               OPEN OUTPUT REPORT-FILE
+               PERFORM UNTIL WS-WORDS-EOF = 'Y'
+                   READ WORDS-FILE AT END
+                       MOVE 'Y' TO WS-WORDS-EOF
+                   NOT AT END
+                       MOVE WORDS-RECORD TO WS-CHECK-WORD
+                       PERFORM CHECK-ISOGRAM
+                       MOVE SPACES TO REPORT-RECORD
+                       IF IS-ISOGRAM = 'Y'
+                           STRING FUNCTION TRIM(WORDS-RECORD)
+                                  DELIMITED BY SIZE
+                                  " : isogramme" DELIMITED BY SIZE
+                                  INTO REPORT-RECORD
+                       ELSE
+                           STRING FUNCTION TRIM(WORDS-RECORD)
+                                  DELIMITED BY SIZE
+                                  " : pas isogramme" DELIMITED BY SIZE
+                                  INTO REPORT-RECORD
+                       END-IF
+                       WRITE REPORT-RECORD
+               END-PERFORM
+               CLOSE WORDS-FILE
+               CLOSE REPORT-FILE
+               DISPLAY "Rapport écrit dans isogram-report.txt"
            END-IF.
-           STOP RUN.
+
+      * Normalise WS-CHECK-WORD : les voyelles et le c accentués
+      * (majuscules et minuscules) sont ramenés à leur lettre simple
+      * suivie d'un espace, puis le reste est mis en majuscules ; un
+      * espace est déjà ignoré par CHECK-ISOGRAM.
+       NORMALIZE-WORD.
+           INSPECT WS-CHECK-WORD REPLACING
+               ALL "é" BY " e" ALL "è" BY " e"
+               ALL "ê" BY " e" ALL "ë" BY " e"
+               ALL "à" BY " a" ALL "â" BY " a"
+               ALL "ù" BY " u" ALL "û" BY " u" ALL "ü" BY " u"
+               ALL "ô" BY " o" ALL "ö" BY " o"
+               ALL "î" BY " i" ALL "ï" BY " i"
+               ALL "ç" BY " c"
+               ALL "É" BY " e" ALL "È" BY " e"
+               ALL "Ê" BY " e" ALL "Ë" BY " e"
+               ALL "À" BY " a" ALL "Â" BY " a"
+               ALL "Ù" BY " u" ALL "Û" BY " u" ALL "Ü" BY " u"
+               ALL "Ô" BY " o" ALL "Ö" BY " o"
+               ALL "Î" BY " i" ALL "Ï" BY " i"
+               ALL "Ç" BY " c"
+           MOVE FUNCTION UPPER-CASE(WS-CHECK-WORD) TO WS-CHECK-WORD.
+
+      * Détermine si WS-CHECK-WORD est un isogramme, en ignorant les
+      * espaces et tirets et en comparant chaque lettre à toutes
+      * celles qui la suivent ; commun aux deux modes, interactif et
+      * liste de mots.
+       CHECK-ISOGRAM.
+           PERFORM NORMALIZE-WORD
+           MOVE WS-CHECK-WORD TO CHAR-ARRAY
+           MOVE 'Y' TO IS-ISOGRAM
+           MOVE 0 TO CHAR-COUNT
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > LENGTH OF WS-CHECK-WORD
+               IF CHARAC (I) IS NOT EQUAL TO SPACE
+                   AND CHARAC (I) IS NOT EQUAL TO '-'
+                   PERFORM VARYING J FROM I BY 1
+                           UNTIL J > LENGTH OF WS-CHECK-WORD
+                       IF J NOT = I AND CHARAC (I) = CHARAC (J)
+                           MOVE 'N' TO IS-ISOGRAM
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   ADD 1 TO CHAR-COUNT
+               END-IF
+           END-PERFORM.
