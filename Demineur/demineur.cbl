@@ -1,7 +1,23 @@
-       IDENTIFICATION DIVISION.      
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. demineur.
-      
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Sauvegarde/reprise de partie.
+           SELECT SAVE-FILE ASSIGN TO 'demineur-save.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAVE-STATUS.
+      * Seuils de nouvelle partie ajustables sans recompilation
+           COPY 'PARAMSEL.cpy' REPLACING ==:PARAMFILE:==
+               BY =="demineur-params.cfg"==.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SAVE-FILE.
+       01  SAVE-RECORD                PIC X(400).
+           COPY 'PARAMFD.cpy'.
+
        WORKING-STORAGE SECTION.
        01 PLAYFIELD-SIZE                   PIC 9(2) VALUE IS 10.
        01 TOTAL-MINES                      PIC 9(4) VALUE IS 10.
@@ -20,6 +36,12 @@
                10 VISIBLE-Y OCCURS 100 TIMES.
                    15 VIS                  PIC 9(1) VALUE IS 0.
 
+      * Cases marquées comme mine suspectée.
+       01 FLAGGED.
+            05 FLAG-X OCCURS 100 TIMES.
+               10 FLAG-Y OCCURS 100 TIMES.
+                   15 FLG                  PIC 9(1) VALUE IS 0.
+
        01 X                                PIC S9(3).
        01 Y                                PIC S9(3).
        01 XX                               PIC S9(1).
@@ -27,6 +49,8 @@
 
        01 IN-X                             PIC S9(3).
        01 IN-Y                             PIC S9(3).
+       01 WS-ACTION                        PIC X VALUE 'U'.
+       01 WS-RESUME-CHOICE                 PIC X.
 
        01 GAME-DONE                        PIC 9(1) VALUE IS 0.
 
@@ -46,18 +70,50 @@
                10  MS                      PIC  9(2).
 
        01 SEED                             PIC S9(4) COMP.
+
+       01 WS-SAVE-STATUS                   PIC XX.
+       01 WS-SAVE-EOF                      PIC X VALUE 'N'.
+           COPY 'FILESTAT.cpy'.
+
+       COPY 'PARAMWS.cpy'.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           DISPLAY "Taille du terrain:".
-           ACCEPT PLAYFIELD-SIZE.
-           DISPLAY "Nombre de mines:".
-           ACCEPT TOTAL-MINES.
-           PERFORM GENERATE-MINES.
-           PERFORM CALCULATE-SURROUNDING.
+           PERFORM LOAD-PARAMETERS
+           DISPLAY "Reprendre une partie sauvegardée (O/N) ?".
+           ACCEPT WS-RESUME-CHOICE.
+           IF WS-RESUME-CHOICE = 'O' OR WS-RESUME-CHOICE = 'o'
+               PERFORM LOAD-GAME
+           END-IF
+           IF WS-RESUME-CHOICE NOT = 'O' AND WS-RESUME-CHOICE NOT = 'o'
+               DISPLAY "Taille du terrain (défaut " PLAYFIELD-SIZE
+                   ") :"
+               ACCEPT PLAYFIELD-SIZE
+               DISPLAY "Nombre de mines (défaut " TOTAL-MINES ") :"
+               ACCEPT TOTAL-MINES
+               PERFORM GENERATE-MINES
+               PERFORM CALCULATE-SURROUNDING
+           END-IF
            PERFORM GAME UNTIL GAME-DONE IS EQUAL TO 1.
            STOP RUN.
 
+           COPY 'FILESTCHK.cpy'.
+
+      * Applique une ligne CLE/VALEUR du fichier demineur-params.cfg
+      * ; les clés inconnues sont ignorées.
+       APPLY-PARAMETER.
+           EVALUATE FUNCTION TRIM(WS-PARAM-KEY)
+               WHEN "PLAYFIELD_SIZE"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-VALUE)
+                       TO PLAYFIELD-SIZE
+               WHEN "TOTAL_MINES"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-VALUE)
+                       TO TOTAL-MINES
+           END-EVALUATE.
+
+       COPY 'PARAMLOAD.cpy'.
+
        GENERATE-MINES.
            MOVE FUNCTION CURRENT-DATE TO DATE-FIELDS.
            MOVE TOTAL-MINES TO MINE-COUNT.
@@ -151,7 +207,11 @@
                            DISPLAY '*' WITH NO ADVANCING
                        END-IF
                    ELSE
-                       DISPLAY '#' WITH NO ADVANCING
+                       IF FLG(X, Y) IS EQUAL TO 1
+                           DISPLAY 'F' WITH NO ADVANCING
+                       ELSE
+                           DISPLAY '#' WITH NO ADVANCING
+                       END-IF
                    END-IF
                    ADD 1 TO X
                 END-PERFORM
@@ -213,24 +273,107 @@
                MOVE 1 TO GAME-DONE
            END-IF.
 
+      * Écrit la grille courante dans demineur-save.dat : un en-tête
+      * puis une ligne par rangée encodant mine/voisinage/visibilité
+      * /drapeau pour chaque colonne.
+       SAVE-GAME.
+           OPEN OUTPUT SAVE-FILE
+           MOVE WS-SAVE-STATUS TO WS-FILESTAT-CODE
+           MOVE "demineur-save.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT SAVE-FILE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           MOVE SPACES TO SAVE-RECORD
+           STRING PLAYFIELD-SIZE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  TOTAL-MINES DELIMITED BY SIZE
+                  INTO SAVE-RECORD
+           WRITE SAVE-RECORD
+           MOVE 1 TO Y
+           PERFORM UNTIL Y > PLAYFIELD-SIZE
+               MOVE SPACES TO SAVE-RECORD
+               MOVE 1 TO X
+               PERFORM UNTIL X > PLAYFIELD-SIZE
+                   MOVE MINE(X, Y) TO SAVE-RECORD (X * 4 - 3:1)
+                   MOVE SUR(X, Y) TO SAVE-RECORD (X * 4 - 2:1)
+                   MOVE VIS(X, Y) TO SAVE-RECORD (X * 4 - 1:1)
+                   MOVE FLG(X, Y) TO SAVE-RECORD (X * 4:1)
+                   ADD 1 TO X
+               END-PERFORM
+               WRITE SAVE-RECORD
+               ADD 1 TO Y
+           END-PERFORM
+           CLOSE SAVE-FILE
+           DISPLAY "Partie sauvegardée dans demineur-save.dat".
+
+      * Relit demineur-save.dat et reconstruit la grille ; si le
+      * fichier est absent ou illisible, on démarre une partie neuve
+       LOAD-GAME.
+           OPEN INPUT SAVE-FILE
+           IF WS-SAVE-STATUS NOT = "00"
+               DISPLAY "Aucune sauvegarde trouvée, nouvelle partie."
+               MOVE 'N' TO WS-RESUME-CHOICE
+           ELSE
+               READ SAVE-FILE AT END MOVE 'Y' TO WS-SAVE-EOF END-READ
+               UNSTRING SAVE-RECORD DELIMITED BY " "
+                   INTO PLAYFIELD-SIZE TOTAL-MINES
+               MOVE 1 TO Y
+               PERFORM UNTIL Y > PLAYFIELD-SIZE OR WS-SAVE-EOF = 'Y'
+                   READ SAVE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-SAVE-EOF
+                       NOT AT END
+                           MOVE 1 TO X
+                           PERFORM UNTIL X > PLAYFIELD-SIZE
+                               MOVE SAVE-RECORD (X * 4 - 3:1)
+                                   TO MINE(X, Y)
+                               MOVE SAVE-RECORD (X * 4 - 2:1)
+                                   TO SUR(X, Y)
+                               MOVE SAVE-RECORD (X * 4 - 1:1)
+                                   TO VIS(X, Y)
+                               MOVE SAVE-RECORD (X * 4:1)
+                                   TO FLG(X, Y)
+                               ADD 1 TO X
+                           END-PERFORM
+                   END-READ
+                   ADD 1 TO Y
+               END-PERFORM
+               CLOSE SAVE-FILE
+           END-IF.
+
        GAME.
            PERFORM PRINT-GAME.
-           DISPLAY "Dans quelle colonne:".
-           ACCEPT IN-X.
-           DISPLAY "A quelle ligne:".
-           ACCEPT IN-Y.
-           IF IN-X IS EQUAL TO 0
+           DISPLAY "Action : (U)ncover, (F)lag, (S)ave et quitter:".
+           ACCEPT WS-ACTION.
+           IF WS-ACTION = 'S' OR WS-ACTION = 's'
+               PERFORM SAVE-GAME
                MOVE 1 TO GAME-DONE
            ELSE
-               MOVE 1 TO VIS(IN-X, IN-Y)
-               IF MINE(IN-X, IN-Y) IS EQUAL TO '*' THEN
-                   PERFORM PRINT-GAME
-                   DISPLAY "GAME OVER!"
+               DISPLAY "Dans quelle colonne:"
+               ACCEPT IN-X
+               DISPLAY "A quelle ligne:"
+               ACCEPT IN-Y
+               IF IN-X IS EQUAL TO 0
                    MOVE 1 TO GAME-DONE
-                   STOP RUN
+               ELSE
+                   IF WS-ACTION = 'F' OR WS-ACTION = 'f'
+                       IF VIS(IN-X, IN-Y) = 0
+                           IF FLG(IN-X, IN-Y) = 1
+                               MOVE 0 TO FLG(IN-X, IN-Y)
+                           ELSE
+                               MOVE 1 TO FLG(IN-X, IN-Y)
+                           END-IF
+                       END-IF
+                   ELSE
+                       MOVE 1 TO VIS(IN-X, IN-Y)
+                       MOVE 0 TO FLG(IN-X, IN-Y)
+                       IF MINE(IN-X, IN-Y) IS EQUAL TO '*' THEN
+                           PERFORM PRINT-GAME
+                           DISPLAY "GAME OVER!"
+                           MOVE 1 TO GAME-DONE
+                       ELSE
+                           PERFORM UNCOVER PLAYFIELD-SIZE TIMES
+                           PERFORM CHECK-WIN
+                       END-IF
+                   END-IF
                END-IF
-               PERFORM UNCOVER PLAYFIELD-SIZE TIMES
-               PERFORM CHECK-WIN
            END-IF.
-
-           STOP RUN.
