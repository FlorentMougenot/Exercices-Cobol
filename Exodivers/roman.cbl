@@ -13,12 +13,40 @@
              10 R-NUMBER           PIC 9(4).
              10 R-SYMBOL           PIC X(5).
 
+       01 WS-CHOICE                 PIC X.
+       01 WS-ROMAN-INPUT            PIC X(30).
+       01 WS-ARABIC-RESULT          PIC 9(5).
+       01 WS-CURRENT-VALUE          PIC 9(4).
+       01 WS-NEXT-VALUE             PIC 9(4).
+       01 WS-CHAR-LENGTH            PIC 9(2).
+       01 WS-ROMAN-VALID            PIC X(3).
+       01 WS-LOOKUP-CHAR            PIC X.
+       01 WS-LOOKUP-VALUE           PIC 9(4).
+
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY "Enter a number: "
-           ACCEPT NUMBR
-           MOVE NUMBR TO REMAINING
+      * Table chargée une seule fois, avant le choix de sens de
+      * conversion, pour que ROMAN-TO-ARABIC et ARABIC-TO-ROMAN
+      * partagent la même table valeur/symbole au lieu d'en
+      * maintenir une copie séparée pour chaque sens.
+           PERFORM LOAD-ROMAN-VALUES
+
+           DISPLAY "1 - Nombre vers chiffres romains"
+           DISPLAY "2 - Chiffres romains vers nombre"
+           DISPLAY "Votre choix : " WITH NO ADVANCING
+           ACCEPT WS-CHOICE
+
+           IF WS-CHOICE = '2'
+               PERFORM ROMAN-TO-ARABIC
+           ELSE
+               PERFORM ARABIC-TO-ROMAN
+           END-IF
 
+           STOP RUN.
+
+      * Charge la table symbole/valeur utilisée par les deux sens de
+      * conversion.
+       LOAD-ROMAN-VALUES.
            INITIALIZE ROMAN-VALUES
            SET IDX TO 1
            MOVE 1000 TO R-NUMBER (IDX)
@@ -58,17 +86,78 @@
            MOVE "IV"   TO R-SYMBOL (IDX)
            SET IDX UP BY 1
            MOVE 1 TO R-NUMBER (IDX)
-           MOVE "I"    TO R-SYMBOL (IDX)
+           MOVE "I"    TO R-SYMBOL (IDX).
+
+      * Conversion romain -> arabe, en réutilisant la table
+      * symbole/valeur d'ARABIC-TO-ROMAN au lieu d'une table dupliquée :
+      * seules les 7 entrées à symbole d'un seul caractère (I V X L C D
+      * M) nous intéressent ici, les paires soustractives (CM, CD, XC,
+      * XL, IX, IV) n'ayant pas de sens caractère par caractère.
+       ROMAN-TO-ARABIC.
+           DISPLAY "Enter a roman numeral: "
+           ACCEPT WS-ROMAN-INPUT
+           MOVE FUNCTION TRIM(WS-ROMAN-INPUT) TO WS-ROMAN-INPUT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ROMAN-INPUT))
+               TO WS-CHAR-LENGTH
+           MOVE ZERO TO WS-ARABIC-RESULT
+           MOVE "YES" TO WS-ROMAN-VALID
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-CHAR-LENGTH
+               MOVE WS-ROMAN-INPUT (I:1) TO WS-LOOKUP-CHAR
+               PERFORM LOOKUP-SINGLE-VALUE
+               MOVE WS-LOOKUP-VALUE TO WS-CURRENT-VALUE
+               IF WS-CURRENT-VALUE = 0
+                   MOVE "NO" TO WS-ROMAN-VALID
+               ELSE
+                   MOVE ZERO TO WS-NEXT-VALUE
+                   IF I < WS-CHAR-LENGTH
+                       MOVE WS-ROMAN-INPUT (I + 1:1) TO WS-LOOKUP-CHAR
+                       PERFORM LOOKUP-SINGLE-VALUE
+                       MOVE WS-LOOKUP-VALUE TO WS-NEXT-VALUE
+                   END-IF
+                   IF WS-CURRENT-VALUE < WS-NEXT-VALUE
+                       SUBTRACT WS-CURRENT-VALUE FROM WS-ARABIC-RESULT
+                   ELSE
+                       ADD WS-CURRENT-VALUE TO WS-ARABIC-RESULT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-CHAR-LENGTH = 0 OR WS-ROMAN-VALID = "NO"
+               DISPLAY "Invalid roman numeral"
+           ELSE
+               DISPLAY "Arabic number: " WS-ARABIC-RESULT
+           END-IF.
+
+      * Recherche la valeur d'un seul caractère romain (WS-LOOKUP-CHAR)
+      * et la renvoie dans WS-LOOKUP-VALUE ; zéro si le caractère ne
+      * fait pas partie du système romain.
+       LOOKUP-SINGLE-VALUE.
+           MOVE ZERO TO WS-LOOKUP-VALUE
+           SET IDX TO 1
+           SEARCH R-VALUES
+               AT END
+                   CONTINUE
+               WHEN FUNCTION LENGTH(FUNCTION TRIM(R-SYMBOL (IDX))) = 1
+                       AND R-SYMBOL (IDX) (1:1) = WS-LOOKUP-CHAR
+                   MOVE R-NUMBER (IDX) TO WS-LOOKUP-VALUE
+           END-SEARCH.
+
+       ARABIC-TO-ROMAN.
+           DISPLAY "Enter a number: "
+           ACCEPT NUMBR
+           MOVE NUMBR TO REMAINING
 
            PERFORM WITH TEST AFTER UNTIL REMAINING = 0
                SET IDX TO 1
                PERFORM VARYING I FROM 1 BY 1 UNTIL I > 13
-                   IF REMAINING >= R-NUMBER (I)
+                   PERFORM UNTIL REMAINING < R-NUMBER (I)
                        COMPUTE REMAINING = REMAINING - R-NUMBER (I)
-                       STRING ROMAN DELIMITED BY SIZE
-                              R-SYMBOL (I) DELIMITED BY SIZE
+                       STRING FUNCTION TRIM(ROMAN) DELIMITED BY SIZE
+                              FUNCTION TRIM(R-SYMBOL (I))
+                              DELIMITED BY SIZE
                               INTO ROMAN
-                   END-IF
+                   END-PERFORM
                    SET IDX UP BY 1
                END-PERFORM
            END-PERFORM
