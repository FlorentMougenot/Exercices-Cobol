@@ -5,25 +5,71 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENT-FILE ASSIGN TO "FICHIERCLIENT.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLIENT-STATUS.
+      * Nombre d'employés classés en tête/en queue, réglable
+      * sans recompilation.
+           COPY 'PARAMSEL.cpy' REPLACING ==:PARAMFILE:==
+               BY =="salary-params.cfg"==.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENT-FILE.
        01  CLIENT-RECORD                     PIC X(80).
+           COPY 'PARAMFD.cpy'.
 
        WORKING-STORAGE SECTION.
        01  SALARY-AMOUNT                     PIC 9(08).
        01  MAX-SALARY                        PIC 9(08) VALUE ZERO.
        01  MIN-SALARY                        PIC 9(08) VALUE 99999999.
-       01  FILE-STATUS                       PIC XX VALUE ZERO.
+       01  WS-CLIENT-STATUS                  PIC XX.
+       01  WS-EOF-FLAG                       PIC XX VALUE ZERO.
+           COPY 'FILESTAT.cpy'.
+           COPY 'PARAMWS.cpy'.
+
+      * Classement des N plus hauts et N plus bas salaires.
+       01  WS-TOP-N                          PIC 9(3) VALUE 5.
+       01  WS-BOTTOM-N                       PIC 9(3) VALUE 5.
+       01  WS-RANK-IDX                       PIC 9(4).
+       01  WS-BEST-IDX                       PIC 9(4).
+       01  WS-BEST-SALARY                    PIC 9(08).
+       01  WS-SALARIES.
+           05  WS-SALARY-COUNT               PIC 9(4) VALUE ZERO.
+           05  WS-SALARY-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-SALARY-COUNT
+                   INDEXED BY SALARY-IDX.
+               10  WS-SALARY-ID              PIC X(10).
+               10  WS-SALARY-VALUE           PIC 9(08).
+               10  WS-SALARY-PRINTED         PIC X VALUE 'N'.
+       01  WS-SALARY-TABLE-MAX               PIC 9(4) VALUE 2000.
+       01  WS-SALARY-TABLE-FULL              PIC X VALUE 'N'.
+
+      * Extraction du champ salaire. Par défaut FIXED
+      * conserve l'ancien décalage fixe CLIENT-RECORD(72:6), partagé
+      * avec la disposition FCLIENT.cpy d'employee.cbl ; DELIMITED
+      * permet de lire un fichier à champs séparés par un délimiteur
+      * configurable, le champ salaire étant repéré par son numéro.
+       01  WS-FIELD-MODE                     PIC X(9) VALUE "FIXED".
+       01  WS-FIELD-DELIMITER                PIC X VALUE ','.
+       01  WS-SALARY-FIELD-NUM               PIC 9(2) VALUE 6.
+       01  WS-DELIM-FIELDS.
+           05  WS-DELIM-FIELD OCCURS 10 TIMES PIC X(20).
+
+      * Statistiques globales.
+       01  WS-TOTAL-SALARY-SUM               PIC 9(12) VALUE ZERO.
+       01  WS-AVERAGE-SALARY                 PIC 9(08)V99.
 
        PROCEDURE DIVISION.
+           PERFORM LOAD-PARAMETERS
            OPEN INPUT CLIENT-FILE
-           PERFORM UNTIL FILE-STATUS = "10"
+           MOVE WS-CLIENT-STATUS TO WS-FILESTAT-CODE
+           MOVE "FICHIERCLIENT.txt" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT CLIENT-FILE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           PERFORM UNTIL WS-EOF-FLAG = "10"
                READ CLIENT-FILE INTO CLIENT-RECORD
                    AT END
-                       MOVE "10" TO FILE-STATUS
+                       MOVE "10" TO WS-EOF-FLAG
                    NOT AT END
                        PERFORM PROCESS-RECORD
                END-READ
@@ -32,14 +78,143 @@
 
            DISPLAY "Salaire maximum trouvé:" SPACE, MAX-SALARY
            DISPLAY "Salaire minimum trouvé:" SPACE, MIN-SALARY
+           DISPLAY "Nombre d'enregistrements:" SPACE WS-SALARY-COUNT
+           IF WS-SALARY-COUNT > ZERO
+               COMPUTE WS-AVERAGE-SALARY ROUNDED =
+                   WS-TOTAL-SALARY-SUM / WS-SALARY-COUNT
+               DISPLAY "Salaire moyen:" SPACE WS-AVERAGE-SALARY
+           END-IF
+           PERFORM RANK-TOP-N
+           PERFORM RANK-BOTTOM-N
            STOP RUN.
 
-       PROCESS-RECORD SECTION.
-           MOVE CLIENT-RECORD(72:6) TO SALARY-AMOUNT
+      * Applique une ligne CLE/VALEUR de salary-params.cfg.
+       APPLY-PARAMETER.
+           EVALUATE FUNCTION TRIM(WS-PARAM-KEY)
+               WHEN "TOP_N"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-VALUE) TO WS-TOP-N
+               WHEN "BOTTOM_N"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-VALUE) TO WS-BOTTOM-N
+               WHEN "FIELD_MODE"
+                   MOVE FUNCTION TRIM(WS-PARAM-VALUE) TO WS-FIELD-MODE
+               WHEN "FIELD_DELIMITER"
+                   MOVE WS-PARAM-VALUE(1:1) TO WS-FIELD-DELIMITER
+               WHEN "SALARY_FIELD"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-VALUE)
+                       TO WS-SALARY-FIELD-NUM
+                   IF WS-SALARY-FIELD-NUM < 1
+                           OR WS-SALARY-FIELD-NUM > 10
+                       DISPLAY "ATTENTION : SALARY_FIELD hors limites"
+                           SPACE "(" WS-SALARY-FIELD-NUM ")"
+                           SPACE "valeur par defaut 6 conservee"
+                       MOVE 6 TO WS-SALARY-FIELD-NUM
+                   END-IF
+           END-EVALUATE.
+
+      * Paragraphe simple, et non SECTION, pour que le PERFORM ci-dessus
+      * n'entraîne pas l'exécution inconditionnelle des paragraphes
+      * suivants (EXTRACT-DELIMITED-SALARY, CHECK-FILE-STATUS copié
+      * plus bas) à chaque enregistrement.
+       PROCESS-RECORD.
+           IF WS-FIELD-MODE = "DELIMITED"
+               PERFORM EXTRACT-DELIMITED-SALARY
+           ELSE
+               MOVE CLIENT-RECORD(72:6) TO SALARY-AMOUNT
+           END-IF
            DISPLAY SALARY-AMOUNT
            IF SALARY-AMOUNT > MAX-SALARY
                MOVE SALARY-AMOUNT TO MAX-SALARY
            END-IF
            IF SALARY-AMOUNT < MIN-SALARY
                MOVE SALARY-AMOUNT TO MIN-SALARY
+           END-IF
+           ADD SALARY-AMOUNT TO WS-TOTAL-SALARY-SUM
+           IF WS-SALARY-COUNT >= WS-SALARY-TABLE-MAX
+               IF WS-SALARY-TABLE-FULL = 'N'
+                   MOVE 'Y' TO WS-SALARY-TABLE-FULL
+                   DISPLAY "ATTENTION : capacite de WS-SALARY-ENTRY ("
+                       WS-SALARY-TABLE-MAX
+                       ") depassee, classement tete/queue incomplet"
+               END-IF
+           ELSE
+               ADD 1 TO WS-SALARY-COUNT
+               SET SALARY-IDX TO WS-SALARY-COUNT
+               MOVE CLIENT-RECORD(1:10) TO WS-SALARY-ID(SALARY-IDX)
+               MOVE SALARY-AMOUNT TO WS-SALARY-VALUE(SALARY-IDX)
            END-IF.
+
+      * Extraction à champs délimités : le champ salaire est
+      * repéré par sa position (WS-SALARY-FIELD-NUM) plutôt que par un
+      * décalage d'octets fixe.
+       EXTRACT-DELIMITED-SALARY.
+           MOVE SPACES TO WS-DELIM-FIELDS
+           UNSTRING CLIENT-RECORD DELIMITED BY WS-FIELD-DELIMITER
+               INTO WS-DELIM-FIELD(1) WS-DELIM-FIELD(2)
+                    WS-DELIM-FIELD(3) WS-DELIM-FIELD(4)
+                    WS-DELIM-FIELD(5) WS-DELIM-FIELD(6)
+                    WS-DELIM-FIELD(7) WS-DELIM-FIELD(8)
+                    WS-DELIM-FIELD(9) WS-DELIM-FIELD(10)
+           MOVE FUNCTION NUMVAL(WS-DELIM-FIELD(WS-SALARY-FIELD-NUM))
+               TO SALARY-AMOUNT.
+
+           COPY 'FILESTCHK.cpy'.
+
+       RANKING SECTION.
+      * Classement des N plus hauts salaires : selection
+      * repetee du maximum non encore affiche, sans trier toute la
+      * table (N est generalement petit devant le nombre d'employes).
+       RANK-TOP-N.
+           DISPLAY "=== Top " WS-TOP-N " salaires ==="
+           PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+                   UNTIL WS-RANK-IDX > WS-TOP-N
+                   OR WS-RANK-IDX > WS-SALARY-COUNT
+               MOVE ZERO TO WS-BEST-IDX
+               MOVE ZERO TO WS-BEST-SALARY
+               PERFORM VARYING SALARY-IDX FROM 1 BY 1
+                       UNTIL SALARY-IDX > WS-SALARY-COUNT
+                   IF WS-SALARY-PRINTED(SALARY-IDX) = 'N' AND
+                           WS-SALARY-VALUE(SALARY-IDX) > WS-BEST-SALARY
+                       SET WS-BEST-IDX TO SALARY-IDX
+                       MOVE WS-SALARY-VALUE(SALARY-IDX)
+                           TO WS-BEST-SALARY
+                   END-IF
+               END-PERFORM
+               IF WS-BEST-IDX > ZERO
+                   SET SALARY-IDX TO WS-BEST-IDX
+                   MOVE 'Y' TO WS-SALARY-PRINTED(SALARY-IDX)
+                   DISPLAY WS-SALARY-ID(SALARY-IDX) SPACE WS-BEST-SALARY
+               END-IF
+           END-PERFORM.
+
+      * Classement des N plus bas salaires, meme principe
+      * que RANK-TOP-N mais en cherchant le minimum non encore
+      * affiche ; les drapeaux sont remis a zero pour ne pas heriter
+      * du passage precedent.
+       RANK-BOTTOM-N.
+           PERFORM VARYING SALARY-IDX FROM 1 BY 1
+                   UNTIL SALARY-IDX > WS-SALARY-COUNT
+               MOVE 'N' TO WS-SALARY-PRINTED(SALARY-IDX)
+           END-PERFORM
+           DISPLAY "=== Bottom " WS-BOTTOM-N " salaires ==="
+           PERFORM VARYING WS-RANK-IDX FROM 1 BY 1
+                   UNTIL WS-RANK-IDX > WS-BOTTOM-N
+                   OR WS-RANK-IDX > WS-SALARY-COUNT
+               MOVE ZERO TO WS-BEST-IDX
+               MOVE 99999999 TO WS-BEST-SALARY
+               PERFORM VARYING SALARY-IDX FROM 1 BY 1
+                       UNTIL SALARY-IDX > WS-SALARY-COUNT
+                   IF WS-SALARY-PRINTED(SALARY-IDX) = 'N' AND
+                           WS-SALARY-VALUE(SALARY-IDX) < WS-BEST-SALARY
+                       SET WS-BEST-IDX TO SALARY-IDX
+                       MOVE WS-SALARY-VALUE(SALARY-IDX)
+                           TO WS-BEST-SALARY
+                   END-IF
+               END-PERFORM
+               IF WS-BEST-IDX > ZERO
+                   SET SALARY-IDX TO WS-BEST-IDX
+                   MOVE 'Y' TO WS-SALARY-PRINTED(SALARY-IDX)
+                   DISPLAY WS-SALARY-ID(SALARY-IDX) SPACE WS-BEST-SALARY
+               END-IF
+           END-PERFORM.
+
+           COPY 'PARAMLOAD.cpy'.
