@@ -1,25 +1,86 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. inverse.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Mode liste : une ligne à inverser par ligne en
+      * entrée, un compte-rendu en sortie.
+           SELECT WORDS-FILE ASSIGN TO 'inverse-words.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WORDS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'inverse-report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  WORDS-FILE.
+       01  WORDS-RECORD               PIC X(100).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD              PIC X(210).
+
        WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE             PIC X.
        01 INPUT-STRING               PIC A(100).
        01 REVERSED-STRING            PIC A(100).
        01 STRING-LENGTH              PIC 9(03) VALUE ZERO.
        01 I                          PIC 9(03) VALUE ZERO.
+       01 WS-WORDS-STATUS            PIC XX.
+       01 WS-WORDS-EOF               PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
-           DISPLAY "Entrez un mot/une phrase Ã  inverser:" SPACE
-           ACCEPT INPUT-STRING
+           DISPLAY "1 - Inverser une phrase saisie"
+           DISPLAY "2 - Inverser une liste (inverse-words.txt)"
+           DISPLAY "Votre choix :" SPACE WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           IF WS-MENU-CHOICE = '2'
+               PERFORM BATCH-REVERSE
+           ELSE
+               DISPLAY "Entrez un mot/une phrase à inverser:" SPACE
+               ACCEPT INPUT-STRING
+               PERFORM REVERSE-STRING
+               DISPLAY "A l'envers:" SPACE
+                   REVERSED-STRING(1:STRING-LENGTH)
+           END-IF
 
-           COMPUTE STRING-LENGTH = 
-           FUNCTION LENGTH(FUNCTION TRIM(INPUT-STRING))
+           STOP RUN.
 
+      * Inverse INPUT-STRING dans REVERSED-STRING, et place la
+      * longueur utile dans STRING-LENGTH.
+       REVERSE-STRING.
+           COMPUTE STRING-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(INPUT-STRING))
+           MOVE SPACES TO REVERSED-STRING
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > STRING-LENGTH
-               MOVE INPUT-STRING(STRING-LENGTH - I + 1:1) 
+               MOVE INPUT-STRING(STRING-LENGTH - I + 1:1)
                TO REVERSED-STRING(I:1)
-           END-PERFORM
-
-           DISPLAY "A l'envers:"SPACE REVERSED-STRING(1:STRING-LENGTH)
+           END-PERFORM.
 
-           STOP RUN.
+      * Lit inverse-words.txt ligne par ligne, inverse chaque ligne et
+      * écrit le résultat dans inverse-report.txt.
+       BATCH-REVERSE.
+           OPEN INPUT WORDS-FILE
+           IF WS-WORDS-STATUS NOT = "00"
+               DISPLAY "Fichier inverse-words.txt introuvable"
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               PERFORM UNTIL WS-WORDS-EOF = 'Y'
+                   READ WORDS-FILE AT END
+                       MOVE 'Y' TO WS-WORDS-EOF
+                   NOT AT END
+                       MOVE WORDS-RECORD TO INPUT-STRING
+                       PERFORM REVERSE-STRING
+                       MOVE SPACES TO REPORT-RECORD
+                       STRING FUNCTION TRIM(WORDS-RECORD)
+                              DELIMITED BY SIZE
+                              " -> " DELIMITED BY SIZE
+                              REVERSED-STRING(1:STRING-LENGTH)
+                              DELIMITED BY SIZE
+                              INTO REPORT-RECORD
+                       WRITE REPORT-RECORD
+               END-PERFORM
+               CLOSE WORDS-FILE
+               CLOSE REPORT-FILE
+               DISPLAY "Rapport écrit dans inverse-report.txt"
+           END-IF.
