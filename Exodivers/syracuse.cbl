@@ -8,13 +8,39 @@
        01 NEXT-NUMBER              PIC 9(09) VALUE ZERO.
        01 STEP-COUNTER             PIC 9(09) VALUE ZERO.
 
+       01 WS-MENU-CHOICE           PIC X.
+       01 WS-RANGE-START           PIC 9(09) VALUE ZERO.
+       01 WS-RANGE-END             PIC 9(09) VALUE ZERO.
+       01 WS-RANGE-NUMBER          PIC 9(09) VALUE ZERO.
+       01 WS-BEST-NUMBER           PIC 9(09) VALUE ZERO.
+       01 WS-BEST-STEPS            PIC 9(09) VALUE ZERO.
+
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY "Entrez un nombre entier positif:" SPACE
-           ACCEPT START-NUMBER
-           MOVE START-NUMBER TO CURRENT-NUMBER
-           DISPLAY "Début de la chaîne avec:" SPACE CURRENT-NUMBER
+           DISPLAY "1 - Suivre la suite de Syracuse d'un seul nombre"
+           DISPLAY "2 - Chercher la plus longue chaîne sur un interv"
+               "alle"
+           DISPLAY "Votre choix :" SPACE WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+
+           IF WS-MENU-CHOICE = '2'
+               PERFORM RANGE-SCAN
+           ELSE
+               DISPLAY "Entrez un nombre entier positif:" SPACE
+               ACCEPT START-NUMBER
+               MOVE START-NUMBER TO CURRENT-NUMBER
+               DISPLAY "Début de la chaîne avec:" SPACE CURRENT-NUMBER
+               PERFORM COMPUTE-CHAIN-VERBOSE
+               DISPLAY "Nous avons atteint le chiffre 1 en" SPACE
+                   STEP-COUNTER " étapes"
+           END-IF
+
+           STOP RUN.
 
+      * Applique la suite de Syracuse à CURRENT-NUMBER en affichant
+      * chaque étape, et compte le nombre d'étapes dans STEP-COUNTER.
+       COMPUTE-CHAIN-VERBOSE.
+           MOVE ZERO TO STEP-COUNTER
            PERFORM UNTIL CURRENT-NUMBER = 1
                ADD 1 TO STEP-COUNTER
                IF FUNCTION MOD(CURRENT-NUMBER, 2) = 0
@@ -26,8 +52,43 @@
                    DISPLAY CURRENT-NUMBER " * 3 + 1 = " NEXT-NUMBER
                    MOVE NEXT-NUMBER TO CURRENT-NUMBER
                END-IF
+           END-PERFORM.
+
+      * Même calcul que COMPUTE-CHAIN-VERBOSE mais sans affichage,
+      * utilisé par le balayage d'intervalle.
+       COMPUTE-CHAIN-SILENT.
+           MOVE ZERO TO STEP-COUNTER
+           PERFORM UNTIL CURRENT-NUMBER = 1
+               ADD 1 TO STEP-COUNTER
+               IF FUNCTION MOD(CURRENT-NUMBER, 2) = 0
+                   COMPUTE NEXT-NUMBER = CURRENT-NUMBER / 2
+               ELSE
+                   COMPUTE NEXT-NUMBER = CURRENT-NUMBER * 3 + 1
+               END-IF
+               MOVE NEXT-NUMBER TO CURRENT-NUMBER
+           END-PERFORM.
+
+      * Parcourt [WS-RANGE-START, WS-RANGE-END] et retient le nombre
+      * dont la chaîne de Syracuse est la plus longue.
+       RANGE-SCAN.
+           DISPLAY "Borne inférieure :" SPACE WITH NO ADVANCING
+           ACCEPT WS-RANGE-START
+           DISPLAY "Borne supérieure :" SPACE WITH NO ADVANCING
+           ACCEPT WS-RANGE-END
+           MOVE ZERO TO WS-BEST-STEPS
+           MOVE WS-RANGE-START TO WS-BEST-NUMBER
+
+           PERFORM VARYING WS-RANGE-NUMBER FROM WS-RANGE-START BY 1
+                   UNTIL WS-RANGE-NUMBER > WS-RANGE-END
+               IF WS-RANGE-NUMBER > 0
+                   MOVE WS-RANGE-NUMBER TO CURRENT-NUMBER
+                   PERFORM COMPUTE-CHAIN-SILENT
+                   IF STEP-COUNTER > WS-BEST-STEPS
+                       MOVE STEP-COUNTER TO WS-BEST-STEPS
+                       MOVE WS-RANGE-NUMBER TO WS-BEST-NUMBER
+                   END-IF
+               END-IF
            END-PERFORM
 
-           DISPLAY "Nous avons atteint le chiffre 1 en" SPACE
-           STEP-COUNTER " étapes"
-           STOP RUN.
+           DISPLAY "Chaîne la plus longue : " WS-BEST-NUMBER
+               " (" WS-BEST-STEPS " étapes)".
