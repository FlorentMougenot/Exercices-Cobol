@@ -5,9 +5,20 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO 'datassur.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO 'report.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+      * Export CSV des enregistrements traités.
+           SELECT CSV-FILE ASSIGN TO 'report.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+
+           COPY 'AUDITSEL.cpy'.
+      * Seuil d'alerte d'échéance ajustable sans recompilation.
+           COPY 'PARAMSEL.cpy' REPLACING ==:PARAMFILE:==
+               BY =="synthese-params.cfg"==.
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,9 +45,16 @@
        FD  OUTPUT-FILE.
        01  OUTPUT-RECORD             PIC X(132).
 
+       FD  CSV-FILE.
+       01  CSV-RECORD                PIC X(160).
+
+           COPY 'AUDITFD.cpy'.
+           COPY 'PARAMFD.cpy'.
+
        WORKING-STORAGE SECTION.
        01  WS-DATE                    PIC X(10) VALUE SPACES.
        01  WS-UNIQUE-COUNT            PIC 9(5) VALUE 0.
+       01  WS-RECORDS-READ            PIC 9(6) VALUE 0.
        01  WS-CATEGORY-ACTIF-COUNT    PIC 9(5) VALUE 0.
        01  WS-CATEGORY-SUSPENDU-COUNT PIC 9(5) VALUE 0.
        01  WS-CATEGORY-RESILIE-COUNT  PIC 9(5) VALUE 0.
@@ -46,6 +64,60 @@
        01  WS-TITLE            PIC X(132) VALUE "Rapport de synthèse".
        01  WS-NAME             PIC X(132) VALUE "Nom: PetiteFleur".
 
+      * Alerte de police proche de l'échéance. Les dates sont
+      * au format JJMMAAAA (8 chiffres, sans séparateur).
+       01  WS-ALERT-THRESHOLD-DAYS    PIC 9(3) VALUE 30.
+       01  WS-TODAY-8                 PIC 9(8).
+       01  WS-END-DATE-8              PIC 9(8).
+       01  WS-DAYS-REMAINING          PIC S9(6).
+
+       01  WS-EXPIRING-TABLE.
+           05  WS-EXPIRING-COUNT      PIC 9(3) VALUE ZERO.
+           05  WS-EXPIRING-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-EXPIRING-COUNT
+                   INDEXED BY EXPIRING-IDX.
+               10  WS-EXPIRING-ID         PIC 9(8).
+               10  WS-EXPIRING-DAYS-LEFT  PIC S9(6).
+
+      * Table croisée catégorie/type.
+       01  WS-CROSSTAB.
+           05  WS-CROSSTAB-COUNT      PIC 9(3) VALUE ZERO.
+           05  WS-CROSSTAB-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-CROSSTAB-COUNT
+                   INDEXED BY CROSSTAB-IDX.
+               10  WS-CROSSTAB-CATEGORY   PIC X(13).
+               10  WS-CROSSTAB-TYPE       PIC X(15).
+               10  WS-CROSSTAB-TALLY      PIC 9(5) VALUE ZERO.
+       01  WS-CROSSTAB-TABLE-MAX      PIC 9(3) VALUE 100.
+       01  WS-CROSSTAB-TABLE-FULL     PIC X VALUE 'N'.
+
+      * Tendance mensuelle, clé AAAAMM dérivée de la date de
+      * début au format JJMMAAAA.
+       01  WS-MONTH-KEY-NUM           PIC 9(6).
+       01  WS-MONTH-TRENDS.
+           05  WS-MONTH-COUNT         PIC 9(2) VALUE ZERO.
+           05  WS-MONTH-ENTRY OCCURS 1 TO 36 TIMES
+                   DEPENDING ON WS-MONTH-COUNT
+                   INDEXED BY MONTH-IDX.
+               10  WS-MONTH-KEY           PIC 9(6).
+               10  WS-MONTH-TALLY         PIC 9(5) VALUE ZERO.
+               10  WS-MONTH-AMOUNT        PIC 9(10)V99 VALUE ZERO.
+       01  WS-MONTH-TABLE-MAX         PIC 9(2) VALUE 36.
+       01  WS-MONTH-TABLE-FULL        PIC X VALUE 'N'.
+       01  WS-PREVIOUS-TALLY          PIC S9(6).
+       01  WS-TREND-DELTA             PIC S9(6).
+      * Champ édité pour le STRING ci-dessous : WS-TREND-DELTA seul
+      * encoderait son signe par surfrappe de zone (affichage illisible
+      * en cas de variation négative), au lieu d'un caractère '-'.
+       01  WS-TREND-DELTA-EDIT        PIC -(6)9.
+
+       01  WS-INPUT-FILE-STATUS       PIC XX.
+       01  WS-OUTPUT-FILE-STATUS      PIC XX.
+       01  WS-CSV-FILE-STATUS         PIC XX.
+           COPY 'FILESTAT.cpy'.
+           COPY 'AUDITWS.cpy'.
+           COPY 'PARAMWS.cpy'.
+
        PROCEDURE DIVISION.
        0000-MAIN SECTION.
            PERFORM 1000-INITIALIZE.
@@ -56,9 +128,27 @@
 
        1000-INITIALIZE.
            OPEN INPUT INPUT-FILE.
+           MOVE WS-INPUT-FILE-STATUS TO WS-FILESTAT-CODE
+           MOVE "datassur.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT INPUT-FILE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
            OPEN OUTPUT OUTPUT-FILE.
+           MOVE WS-OUTPUT-FILE-STATUS TO WS-FILESTAT-CODE
+           MOVE "report.txt" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT OUTPUT-FILE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           OPEN OUTPUT CSV-FILE.
+           MOVE WS-CSV-FILE-STATUS TO WS-FILESTAT-CODE
+           MOVE "report.csv" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT CSV-FILE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           PERFORM LOAD-PARAMETERS.
            ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TODAY-8 FROM DATE YYYYMMDD.
            DISPLAY "Rapport en cours de transmission".
+           MOVE "ID,Categorie,Type,Statut,DateDebut,DateFin,Montant"
+               TO CSV-RECORD
+           WRITE CSV-RECORD.
 
        2000-READ-INPUT-FILE.
            READ INPUT-FILE INTO INPUT-RECORD
@@ -67,55 +157,239 @@
                PERFORM 2100-PROCESS-RECORD.
 
        2100-PROCESS-RECORD.
+           ADD 1 TO WS-RECORDS-READ
            IF INPUT-STATUS = "Actif"
                ADD 1 TO WS-CATEGORY-ACTIF-COUNT
            ELSE IF INPUT-STATUS = "Suspendu"
                ADD 1 TO WS-CATEGORY-SUSPENDU-COUNT
            ELSE IF INPUT-STATUS = "Resilie"
                ADD 1 TO WS-CATEGORY-RESILIE-COUNT
-           END-IF
-           ADD FUNCTION NUMVAL(input-amount) TO WS-TOTAL-AMOUNT.
+           END-IF.
+           ADD FUNCTION NUMVAL(input-amount) TO WS-TOTAL-AMOUNT
+           PERFORM CHECK-EXPIRING-POLICY
+           PERFORM UPDATE-CROSSTAB
+           PERFORM UPDATE-MONTHLY-TREND
+           PERFORM WRITE-CSV-ROW.
+
+      * Écrit l'enregistrement courant au format CSV.
+       WRITE-CSV-ROW.
+           MOVE SPACES TO CSV-RECORD
+           STRING INPUT-ID DELIMITED BY SIZE ","
+                  FUNCTION TRIM(INPUT-CATEGORY) DELIMITED BY SIZE ","
+                  FUNCTION TRIM(INPUT-TYPE) DELIMITED BY SIZE ","
+                  FUNCTION TRIM(INPUT-STATUS) DELIMITED BY SIZE ","
+                  INPUT-START-DATE DELIMITED BY SIZE ","
+                  INPUT-END-DATE DELIMITED BY SIZE ","
+                  INPUT-AMOUNT DELIMITED BY SIZE
+                  INTO CSV-RECORD
+           WRITE CSV-RECORD.
+
+      * Alimente le compteur et le montant du mois de début de police
+       UPDATE-MONTHLY-TREND.
+           COMPUTE WS-MONTH-KEY-NUM =
+               FUNCTION NUMVAL(INPUT-START-DATE(5:4)) * 100 +
+               FUNCTION NUMVAL(INPUT-START-DATE(3:2))
+
+           SET MONTH-IDX TO 1
+           SEARCH WS-MONTH-ENTRY
+               AT END
+                   IF WS-MONTH-COUNT >= WS-MONTH-TABLE-MAX
+                       IF WS-MONTH-TABLE-FULL = 'N'
+                           MOVE 'Y' TO WS-MONTH-TABLE-FULL
+                           DISPLAY "ATTENTION : capacite de"
+                               SPACE "WS-MONTH-ENTRY ("
+                               WS-MONTH-TABLE-MAX ")"
+                               SPACE "depassee, tendance incomplete"
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-MONTH-COUNT
+                       SET MONTH-IDX TO WS-MONTH-COUNT
+                       MOVE WS-MONTH-KEY-NUM TO WS-MONTH-KEY(MONTH-IDX)
+                       ADD 1 TO WS-MONTH-TALLY(MONTH-IDX)
+                       ADD FUNCTION NUMVAL(INPUT-AMOUNT)
+                           TO WS-MONTH-AMOUNT(MONTH-IDX)
+                   END-IF
+               WHEN WS-MONTH-KEY(MONTH-IDX) = WS-MONTH-KEY-NUM
+                   ADD 1 TO WS-MONTH-TALLY(MONTH-IDX)
+                   ADD FUNCTION NUMVAL(INPUT-AMOUNT)
+                       TO WS-MONTH-AMOUNT(MONTH-IDX)
+           END-SEARCH.
+
+      * Incrémente le compteur de la paire catégorie/type, créant une
+      * nouvelle entrée si cette combinaison n'a pas encore été vue
+       UPDATE-CROSSTAB.
+           SET CROSSTAB-IDX TO 1
+           SEARCH WS-CROSSTAB-ENTRY
+               AT END
+                   IF WS-CROSSTAB-COUNT >= WS-CROSSTAB-TABLE-MAX
+                       IF WS-CROSSTAB-TABLE-FULL = 'N'
+                           MOVE 'Y' TO WS-CROSSTAB-TABLE-FULL
+                           DISPLAY "ATTENTION : capacite de"
+                               SPACE "WS-CROSSTAB-ENTRY ("
+                               WS-CROSSTAB-TABLE-MAX ")"
+                               SPACE "depassee, croisement incomplet"
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-CROSSTAB-COUNT
+                       SET CROSSTAB-IDX TO WS-CROSSTAB-COUNT
+                       MOVE INPUT-CATEGORY TO
+                           WS-CROSSTAB-CATEGORY(CROSSTAB-IDX)
+                       MOVE INPUT-TYPE TO
+                           WS-CROSSTAB-TYPE(CROSSTAB-IDX)
+                       ADD 1 TO WS-CROSSTAB-TALLY(CROSSTAB-IDX)
+                   END-IF
+               WHEN WS-CROSSTAB-CATEGORY(CROSSTAB-IDX) = INPUT-CATEGORY
+                       AND WS-CROSSTAB-TYPE(CROSSTAB-IDX) = INPUT-TYPE
+                   ADD 1 TO WS-CROSSTAB-TALLY(CROSSTAB-IDX)
+           END-SEARCH.
+
+      * Calcule le nombre de jours restant avant échéance et retient la
+      * police si elle expire sous le seuil d'alerte.
+       CHECK-EXPIRING-POLICY.
+           COMPUTE WS-END-DATE-8 =
+               FUNCTION NUMVAL(INPUT-END-DATE(5:4)) * 10000 +
+               FUNCTION NUMVAL(INPUT-END-DATE(3:2)) * 100 +
+               FUNCTION NUMVAL(INPUT-END-DATE(1:2))
+
+           COMPUTE WS-DAYS-REMAINING =
+               FUNCTION INTEGER-OF-DATE(WS-END-DATE-8) -
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-8)
+
+           IF WS-DAYS-REMAINING >= 0
+                   AND WS-DAYS-REMAINING <= WS-ALERT-THRESHOLD-DAYS
+               ADD 1 TO WS-EXPIRING-COUNT
+               SET EXPIRING-IDX TO WS-EXPIRING-COUNT
+               MOVE INPUT-ID TO WS-EXPIRING-ID(EXPIRING-IDX)
+               MOVE WS-DAYS-REMAINING TO
+                   WS-EXPIRING-DAYS-LEFT(EXPIRING-IDX)
+           END-IF.
 
        3000-GENERATE-REPORT.
            MOVE WS-TITLE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
            MOVE WS-NAME TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
-           MOVE "Date: " TO OUTPUT-RECORD
-           STRING WS-DATE DELIMITED BY SIZE INTO OUTPUT-RECORD
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Date: " WS-DATE DELIMITED BY SIZE INTO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
            MOVE SPACES TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
 
            MOVE "Rapport:" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
-           MOVE "Nombre de comptes actifs: " TO OUTPUT-RECORD
-           STRING WS-CATEGORY-ACTIF-COUNT 
-           DELIMITED BY SIZE INTO OUTPUT-RECORD
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Nombre de comptes actifs: "
+                  WS-CATEGORY-ACTIF-COUNT
+                  DELIMITED BY SIZE INTO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+           MOVE SPACES TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Nombre de comptes suspendus: "
+                  WS-CATEGORY-SUSPENDU-COUNT
+                  DELIMITED BY SIZE INTO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
            MOVE SPACES TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
 
-           MOVE "Nombre de comptes suspendus: " TO OUTPUT-RECORD
-           STRING WS-CATEGORY-SUSPENDU-COUNT 
-           DELIMITED BY SIZE INTO OUTPUT-RECORD
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Nombre de comptes résiliés: "
+                  WS-CATEGORY-RESILIE-COUNT
+                  DELIMITED BY SIZE INTO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
            MOVE SPACES TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
 
-           MOVE "Nombre de comptes résiliés: " TO OUTPUT-RECORD
-           STRING WS-CATEGORY-RESILIE-COUNT 
-           DELIMITED BY SIZE INTO OUTPUT-RECORD
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Montant total: " WS-TOTAL-AMOUNT
+                  DELIMITED BY SIZE INTO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
            MOVE SPACES TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
 
-           MOVE "Montant total: " TO OUTPUT-RECORD
-           STRING WS-TOTAL-AMOUNT DELIMITED BY SIZE INTO OUTPUT-RECORD
+           PERFORM 3100-WRITE-EXPIRING-ALERTS.
+           PERFORM 3200-WRITE-CROSSTAB.
+           PERFORM 3300-WRITE-MONTHLY-TREND.
+
+      * Imprime le nombre de polices par combinaison catégorie/type
+       3200-WRITE-CROSSTAB.
+           MOVE SPACES TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+           MOVE "Repartition categorie/type:" TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
+           PERFORM VARYING CROSSTAB-IDX FROM 1 BY 1
+                   UNTIL CROSSTAB-IDX > WS-CROSSTAB-COUNT
+               STRING WS-CROSSTAB-CATEGORY(CROSSTAB-IDX) SPACE "/"
+                      SPACE WS-CROSSTAB-TYPE(CROSSTAB-IDX)
+                      SPACE ":" SPACE WS-CROSSTAB-TALLY(CROSSTAB-IDX)
+                      DELIMITED BY SIZE INTO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-PERFORM.
+
+      * Imprime l'évolution mois par mois du nombre de polices et du
+      * montant, avec la variation par rapport au mois précédent
+       3300-WRITE-MONTHLY-TREND.
+           MOVE SPACES TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+           MOVE "Tendance mensuelle:" TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+           SORT WS-MONTH-ENTRY ASCENDING KEY WS-MONTH-KEY
+           MOVE ZERO TO WS-PREVIOUS-TALLY
+           PERFORM VARYING MONTH-IDX FROM 1 BY 1
+                   UNTIL MONTH-IDX > WS-MONTH-COUNT
+               COMPUTE WS-TREND-DELTA =
+                   WS-MONTH-TALLY(MONTH-IDX) - WS-PREVIOUS-TALLY
+               MOVE WS-TREND-DELTA TO WS-TREND-DELTA-EDIT
+               STRING WS-MONTH-KEY(MONTH-IDX) SPACE
+                      "Polices:" SPACE WS-MONTH-TALLY(MONTH-IDX)
+                      SPACE "Variation:" SPACE WS-TREND-DELTA-EDIT
+                      SPACE "Montant:" SPACE WS-MONTH-AMOUNT(MONTH-IDX)
+                      DELIMITED BY SIZE INTO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               MOVE WS-MONTH-TALLY(MONTH-IDX) TO WS-PREVIOUS-TALLY
+           END-PERFORM.
+
+      * Liste les polices qui expirent sous le seuil d'alerte.
+       3100-WRITE-EXPIRING-ALERTS.
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Alertes d'echeance (<= " WS-ALERT-THRESHOLD-DAYS
+                  " jours): " WS-EXPIRING-COUNT " police(s)"
+                  DELIMITED BY SIZE INTO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+           PERFORM VARYING EXPIRING-IDX FROM 1 BY 1
+                   UNTIL EXPIRING-IDX > WS-EXPIRING-COUNT
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "ID:" SPACE WS-EXPIRING-ID(EXPIRING-IDX)
+                      SPACE "Jours restants:" SPACE
+                      WS-EXPIRING-DAYS-LEFT(EXPIRING-IDX)
+                      DELIMITED BY SIZE INTO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+           END-PERFORM.
 
        4000-FINALIZE.
            CLOSE INPUT-FILE.
            CLOSE OUTPUT-FILE.
+           CLOSE CSV-FILE.
            DISPLAY "Rapport généré avec succès".
+
+           MOVE "synthese" TO WS-AUDIT-PROGRAM
+           MOVE WS-RECORDS-READ TO WS-AUDIT-RECORDS-READ
+           MOVE WS-RECORDS-READ TO WS-AUDIT-RECORDS-WRITTEN
+           MOVE WS-TOTAL-AMOUNT TO WS-AUDIT-TOTAL
+           PERFORM WRITE-AUDIT-LOG.
+
            STOP RUN.
+
+      * Applique une ligne CLE/VALEUR de synthese-params.cfg ;
+      * les clés inconnues sont ignorées.
+       APPLY-PARAMETER.
+           EVALUATE FUNCTION TRIM(WS-PARAM-KEY)
+               WHEN "ALERT_THRESHOLD_DAYS"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-VALUE)
+                       TO WS-ALERT-THRESHOLD-DAYS
+           END-EVALUATE.
+
+           COPY 'FILESTCHK.cpy'.
+           COPY 'AUDITWRT.cpy'.
+           COPY 'PARAMLOAD.cpy'.
