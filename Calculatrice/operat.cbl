@@ -4,19 +4,26 @@
        DATA DIVISION.
       *Initialisation des variables
        WORKING-STORAGE SECTION.
-       01 NUM1        PIC 9(5).
-       01 NUM2        PIC 9(5).
+      * Décimales acceptées en saisie comme en résultat.
+       01 NUM1        PIC 9(5)V99.
+       01 NUM2        PIC 9(5)V99.
+       01 NUM1-IN     PIC X(15).
+       01 NUM2-IN     PIC X(15).
        01 RESULT      PIC 9(10)V99.
        01 OPERATOR    PIC X.
 
       * Entrée des données par l'utilisateur
        PROCEDURE DIVISION.
-           DISPLAY "Entrez un premier entier :" SPACE WITH NO ADVANCING
-               ACCEPT NUM1
+           DISPLAY "Entrez un premier nombre (décimales acceptées) :"
+               SPACE WITH NO ADVANCING
+               ACCEPT NUM1-IN
+               MOVE FUNCTION NUMVAL(NUM1-IN) TO NUM1
            DISPLAY "Opérateur (+, -, *, /) :" SPACE WITH NO ADVANCING
                ACCEPT OPERATOR
-           DISPLAY "Entrez un second entier : " SPACE WITH NO ADVANCING
-               ACCEPT NUM2
+           DISPLAY "Entrez un second nombre (décimales acceptées) : "
+               SPACE WITH NO ADVANCING
+               ACCEPT NUM2-IN
+               MOVE FUNCTION NUMVAL(NUM2-IN) TO NUM2
 
       * Appel de la fonction de calcul
            PERFORM CALCULATION
