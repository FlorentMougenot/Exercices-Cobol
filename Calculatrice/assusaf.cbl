@@ -5,43 +5,89 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
           SELECT ASSURANCES ASSIGN TO 'assurances.dat'
-           ORGANIZATION IS LINE SEQUENTIAL.
- 
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ASSURANCES-STATUS.
+      * Total consolidé multi-devises, partagé avec assudeux/assutest
+           COPY 'CONSOSEL.cpy'.
+      * Fichier d'exceptions de validation, partagé avec assutest
+           COPY 'VALIDSEL.cpy'.
+
        DATA DIVISION.
        FILE SECTION.
        FD ASSURANCES.
+      * Même disposition que l'enregistrement lu par assutest.cbl, qui
+      * partage ce même fichier assurances.dat (corrige la disposition
+      * d'origine, qui déclarait trois fois WS-ID1 et ne reflétait pas
+      * le contenu réel du fichier).
+       01 WS-ASSURANCES.
+           05 WS-NUMERO    PIC X(8).
+           05 FILLER       PIC X(1).
+           05 WS-NOM       PIC X(14).
+           05 FILLER       PIC X(1).
+           05 WS-DESC      PIC X(56).
+           05 FILLER       PIC X(1).
+           05 WS-STATUT    PIC X(8).
+           05 FILLER       PIC X(1).
+           05 WS-DATE-DEB  PIC X(8).
+           05 FILLER       PIC X(1).
+           05 WS-DATE-FIN  PIC X(8).
+           05 FILLER       PIC X(1).
+           05 WS-PRIX      PIC X(9).
+           05 FILLER       PIC X(1).
+           05 WS-DEVISE    PIC X(5).
+
+           COPY 'CONSOFD.cpy'.
+           COPY 'VALIDFD.cpy'.
 
+       WORKING-STORAGE SECTION.
+       01 WS-ASSURANCES-STATUS     PIC XX.
+       01 WS-ASSURANCES-EOF        PIC X VALUE 'N'.
+      * Total consolidé multi-devises. WS-DEVISE est sur 5
+      * caractères ; seuls les 3 premiers (le code ISO) servent à la
+      * recherche dans la table de taux partagée.
+       01 WS-COMMON-DEVISE         PIC X(3).
+           COPY 'RATEWS.cpy'.
+           COPY 'CONSOWS.cpy'.
+           COPY 'VALIDWS.cpy'.
+           COPY 'FILESTAT.cpy'.
 
-       01 WS-ASSURANCES .
-               05 WS-ID1     PIC X(8).
-               05 WS-NOM     PIC X(14).
-               05 FILLER     PIC X(4) VALUE SPACES.
-               05 FILLER     PIC X(1) VALUE ''.
-               05 WS-IRP     PIC X(3).
-               05 FILLER     PIC X(1) VALUE SPACES.
-               05 WS-AUTO    PIC X(4).
-               05 FILLER     PIC X(1) VALUE SPACES.
-               05 WS-SANTE   PIC X(5).
-               05 FILLER     PIC X(1) VALUE ''.
-               05 WS-NOM-ASS PIC X(25).
-               05 FILLER     PIC X(21) VALUE SPACES.
-               05 FILLER     PIC X(1) VALUE ''.
-               05 ACTIF      PIC X(8).
-               05 FILLER     PIC X(1) VALUE ''.
-               05 WS-ID1     PIC X(8).
-               05 FILLER     PIC X(1) VALUE ''.
-               05 WS-ID1     PIC X(8).
-               05 FILLER     PIC X(1) VALUE ''.
-               05 WS-PRIX    PIC X(8).
-               05 FILLER     PIC X(1) VALUE '*'.
-               05 FILLER     PIC X(1) VALUE SPACES.
-
-        PROCEDURE DIVISION.
+       PROCEDURE DIVISION.
 
            OPEN INPUT ASSURANCES.
-             READ ASSURANCES.
-              DISPLAY WS-ASSURANCES.
+           MOVE WS-ASSURANCES-STATUS TO WS-FILESTAT-CODE
+           MOVE "assurances.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT ASSURANCES" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           PERFORM UNTIL WS-ASSURANCES-EOF = 'Y'
+               READ ASSURANCES AT END
+                   MOVE 'Y' TO WS-ASSURANCES-EOF
+               NOT AT END
+                   MOVE WS-NUMERO TO WS-COMMON-NUMERO
+                   MOVE WS-PRIX TO WS-COMMON-MONTANT-STR
+                   MOVE WS-DATE-DEB TO WS-COMMON-DATE-DEB
+                   MOVE WS-DATE-FIN TO WS-COMMON-DATE-FIN
+                   MOVE WS-STATUT TO WS-COMMON-STATUT
+                   PERFORM VALIDATE-ASSURANCE-RECORD
+                   IF WS-VALID-RESULT = 'NO'
+                       PERFORM WRITE-VALIDATION-EXCEPTION
+                   ELSE
+                       DISPLAY WS-ASSURANCES
+                       MOVE WS-DEVISE(1:3) TO WS-COMMON-DEVISE
+                       MOVE FUNCTION NUMVAL(WS-PRIX)
+                           TO WS-COMMON-MONTANT
+                       PERFORM CONVERT-TO-EUR-AND-ACCUMULATE
+                   END-IF
+           END-PERFORM.
 
            CLOSE ASSURANCES.
 
-           STOP RUN.
\ No newline at end of file
+           MOVE "assusaf" TO WS-CONSO-PROGRAM
+           PERFORM WRITE-CONSOLIDATED-TOTAL.
+
+           STOP RUN.
+
+           COPY 'RATECNV.cpy'.
+           COPY 'FILESTCHK.cpy'.
+           COPY 'CONSOWRT.cpy'.
+           COPY 'VALIDCHK.cpy'.
