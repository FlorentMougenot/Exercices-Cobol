@@ -1,24 +1,44 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. calculat.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Historique persistant des calculs, conservé entre
+      * les lancements du programme.
+           SELECT HISTORY-FILE ASSIGN TO 'calculat-history.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD          PIC X(80).
+
       * Saisie des variables
        WORKING-STORAGE SECTION.
-       01 WS-NUM1                  PIC S9(5).
-       01 WS-NUM2                  PIC S9(5).
-       01 WS-RESULT                PIC S9(10).
+      * Passage en virgule flottante fixe pour accepter des décimales en
+      * saisie comme en résultat.
+       01 WS-NUM1                  PIC S9(7)V99.
+       01 WS-NUM2                  PIC S9(7)V99.
+       01 WS-NUM1-IN                PIC X(15).
+       01 WS-NUM2-IN                PIC X(15).
+       01 WS-RESULT                PIC S9(10)V99.
        01 WS-QUEST                 PIC X(300).
        01 WS-OPERATOR              PIC X.
        01 WS-OPERATION-TYPE        PIC X.
-       01 WS-PREVIOUS-RESULT       PIC S9(10).
-       01 WS-RES-TEMP              PIC Z(10).
+       01 WS-PREVIOUS-RESULT       PIC S9(10)V99.
+       01 WS-RES-TEMP              PIC -(10)9.99.
        01 WS-RES                   PIC X(10) VALUE "VIDE".
-      * Variable non utilisé qui etait présente pour la partie
-      *affichage des calculs et résultats
+      * Texte de l'opération effectuée, affiché à l'écran et
+      * journalisé par LOG-HISTORY-ENTRY
        01 WS-OPERATION-STRING      PIC X(30).
        01 WS-CONTINUE-FLAG         PIC X VALUE 'Y'.
+       01 WS-HISTORY-STATUS        PIC XX.
+           COPY 'FILESTAT.cpy'.
 
        PROCEDURE DIVISION.
+           PERFORM OPEN-HISTORY-FILE
       * Balise de boucle jusqu'à étape de sortie
            PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
            DISPLAY "--------------------------------------------------"
@@ -54,21 +74,46 @@
            ACCEPT WS-CONTINUE-FLAG
            END-PERFORM
 
+           CLOSE HISTORY-FILE
            STOP RUN.
 
+           COPY 'FILESTCHK.cpy'.
+
+      * Ouvre l'historique en ajout ; le crée s'il n'existe pas encore
+       OPEN-HISTORY-FILE.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           MOVE WS-HISTORY-STATUS TO WS-FILESTAT-CODE
+           MOVE "calculat-history.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN HISTORY-FILE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+       LOG-HISTORY-ENTRY.
+           MOVE SPACES TO HISTORY-RECORD
+           STRING WS-OPERATION-STRING DELIMITED BY SIZE
+                  " = " DELIMITED BY SIZE
+                  WS-RES DELIMITED BY SIZE
+                  INTO HISTORY-RECORD
+           WRITE HISTORY-RECORD.
+
 
       * Opérations avec un seul nombre
        SINGLE-NUMBER-OPERATION SECTION.
            IF WS-PREVIOUS-RESULT = ZERO
-           DISPLAY "Entrez un nombre entier:" SPACE WITH NO ADVANCING
-               ACCEPT WS-NUM1
+           DISPLAY "Entrez un nombre (décimales acceptées):" SPACE
+               WITH NO ADVANCING
+               ACCEPT WS-NUM1-IN
+               MOVE FUNCTION NUMVAL(WS-NUM1-IN) TO WS-NUM1
            ELSE
                MOVE WS-PREVIOUS-RESULT TO WS-NUM1
            END-IF
 
            DISPLAY "Entrez l'exposant:"
            SPACE WITH NO ADVANCING
-               ACCEPT WS-NUM2
+               ACCEPT WS-NUM2-IN
+               MOVE FUNCTION NUMVAL(WS-NUM2-IN) TO WS-NUM2
 
            COMPUTE WS-RESULT = WS-NUM1 ** WS-NUM2.
 
@@ -76,21 +121,35 @@
            MOVE FUNCTION TRIM(WS-RES-TEMP) TO WS-RES.
            DISPLAY "Le résultat est :"SPACE WS-RES.
            MOVE WS-RESULT TO WS-PREVIOUS-RESULT.
+           STRING WS-NUM1 DELIMITED BY SIZE
+                  " ^ " DELIMITED BY SIZE
+                  WS-NUM2 DELIMITED BY SIZE
+                  INTO WS-OPERATION-STRING
+           PERFORM LOG-HISTORY-ENTRY.
 
 
       *Opérations avec 2 nombres
        TWO-NUMBERS-OPERATION SECTION.
            IF WS-PREVIOUS-RESULT = ZERO
-           DISPLAY "Entrez un premier entier :" SPACE WITH NO ADVANCING
-               ACCEPT WS-NUM1
+           DISPLAY "Entrez un premier nombre (décimales acceptées) :"
+               SPACE WITH NO ADVANCING
+               ACCEPT WS-NUM1-IN
+               MOVE FUNCTION NUMVAL(WS-NUM1-IN) TO WS-NUM1
            ELSE
                MOVE WS-PREVIOUS-RESULT TO WS-NUM1
            END-IF
-           DISPLAY "Entrez le symbole de l'opération (+, -, *, /):"
-           SPACE WITH NO ADVANCING             
+           DISPLAY "Entrez le symbole de l'opération (+, -, *, /, %,"
+           " R=racine du 1er nombre):"
+           SPACE WITH NO ADVANCING
                ACCEPT WS-OPERATOR
-           DISPLAY "Entrez un second entier :" SPACE WITH NO ADVANCING
-               ACCEPT WS-NUM2
+           IF WS-OPERATOR = 'R'
+               MOVE ZERO TO WS-NUM2
+           ELSE
+           DISPLAY "Entrez un second nombre (décimales acceptées) :"
+           SPACE WITH NO ADVANCING
+               ACCEPT WS-NUM2-IN
+               MOVE FUNCTION NUMVAL(WS-NUM2-IN) TO WS-NUM2
+           END-IF
 
            EVALUATE WS-OPERATOR
       * Qui sait le +, doute le +, proverbe du XVIIe siècle
@@ -112,18 +171,31 @@
       * Je connais un meilleur slasher que la série Halloween
                WHEN '/'
                   DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
-      * Exception si on a affaire à un utilisateur qui ne sait pas 
+      * Le reste de la division, pour les amateurs d'horaires (modulo)
+               WHEN '%'
+                  COMPUTE WS-RESULT = FUNCTION MOD(WS-NUM1 WS-NUM2)
+      * Racine carrée du premier nombre, le second nombre
+      * n'étant pas utilisé pour cette opération
+               WHEN 'R'
+                  COMPUTE WS-RESULT = FUNCTION SQRT(WS-NUM1)
+      * Exception si on a affaire à un utilisateur qui ne sait pas
       * utiliser ses neurones atrophiés correctement et utiliser un des
       * opérateurs proposés entre parenthèses
                WHEN OTHER
                   DISPLAY "Choisissez un des caractères proposés !"
            END-EVALUATE
 
+           STRING WS-NUM1 DELIMITED BY SIZE
+                  SPACE WS-OPERATOR SPACE DELIMITED BY SIZE
+                  WS-NUM2 DELIMITED BY SIZE
+                  INTO WS-OPERATION-STRING
+
            MOVE WS-RESULT TO WS-RES-TEMP
            MOVE FUNCTION TRIM(WS-RES-TEMP) TO WS-RES
            DISPLAY "Operation: " WS-OPERATION-STRING.
            DISPLAY "Le résultat est :"SPACE WS-RES.
            MOVE WS-RESULT TO WS-PREVIOUS-RESULT.
+           PERFORM LOG-HISTORY-ENTRY.
 
       * Running gag que Florian nous a déjà fait à 3 reprises
       * Il s'agit donc d'un hommage
