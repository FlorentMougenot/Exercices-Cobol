@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. assulookup.
+
+      * Consultation a la demande d'une police d'assurance,
+      * dans l'esprit de la boucle PERFORM UNTIL WS-CONTINUE-FLAG de
+      * calculat.cbl : assusaf.cbl et assutest.cbl ne font que des
+      * passes batch figees sur tout le fichier, ici on charge
+      * assurances.dat une fois en memoire puis on repond a des
+      * demandes ponctuelles par NUMERO-ASSURANCE, a la maniere de
+      * BUILD-INDEX/LOOKUP-ONE-EMPLOYEE dans emplookup.cbl.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASSURANCES ASSIGN TO 'assurances.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ASSURANCES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ASSURANCES.
+      * Même disposition corrigée que WS-ASSURANCES dans assusaf.cbl.
+       01  WS-ASSURANCES.
+           05 WS-NUMERO    PIC X(8).
+           05 FILLER       PIC X(1).
+           05 WS-NOM       PIC X(14).
+           05 FILLER       PIC X(1).
+           05 WS-DESC      PIC X(56).
+           05 FILLER       PIC X(1).
+           05 WS-STATUT    PIC X(8).
+           05 FILLER       PIC X(1).
+           05 WS-DATE-DEB  PIC X(8).
+           05 FILLER       PIC X(1).
+           05 WS-DATE-FIN  PIC X(8).
+           05 FILLER       PIC X(1).
+           05 WS-PRIX      PIC X(9).
+           05 FILLER       PIC X(1).
+           05 WS-DEVISE    PIC X(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ASSURANCES-STATUS    PIC XX.
+       01  WS-ASSURANCES-EOF       PIC X VALUE 'N'.
+       01  WS-CONTINUE-FLAG        PIC X VALUE 'Y'.
+       01  WS-LOOKUP-NUM           PIC X(8).
+           COPY 'FILESTAT.cpy'.
+
+      * Table des polices chargée une fois, même convention OCCURS ...
+      * DEPENDING ON ... INDEXED BY que WS-TERM-ENTRY dans emppurge.cbl.
+       01  ASSUR-TABLE.
+           05 ASSUR-COUNT         PIC 9(4) VALUE ZERO.
+           05 ASSUR-ENTRY OCCURS 1 TO 500 TIMES
+                  DEPENDING ON ASSUR-COUNT
+                  INDEXED BY ASSUR-IDX.
+               10 ASSUR-NUMERO     PIC X(8).
+               10 ASSUR-NOM        PIC X(14).
+               10 ASSUR-DESC       PIC X(56).
+               10 ASSUR-STATUT     PIC X(8).
+               10 ASSUR-DATE-DEB   PIC X(8).
+               10 ASSUR-DATE-FIN   PIC X(8).
+               10 ASSUR-PRIX       PIC X(9).
+               10 ASSUR-DEVISE     PIC X(5).
+       01  ASSUR-TABLE-MAX        PIC 9(4) VALUE 500.
+       01  ASSUR-TABLE-FULL       PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           PERFORM LOAD-ASSURANCES
+           PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
+               PERFORM LOOKUP-ONE-POLICY
+               DISPLAY "Consulter une autre police (Y/N)? "
+                   WITH NO ADVANCING
+               ACCEPT WS-CONTINUE-FLAG
+           END-PERFORM
+           STOP RUN.
+
+      * Charge assurances.dat en mémoire une seule fois au démarrage.
+       LOAD-ASSURANCES.
+           OPEN INPUT ASSURANCES
+           MOVE WS-ASSURANCES-STATUS TO WS-FILESTAT-CODE
+           MOVE "assurances.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT ASSURANCES" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           PERFORM UNTIL WS-ASSURANCES-EOF = 'Y'
+               READ ASSURANCES AT END
+                   MOVE 'Y' TO WS-ASSURANCES-EOF
+               NOT AT END
+                   IF ASSUR-COUNT >= ASSUR-TABLE-MAX
+                       IF ASSUR-TABLE-FULL = 'N'
+                           MOVE 'Y' TO ASSUR-TABLE-FULL
+                           DISPLAY "ATTENTION : capacite de ASSUR-ENTRY"
+                               SPACE "(" ASSUR-TABLE-MAX ")"
+                               SPACE "depassee, polices suivantes"
+                               SPACE "ignorees"
+                       END-IF
+                   ELSE
+                       ADD 1 TO ASSUR-COUNT
+                       SET ASSUR-IDX TO ASSUR-COUNT
+                       MOVE WS-NUMERO TO ASSUR-NUMERO(ASSUR-IDX)
+                       MOVE WS-NOM TO ASSUR-NOM(ASSUR-IDX)
+                       MOVE WS-DESC TO ASSUR-DESC(ASSUR-IDX)
+                       MOVE WS-STATUT TO ASSUR-STATUT(ASSUR-IDX)
+                       MOVE WS-DATE-DEB TO ASSUR-DATE-DEB(ASSUR-IDX)
+                       MOVE WS-DATE-FIN TO ASSUR-DATE-FIN(ASSUR-IDX)
+                       MOVE WS-PRIX TO ASSUR-PRIX(ASSUR-IDX)
+                       MOVE WS-DEVISE TO ASSUR-DEVISE(ASSUR-IDX)
+                   END-IF
+           END-PERFORM
+           CLOSE ASSURANCES
+           DISPLAY "Polices chargees : " ASSUR-COUNT.
+
+      * Demande un NUMERO-ASSURANCE et affiche cette police si trouvée.
+       LOOKUP-ONE-POLICY.
+           DISPLAY "Numero de police a rechercher : "
+               WITH NO ADVANCING
+           ACCEPT WS-LOOKUP-NUM
+           SET ASSUR-IDX TO 1
+           SEARCH ASSUR-ENTRY VARYING ASSUR-IDX
+               AT END
+                   DISPLAY "Aucune police trouvee pour le numero "
+                       WS-LOOKUP-NUM
+               WHEN ASSUR-NUMERO(ASSUR-IDX) = WS-LOOKUP-NUM
+                   DISPLAY "Numero      : " ASSUR-NUMERO(ASSUR-IDX)
+                   DISPLAY "Nom         : " ASSUR-NOM(ASSUR-IDX)
+                   DISPLAY "Description : " ASSUR-DESC(ASSUR-IDX)
+                   DISPLAY "Statut      : " ASSUR-STATUT(ASSUR-IDX)
+                   DISPLAY "Date debut  : " ASSUR-DATE-DEB(ASSUR-IDX)
+                   DISPLAY "Date fin    : " ASSUR-DATE-FIN(ASSUR-IDX)
+                   DISPLAY "Montant     : " ASSUR-PRIX(ASSUR-IDX)
+                   DISPLAY "Devise      : " ASSUR-DEVISE(ASSUR-IDX)
+           END-SEARCH.
+
+           COPY 'FILESTCHK.cpy'.
+
+       END PROGRAM assulookup.
