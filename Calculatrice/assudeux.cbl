@@ -8,18 +8,19 @@
            SELECT FICHIER-ASSUR-PART1 ASSIGN TO 'assurances-part1.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
+               FILE STATUS IS WS-PART1-STATUS.
 
            SELECT FICHIER-ASSUR-PART2 ASSIGN TO 'assurances-part2.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
+               FILE STATUS IS WS-PART2-STATUS.
 
            SELECT FICHIER-RAPPORT ASSIGN TO 'rapport-assurances.dat'
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
+               FILE STATUS IS WS-RAPPORT-STATUS.
 
+           COPY 'CONSOSEL.cpy'.
 
        DATA DIVISION.
        FILE SECTION.
@@ -68,9 +69,19 @@
            05  WS-RAPPORT-LENGTH  PIC 9(3).
            05  WS-RAPPORT-DATA    PIC X(147).
 
+           COPY 'CONSOFD.cpy'.
+
        WORKING-STORAGE SECTION.
        
+       01  WS-PART1-STATUS       PIC XX.
+       01  WS-PART2-STATUS       PIC XX.
+       01  WS-RAPPORT-STATUS     PIC XX.
+      * Indicateur de fin de fichier pour PROCESS-FILE-1/
+      * PROCESS-FILE-2 (remis à ZERO avant chaque PERFORM, positionné
+      * à '10' par leur propre AT END) ; sans rapport avec les FILE
+      * STATUS ci-dessus.
        01  WS-FILE-STATUS        PIC XX.
+           COPY 'FILESTAT.cpy'.
        01  WS-CURRENT-TIME       PIC X(20).
        01  WS-REC-COUNT          PIC 9(4) VALUE ZERO.
        01  WS-TOTAL-ACTIF        PIC 9(4) VALUE ZERO.
@@ -79,11 +90,73 @@
        01  WS-FOOTER-INFO        PIC X(147).
        01  WS-BLANK-LINE         PIC X(147) VALUE SPACES.
 
+       01  WS-COMMON-TYPE        PIC X(41).
+       01  WS-COMMON-DEVISE      PIC X(3).
+       01  WS-COMMON-STATUT      PIC X(8).
+
+       01  WS-TYPE-TABLE.
+           05  WS-TYPE-COUNT     PIC 9(3) VALUE ZERO.
+           05  WS-TYPE-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-TYPE-COUNT
+                   INDEXED BY TYPE-IDX.
+               10  WS-TYPE-NAME      PIC X(41).
+               10  WS-TYPE-ACTIF     PIC 9(4) VALUE ZERO.
+               10  WS-TYPE-INACTIF   PIC 9(4) VALUE ZERO.
+       01  WS-TYPE-TABLE-MAX     PIC 9(3) VALUE 50.
+       01  WS-TYPE-TABLE-FULL    PIC X VALUE 'N'.
+
+       01  WS-DEVISE-TABLE.
+           05  WS-DEVISE-COUNT   PIC 9(2) VALUE ZERO.
+           05  WS-DEVISE-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-DEVISE-COUNT
+                   INDEXED BY DEVISE-IDX.
+               10  WS-DEVISE-CODE    PIC X(3).
+               10  WS-DEVISE-ACTIF   PIC 9(4) VALUE ZERO.
+               10  WS-DEVISE-INACTIF PIC 9(4) VALUE ZERO.
+       01  WS-DEVISE-TABLE-MAX   PIC 9(2) VALUE 20.
+       01  WS-DEVISE-TABLE-FULL  PIC X VALUE 'N'.
+
+       01  WS-BREAKDOWN-LINE     PIC X(147).
+
+      * Table de taux de change vers l'EUR, mutualisée dans
+      * Common/RATEWS.cpy pour être partagée avec assusaf/assutest.
+           COPY 'RATEWS.cpy'.
+           COPY 'CONSOWS.cpy'.
+
+       01  WS-COMMON-ID          PIC X(8).
+       01  SEARCH-FOUND-ID       PIC X(3) VALUE 'NO'.
+       01  WS-DUPLICATE-COUNT    PIC 9(4) VALUE ZERO.
+       01  WS-ID-SEEN-TABLE.
+           05  WS-ID-SEEN-COUNT  PIC 9(4) VALUE ZERO.
+           05  WS-ID-SEEN-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-ID-SEEN-COUNT
+                   INDEXED BY ID-SEEN-IDX.
+               10  WS-ID-SEEN    PIC X(8).
+       01  WS-ID-SEEN-TABLE-MAX  PIC 9(4) VALUE 2000.
+       01  WS-ID-SEEN-TABLE-FULL PIC X VALUE 'N'.
+
        PROCEDURE DIVISION.
 
-           OPEN INPUT FICHIER-ASSUR-PART1 FICHIER-ASSUR-PART2
-                OUTPUT FICHIER-RAPPORT.
-                
+           OPEN INPUT FICHIER-ASSUR-PART1
+           MOVE WS-PART1-STATUS TO WS-FILESTAT-CODE
+           MOVE "assurances-part1.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT FICHIER-ASSUR-PART1"
+               TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           OPEN INPUT FICHIER-ASSUR-PART2
+           MOVE WS-PART2-STATUS TO WS-FILESTAT-CODE
+           MOVE "assurances-part2.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT FICHIER-ASSUR-PART2"
+               TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           OPEN OUTPUT FICHIER-RAPPORT
+           MOVE WS-RAPPORT-STATUS TO WS-FILESTAT-CODE
+           MOVE "rapport-assurances.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT FICHIER-RAPPORT" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
            MOVE "Rapport" TO WS-RAPPORT-DATA
            MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
            WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
@@ -106,23 +179,159 @@
            PERFORM PROCESS-FILE-2
            CLOSE FICHIER-ASSUR-PART2
 
-           STRING "Enregistrements: " WS-TOTAL-RECORDS 
+           STRING "Enregistrements: " WS-TOTAL-RECORDS
+                 DELIMITED BY SIZE
+                " Total Actif: " WS-TOTAL-ACTIF
                  DELIMITED BY SIZE
-                " Total Actif: " WS-TOTAL-ACTIF 
+                " Total Inactif: " WS-TOTAL-INACTIF
                  DELIMITED BY SIZE
-                " Total Inactif: " WS-TOTAL-INACTIF 
+                " IDs dupliques: " WS-DUPLICATE-COUNT
+                 DELIMITED BY SIZE
+                " Total (EUR): " WS-TOTAL-MONTANT-EUR
                  DELIMITED BY SIZE
                  INTO WS-FOOTER-INFO
            MOVE WS-FOOTER-INFO TO WS-RAPPORT-DATA
            MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
            WRITE RAPPORT-REC FROM WS-RAPPORT-DATA.
 
+           PERFORM WRITE-TYPE-AND-DEVISE-BREAKDOWN.
+
            CLOSE FICHIER-RAPPORT.
 
+           MOVE "assudeux" TO WS-CONSO-PROGRAM
+           PERFORM WRITE-CONSOLIDATED-TOTAL.
+
            DISPLAY "Données enregistrées dans le rapport."
 
            STOP RUN.
 
+      * Ventile les compteurs Actif/Inactif par type de police et par
+      * devise ; crée une nouvelle entrée de table à la
+      * première rencontre d'un type ou d'une devise.
+       TALLY-BY-TYPE-AND-DEVISE.
+           SET TYPE-IDX TO 1
+           SEARCH WS-TYPE-ENTRY
+               AT END
+                   IF WS-TYPE-COUNT >= WS-TYPE-TABLE-MAX
+                       IF WS-TYPE-TABLE-FULL = 'N'
+                           MOVE 'Y' TO WS-TYPE-TABLE-FULL
+                           DISPLAY "ATTENTION : capacite de"
+                               SPACE "WS-TYPE-ENTRY ("
+                               WS-TYPE-TABLE-MAX ")"
+                               SPACE "depassee, ventilation incomplete"
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-TYPE-COUNT
+                       SET TYPE-IDX TO WS-TYPE-COUNT
+                       MOVE WS-COMMON-TYPE TO WS-TYPE-NAME(TYPE-IDX)
+                       PERFORM INCREMENT-TYPE-COUNTER
+                   END-IF
+               WHEN WS-TYPE-NAME(TYPE-IDX) = WS-COMMON-TYPE
+                   PERFORM INCREMENT-TYPE-COUNTER
+           END-SEARCH
+
+           SET DEVISE-IDX TO 1
+           SEARCH WS-DEVISE-ENTRY
+               AT END
+                   IF WS-DEVISE-COUNT >= WS-DEVISE-TABLE-MAX
+                       IF WS-DEVISE-TABLE-FULL = 'N'
+                           MOVE 'Y' TO WS-DEVISE-TABLE-FULL
+                           DISPLAY "ATTENTION : capacite de"
+                               SPACE "WS-DEVISE-ENTRY ("
+                               WS-DEVISE-TABLE-MAX ")"
+                               SPACE "depassee, ventilation incomplete"
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-DEVISE-COUNT
+                       SET DEVISE-IDX TO WS-DEVISE-COUNT
+                       MOVE WS-COMMON-DEVISE
+                           TO WS-DEVISE-CODE(DEVISE-IDX)
+                       PERFORM INCREMENT-DEVISE-COUNTER
+                   END-IF
+               WHEN WS-DEVISE-CODE(DEVISE-IDX) = WS-COMMON-DEVISE
+                   PERFORM INCREMENT-DEVISE-COUNTER
+           END-SEARCH.
+
+       INCREMENT-TYPE-COUNTER.
+           IF WS-COMMON-STATUT = 'Actif'
+               ADD 1 TO WS-TYPE-ACTIF(TYPE-IDX)
+           ELSE
+               ADD 1 TO WS-TYPE-INACTIF(TYPE-IDX)
+           END-IF.
+
+       INCREMENT-DEVISE-COUNTER.
+           IF WS-COMMON-STATUT = 'Actif'
+               ADD 1 TO WS-DEVISE-ACTIF(DEVISE-IDX)
+           ELSE
+               ADD 1 TO WS-DEVISE-INACTIF(DEVISE-IDX)
+           END-IF.
+
+       WRITE-TYPE-AND-DEVISE-BREAKDOWN.
+           MOVE "Repartition par type:" TO WS-RAPPORT-DATA
+           MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+           WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+           PERFORM VARYING TYPE-IDX FROM 1 BY 1
+                   UNTIL TYPE-IDX > WS-TYPE-COUNT
+               STRING WS-TYPE-NAME(TYPE-IDX) SPACE
+                      "Actif:" SPACE WS-TYPE-ACTIF(TYPE-IDX) SPACE
+                      "Inactif:" SPACE WS-TYPE-INACTIF(TYPE-IDX)
+                      DELIMITED BY SIZE
+                      INTO WS-BREAKDOWN-LINE
+               MOVE WS-BREAKDOWN-LINE TO WS-RAPPORT-DATA
+               MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+               WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+           END-PERFORM
+
+           MOVE "Repartition par devise:" TO WS-RAPPORT-DATA
+           MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+           WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+           PERFORM VARYING DEVISE-IDX FROM 1 BY 1
+                   UNTIL DEVISE-IDX > WS-DEVISE-COUNT
+               STRING WS-DEVISE-CODE(DEVISE-IDX) SPACE
+                      "Actif:" SPACE WS-DEVISE-ACTIF(DEVISE-IDX) SPACE
+                      "Inactif:" SPACE WS-DEVISE-INACTIF(DEVISE-IDX)
+                      DELIMITED BY SIZE
+                      INTO WS-BREAKDOWN-LINE
+               MOVE WS-BREAKDOWN-LINE TO WS-RAPPORT-DATA
+               MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+               WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+           END-PERFORM.
+
+      * Détecte les identifiants présents plusieurs fois, y compris à
+      * travers les deux fichiers.
+       CHECK-DUPLICATE-ID.
+           MOVE 'NO' TO SEARCH-FOUND-ID
+           SET ID-SEEN-IDX TO 1
+           SEARCH WS-ID-SEEN-ENTRY
+               AT END
+                   IF WS-ID-SEEN-COUNT >= WS-ID-SEEN-TABLE-MAX
+                       IF WS-ID-SEEN-TABLE-FULL = 'N'
+                           MOVE 'Y' TO WS-ID-SEEN-TABLE-FULL
+                           DISPLAY "ATTENTION : capacite de"
+                               SPACE "WS-ID-SEEN-ENTRY ("
+                               WS-ID-SEEN-TABLE-MAX ")"
+                               SPACE "depassee, doublons non detectes"
+                               SPACE "au-dela"
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-ID-SEEN-COUNT
+                       SET ID-SEEN-IDX TO WS-ID-SEEN-COUNT
+                       MOVE WS-COMMON-ID TO WS-ID-SEEN(ID-SEEN-IDX)
+                   END-IF
+               WHEN WS-ID-SEEN(ID-SEEN-IDX) = WS-COMMON-ID
+                   MOVE 'YES' TO SEARCH-FOUND-ID
+           END-SEARCH
+           IF SEARCH-FOUND-ID = 'YES'
+               ADD 1 TO WS-DUPLICATE-COUNT
+               STRING "ID_DUPLIQUE:" SPACE WS-COMMON-ID
+                      DELIMITED BY SIZE
+                      INTO WS-RAPPORT-DATA
+               MOVE LENGTH OF WS-RAPPORT-DATA TO WS-RAPPORT-LENGTH
+               WRITE RAPPORT-REC FROM WS-RAPPORT-DATA
+           END-IF.
+
+           COPY 'RATECNV.cpy'.
+
        PROCESS-FILE-1.
 
            PERFORM UNTIL WS-FILE-STATUS = '10'
@@ -140,6 +349,15 @@
                    END-EVALUATE
                    ADD 1 TO WS-TOTAL-RECORDS
                    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIME
+                   MOVE ASSUR-TYPE TO WS-COMMON-TYPE
+                   MOVE ASSUR-DEVISE TO WS-COMMON-DEVISE
+                   MOVE ASSUR-STATUT TO WS-COMMON-STATUT
+                   MOVE ASSUR-ID TO WS-COMMON-ID
+                   MOVE FUNCTION NUMVAL(ASSUR-MONTANT)
+                       TO WS-COMMON-MONTANT
+                   PERFORM TALLY-BY-TYPE-AND-DEVISE
+                   PERFORM CHECK-DUPLICATE-ID
+                   PERFORM CONVERT-TO-EUR-AND-ACCUMULATE
 
                    STRING "ID:" SPACE ASSUR-ID SPACE
                           "Assurance:" SPACE ASSUR-NOM SPACE
@@ -168,6 +386,15 @@
                    END-EVALUATE
                    ADD 1 TO WS-TOTAL-RECORDS
                    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIME
+                   MOVE ASSUR-TYPE2 TO WS-COMMON-TYPE
+                   MOVE ASSUR-DEVISE2 TO WS-COMMON-DEVISE
+                   MOVE ASSUR-STATUT2 TO WS-COMMON-STATUT
+                   MOVE ASSUR-ID2 TO WS-COMMON-ID
+                   MOVE FUNCTION NUMVAL(ASSUR-MONTANT2)
+                       TO WS-COMMON-MONTANT
+                   PERFORM TALLY-BY-TYPE-AND-DEVISE
+                   PERFORM CHECK-DUPLICATE-ID
+                   PERFORM CONVERT-TO-EUR-AND-ACCUMULATE
                    STRING "ID:"SPACE ASSUR-ID2 SPACE
                           "Assurance:"SPACE ASSUR-NOM2 SPACE
                           "Statut:"SPACE ASSUR-STATUT2 DELIMITED BY SIZE
@@ -177,3 +404,6 @@
                    WRITE RAPPORT-REC FROM WS-BLANK-LINE
                END-READ
            END-PERFORM.
+
+           COPY 'FILESTCHK.cpy'.
+           COPY 'CONSOWRT.cpy'.
