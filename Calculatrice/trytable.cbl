@@ -1,10 +1,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. trytable.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Pokédex chargé depuis un fichier externe ; à défaut
+      * de fichier, on retombe sur les dix entrées historiques.
+           SELECT POKEDEX-FILE ASSIGN TO 'pokedex.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POKEDEX-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  POKEDEX-FILE.
+       01  POKEDEX-RECORD             PIC X(33).
+
        WORKING-STORAGE SECTION.
 
-       01 DATABASE.   
+       01 WS-POKEDEX-STATUS            PIC XX.
+       01 WS-POKEDEX-EOF               PIC X VALUE 'N'.
+       01 WS-POKE-TABLE-MAX            PIC 9(3) VALUE 150.
+       01 WS-POKE-TABLE-FULL           PIC X VALUE 'N'.
+
+      * Jeu de données historique, conservé comme repli si le fichier
+      * pokedex.dat est absent.
+       01 WS-DEFAULT-DATABASE.
            03 FILLER PIC X(33) VALUE "0001 BULBIZARRE   PLT/PSN   0045".
            03 FILLER PIC X(33) VALUE "0002 HERBIZARRE   PLT/PSN   0060".
            03 FILLER PIC X(33) VALUE "0003 FLORIZARRE   PLT/PSN   0080".
@@ -15,9 +35,15 @@
            03 FILLER PIC X(33) VALUE "0008 CARABAFFE    EAU       0053".
            03 FILLER PIC X(33) VALUE "0009 TORTANK      EAU       0078".
            03 FILLER PIC X(33) VALUE "0010 CHENIPAN     INSECT    0045".
+       01 WS-DEFAULT-POKEBALL REDEFINES WS-DEFAULT-DATABASE.
+           03 WS-DEFAULT-ENTRY OCCURS 10 TIMES PIC X(33).
+       01 WS-DEFAULT-IDX               PIC 9(3).
 
-       01 POKEBALL REDEFINES DATABASE.
-           03 POKE-TABLE OCCURS 10 TIMES.
+       01 POKEBALL.
+           03 POKE-COUNT                PIC 9(3) VALUE ZERO.
+           03 POKE-TABLE OCCURS 1 TO 150 TIMES
+                   DEPENDING ON POKE-COUNT
+                   INDEXED BY POKE-IDX.
               05 POKEDEX      PIC 9(5).
               05 POKENAME     PIC X(13).
               05 POKETYPE     PIC X(11).
@@ -25,9 +51,56 @@
 
        PROCEDURE DIVISION.
 
-      * MOVE DATABASE TO POKEBALL.
-           DISPLAY "Deuxième entrée du tableau :" SPACE POKE-TABLE(2).
-           DISPLAY "Cinquième entrée du tableau :" SPACE POKE-TABLE(5).
-           DISPLAY "Dixième entrée du tableau :" SPACE POKE-TABLE(10).
+           PERFORM LOAD-POKEDEX
+
+           DISPLAY "Nombre d'entrées chargées :" SPACE POKE-COUNT
+           IF POKE-COUNT >= 2
+               DISPLAY "Deuxième entrée du tableau :" SPACE
+                   POKE-TABLE(2)
+           END-IF
+           IF POKE-COUNT >= 5
+               DISPLAY "Cinquième entrée du tableau :" SPACE
+                   POKE-TABLE(5)
+           END-IF
+           IF POKE-COUNT >= 10
+               DISPLAY "Dixième entrée du tableau :" SPACE
+                   POKE-TABLE(10)
+           END-IF
 
            STOP RUN.
+
+      * Charge le Pokédex depuis pokedex.dat ; si le fichier est absent
+      * ou vide, recopie le jeu de données historique.
+       LOAD-POKEDEX.
+           OPEN INPUT POKEDEX-FILE
+           IF WS-POKEDEX-STATUS = "00"
+               PERFORM UNTIL WS-POKEDEX-EOF = 'Y'
+                   READ POKEDEX-FILE AT END
+                       MOVE 'Y' TO WS-POKEDEX-EOF
+                   NOT AT END
+                       IF POKE-COUNT >= WS-POKE-TABLE-MAX
+                           IF WS-POKE-TABLE-FULL = 'N'
+                               MOVE 'Y' TO WS-POKE-TABLE-FULL
+                               DISPLAY "ATTENTION : capacite de "
+                                   "POKE-TABLE (" WS-POKE-TABLE-MAX
+                                   ") depassee, entrees "
+                                   "supplementaires ignorees"
+                           END-IF
+                       ELSE
+                           ADD 1 TO POKE-COUNT
+                           SET POKE-IDX TO POKE-COUNT
+                           MOVE POKEDEX-RECORD TO POKE-TABLE(POKE-IDX)
+                       END-IF
+               END-PERFORM
+               CLOSE POKEDEX-FILE
+           END-IF
+
+           IF POKE-COUNT = 0
+               MOVE 10 TO POKE-COUNT
+               PERFORM VARYING WS-DEFAULT-IDX FROM 1 BY 1
+                       UNTIL WS-DEFAULT-IDX > 10
+                   SET POKE-IDX TO WS-DEFAULT-IDX
+                   MOVE WS-DEFAULT-ENTRY(WS-DEFAULT-IDX)
+                       TO POKE-TABLE(POKE-IDX)
+               END-PERFORM
+           END-IF.
