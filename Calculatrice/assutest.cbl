@@ -6,10 +6,21 @@
        FILE-CONTROL.
       * Fichier d'entrée
            SELECT ASSURANCES-FILE ASSIGN TO 'assurances.dat'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ASSURANCES-STATUS.
       * Rapport de sortie
            SELECT RAPPORT-FILE ASSIGN TO 'rapport-assurances.dat'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RAPPORT-STATUS.
+      * Fichier paramètre listant les numéros d'enregistrement à
+      * extraire ; à défaut, on retombe sur 3 et 7.
+           SELECT PARAM-FILE ASSIGN TO 'assutest-param.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARAM-STATUS.
+      * Total consolidé multi-devises, partagé avec assudeux/assusaf
+           COPY 'CONSOSEL.cpy'.
+      * Fichier d'exceptions de validation, partagé avec assusaf
+           COPY 'VALIDSEL.cpy'.
 
        DATA DIVISION.
        FILE SECTION.
@@ -51,36 +62,150 @@
            05 FILLER                      PIC X(1) VALUE "*".
            05 MONNAIE-OUT               PIC X(5).
 
+       FD PARAM-FILE.
+       01 PARAM-RECORD                PIC X(2).
+
+           COPY 'CONSOFD.cpy'.
+           COPY 'VALIDFD.cpy'.
+
        WORKING-STORAGE SECTION.
-      * Variable de compteur 
+      * Variable de compteur
        01 WS-COUNTER               PIC 99 VALUE 1.
+       01 WS-EOF                   PIC X VALUE 'N'.
+       01 WS-ASSURANCES-STATUS     PIC XX.
+       01 WS-RAPPORT-STATUS        PIC XX.
+       01 WS-PARAM-STATUS          PIC XX.
+       01 WS-PARAM-EOF             PIC X VALUE 'N'.
+           COPY 'FILESTAT.cpy'.
+       01 WS-SELECTED.
+           05 WS-SELECTED-COUNT    PIC 9(2) VALUE ZERO.
+           05 WS-SELECTED-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-SELECTED-COUNT
+                   INDEXED BY SELECTED-IDX.
+               10 WS-SELECTED-NUM  PIC 99.
+       01 WS-RECORD-SELECTED       PIC X(3) VALUE 'NO'.
+       01 WS-MAX-SELECTED          PIC 99 VALUE ZERO.
+       01 WS-SELECTED-TABLE-MAX    PIC 9(2) VALUE 20.
+       01 WS-SELECTED-TABLE-FULL   PIC X VALUE 'N'.
+      * Total consolidé multi-devises. MONNAIE est sur 5
+      * caractères dans ce fichier ; seuls les 3 premiers (le code ISO)
+      * servent à la recherche dans la table de taux partagée.
+       01 WS-COMMON-DEVISE         PIC X(3).
+           COPY 'RATEWS.cpy'.
+           COPY 'CONSOWS.cpy'.
+           COPY 'VALIDWS.cpy'.
 
        PROCEDURE DIVISION.
+           PERFORM LOAD-SELECTION-PARAMETERS
            OPEN INPUT ASSURANCES-FILE.
+           MOVE WS-ASSURANCES-STATUS TO WS-FILESTAT-CODE
+           MOVE "assurances.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT ASSURANCES-FILE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
            OPEN OUTPUT RAPPORT-FILE.
-               DISPLAY "Enregistrements 3 et 7 :"
-      * Boucle limitée car pas besoin des enregistrements post 7
-           PERFORM UNTIL WS-COUNTER = 8
+           MOVE WS-RAPPORT-STATUS TO WS-FILESTAT-CODE
+           MOVE "rapport-assurances.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT RAPPORT-FILE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+               DISPLAY "Enregistrements selectionnes :"
+      * Boucle limitée aux numéros d'enregistrement retenus
+           PERFORM UNTIL WS-COUNTER > WS-MAX-SELECTED OR WS-EOF = 'Y'
                READ ASSURANCES-FILE
-           AT END DISPLAY "Fin du fichier" END-READ
-               IF WS-COUNTER = 3 OR WS-COUNTER = 7
-                   DISPLAY NUMERO-ASSURANCE " "
-                           NOM-ASSURANCE " " 
-                           DESCRIPTION " " 
-                           STATUT " " 
-                           DATE-DEBUT " " 
-                           DATE-FIN " " 
-                           MONTANT " " 
-                           MONNAIE
-                   DISPLAY ASSURANCE-RECORD
-                   WRITE RAPPORT-RECORD-OUT FROM ASSURANCE-RECORD
+           AT END
+               DISPLAY "Fin du fichier"
+               MOVE 'Y' TO WS-EOF
+           NOT AT END
+               PERFORM CHECK-RECORD-SELECTED
+               IF WS-RECORD-SELECTED = 'YES'
+                   MOVE NUMERO-ASSURANCE TO WS-COMMON-NUMERO
+                   MOVE MONTANT TO WS-COMMON-MONTANT-STR
+                   MOVE DATE-DEBUT TO WS-COMMON-DATE-DEB
+                   MOVE DATE-FIN TO WS-COMMON-DATE-FIN
+                   MOVE STATUT TO WS-COMMON-STATUT
+                   PERFORM VALIDATE-ASSURANCE-RECORD
+                   IF WS-VALID-RESULT = 'NO'
+                       PERFORM WRITE-VALIDATION-EXCEPTION
+                   ELSE
+                       DISPLAY NUMERO-ASSURANCE " "
+                               NOM-ASSURANCE " "
+                               DESCRIPTION " "
+                               STATUT " "
+                               DATE-DEBUT " "
+                               DATE-FIN " "
+                               MONTANT " "
+                               MONNAIE
+                       DISPLAY ASSURANCE-RECORD
+                       WRITE RAPPORT-RECORD-OUT FROM ASSURANCE-RECORD
+                       MOVE MONNAIE(1:3) TO WS-COMMON-DEVISE
+                       MOVE FUNCTION NUMVAL(MONTANT)
+                           TO WS-COMMON-MONTANT
+                       PERFORM CONVERT-TO-EUR-AND-ACCUMULATE
+                   END-IF
                END-IF
+           END-READ
            ADD 1 TO WS-COUNTER
-           
+
            END-PERFORM
            DISPLAY "Rapport effectué"
 
            CLOSE ASSURANCES-FILE
            CLOSE RAPPORT-FILE
 
+           MOVE "assutest" TO WS-CONSO-PROGRAM
+           PERFORM WRITE-CONSOLIDATED-TOTAL.
+
            STOP RUN.
+
+           COPY 'RATECNV.cpy'.
+           COPY 'CONSOWRT.cpy'.
+           COPY 'VALIDCHK.cpy'.
+           COPY 'FILESTCHK.cpy'.
+
+      * Charge la liste des numéros d'enregistrement à extraire depuis
+      * assutest-param.dat ; à défaut de fichier, conserve le
+      * comportement historique (enregistrements 3 et 7).
+       LOAD-SELECTION-PARAMETERS.
+           OPEN INPUT PARAM-FILE
+           IF WS-PARAM-STATUS = "00"
+               PERFORM UNTIL WS-PARAM-EOF = 'Y'
+                   READ PARAM-FILE AT END
+                       MOVE 'Y' TO WS-PARAM-EOF
+                   NOT AT END
+                       IF WS-SELECTED-COUNT >= WS-SELECTED-TABLE-MAX
+                           IF WS-SELECTED-TABLE-FULL = 'N'
+                               MOVE 'Y' TO WS-SELECTED-TABLE-FULL
+                               DISPLAY "ATTENTION : capacite de "
+                                   "WS-SELECTED-ENTRY ("
+                                   WS-SELECTED-TABLE-MAX
+                                   ") depassee, numeros "
+                                   "supplementaires ignores"
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-SELECTED-COUNT
+                           SET SELECTED-IDX TO WS-SELECTED-COUNT
+                           MOVE PARAM-RECORD TO
+                               WS-SELECTED-NUM(SELECTED-IDX)
+                           IF WS-SELECTED-NUM(SELECTED-IDX)
+                                   > WS-MAX-SELECTED
+                               MOVE WS-SELECTED-NUM(SELECTED-IDX) TO
+                                   WS-MAX-SELECTED
+                           END-IF
+                       END-IF
+               END-PERFORM
+               CLOSE PARAM-FILE
+           ELSE
+               MOVE 2 TO WS-SELECTED-COUNT
+               MOVE 3 TO WS-SELECTED-NUM(1)
+               MOVE 7 TO WS-SELECTED-NUM(2)
+               MOVE 7 TO WS-MAX-SELECTED
+           END-IF.
+
+       CHECK-RECORD-SELECTED.
+           MOVE 'NO' TO WS-RECORD-SELECTED
+           SET SELECTED-IDX TO 1
+           SEARCH WS-SELECTED-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-SELECTED-NUM(SELECTED-IDX) = WS-COUNTER
+                   MOVE 'YES' TO WS-RECORD-SELECTED
+           END-SEARCH.
