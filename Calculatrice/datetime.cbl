@@ -1,11 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. datetime.
-      
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      
+
+       01 WS-CHOICE                   PIC X.
+
        01 WS-DATE-US-VERS            PIC X(10).
-      
+       01 WS-DATE-FR-VERS            PIC X(10).
+
        01 WS-DATE-US.
            05 WS-MONTH-US              PIC 9(02).
            05 WS-DAY-US                PIC 9(02).
@@ -14,36 +17,143 @@
            05 WS-DAY-FR                PIC 9(02).
            05 WS-MONTH-FR              PIC 9(02).
            05 WS-YEAR-FR               PIC 9(04).
-      
+
+      * Sortie ISO 8601 (AAAA-MM-JJ), demandée en plus du format
+      * français car c'est celui attendu par les autres systèmes
+      * échangeant des fichiers avec nous.
+       01 WS-DATE-ISO.
+           05 WS-YEAR-ISO              PIC 9(04).
+           05 FILLER                   PIC X VALUE '-'.
+           05 WS-MONTH-ISO             PIC 9(02).
+           05 FILLER                   PIC X VALUE '-'.
+           05 WS-DAY-ISO               PIC 9(02).
+
        01 SYS-DATE8.
            03 A4.
               05 SS  PIC 9(2).
               05 AA  PIC 9(2).
            03 MM     PIC 9(2).
            03 JJ     PIC 9(2).
-      
+
        01 WS-COMPILE-DATE              PIC X(10)   VALUE '10-04-2024'.
        01 WS-COMPILE-TIME              PIC X(08)   VALUE '09:00:00'.
-      
+
+      * Table des jours par mois, utilisée pour valider le quantième
+      * ; février est ajusté pour les années bissextiles.
+       01 WS-DAYS-IN-MONTH-VALUES.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 28.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+       01 WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-VALUES.
+           05 WS-DAYS-IN-MONTH OCCURS 12 TIMES PIC 9(2).
+
+       01 WS-MAX-DAY                  PIC 9(2).
+       01 WS-DATE-VALID                PIC X(3).
+
        PROCEDURE DIVISION.
-      
-           DISPLAY "Entrez une date au format"
-           DISPLAY "MM-JJ-AAAA:" SPACE WITH NO ADVANCING.
-               ACCEPT WS-DATE-US-VERS.
-      
-           UNSTRING WS-DATE-US-VERS DELIMITED BY "-"
-               INTO WS-MONTH-US, WS-DAY-US, WS-YEAR-US
-           MOVE WS-DAY-US TO WS-DAY-FR
-           MOVE WS-MONTH-US TO WS-MONTH-FR
-           MOVE WS-YEAR-US TO WS-YEAR-FR
-               DISPLAY "Date convertie au format français :" SPACE
-                   WS-DAY-FR "/" WS-MONTH-FR "/" WS-YEAR-FR.
-      
+
+           DISPLAY "Conversion de date (avec validation)"
+           DISPLAY "1 - Américain (MM-JJ-AAAA) vers Français"
+           DISPLAY "2 - Français (JJ-MM-AAAA) vers Américain"
+           DISPLAY "Votre choix :" SPACE WITH NO ADVANCING
+           ACCEPT WS-CHOICE
+
+           IF WS-CHOICE = '2'
+               PERFORM CONVERT-FR-TO-US
+           ELSE
+               PERFORM CONVERT-US-TO-FR
+           END-IF
+
            ACCEPT SYS-DATE8 FROM DATE YYYYMMDD.
                DISPLAY "Date actuelle (format français): "
                    JJ "/" MM "/" AA.
-      
+
            DISPLAY "Compilation :" SPACE
                WHEN-COMPILED
-      
+
            STOP RUN.
+
+      * Calcule le nombre de jours du mois demandé, en tenant compte
+      * des années bissextiles pour février.
+       COMPUTE-MAX-DAY.
+           MOVE WS-DAYS-IN-MONTH(WS-MONTH-US) TO WS-MAX-DAY
+           IF WS-MONTH-US = 2
+               IF FUNCTION MOD(WS-YEAR-US, 4) = 0 AND
+                  (FUNCTION MOD(WS-YEAR-US, 100) NOT = 0 OR
+                   FUNCTION MOD(WS-YEAR-US, 400) = 0)
+                   MOVE 29 TO WS-MAX-DAY
+               END-IF
+           END-IF.
+
+      * Contrôle mois/jour/année pour WS-DATE-US.
+       VALIDATE-DATE-US.
+           MOVE 'YES' TO WS-DATE-VALID
+           IF WS-MONTH-US < 1 OR WS-MONTH-US > 12
+               MOVE 'NO' TO WS-DATE-VALID
+           ELSE
+               PERFORM COMPUTE-MAX-DAY
+               IF WS-DAY-US < 1 OR WS-DAY-US > WS-MAX-DAY
+                   MOVE 'NO' TO WS-DATE-VALID
+               END-IF
+           END-IF
+           IF WS-YEAR-US < 1 OR WS-YEAR-US > 9999
+               MOVE 'NO' TO WS-DATE-VALID
+           END-IF.
+
+       CONVERT-US-TO-FR.
+           DISPLAY "Entrez une date au format"
+           DISPLAY "MM-JJ-AAAA:" SPACE WITH NO ADVANCING.
+               ACCEPT WS-DATE-US-VERS.
+
+           UNSTRING WS-DATE-US-VERS DELIMITED BY "-"
+               INTO WS-MONTH-US, WS-DAY-US, WS-YEAR-US
+
+           PERFORM VALIDATE-DATE-US
+           IF WS-DATE-VALID = 'NO'
+               DISPLAY "Date invalide, conversion annulée."
+           ELSE
+               MOVE WS-DAY-US TO WS-DAY-FR
+               MOVE WS-MONTH-US TO WS-MONTH-FR
+               MOVE WS-YEAR-US TO WS-YEAR-FR
+               DISPLAY "Date convertie au format français :" SPACE
+                   WS-DAY-FR "/" WS-MONTH-FR "/" WS-YEAR-FR
+               MOVE WS-YEAR-US TO WS-YEAR-ISO
+               MOVE WS-MONTH-US TO WS-MONTH-ISO
+               MOVE WS-DAY-US TO WS-DAY-ISO
+               DISPLAY "Date convertie au format ISO 8601 :" SPACE
+                   WS-DATE-ISO
+           END-IF.
+
+       CONVERT-FR-TO-US.
+           DISPLAY "Entrez une date au format"
+           DISPLAY "JJ-MM-AAAA:" SPACE WITH NO ADVANCING.
+               ACCEPT WS-DATE-FR-VERS.
+
+           UNSTRING WS-DATE-FR-VERS DELIMITED BY "-"
+               INTO WS-DAY-FR, WS-MONTH-FR, WS-YEAR-FR
+
+           MOVE WS-MONTH-FR TO WS-MONTH-US
+           MOVE WS-DAY-FR TO WS-DAY-US
+           MOVE WS-YEAR-FR TO WS-YEAR-US
+
+           PERFORM VALIDATE-DATE-US
+           IF WS-DATE-VALID = 'NO'
+               DISPLAY "Date invalide, conversion annulée."
+           ELSE
+               DISPLAY "Date convertie au format américain :" SPACE
+                   WS-MONTH-US "-" WS-DAY-US "-" WS-YEAR-US
+               MOVE WS-YEAR-US TO WS-YEAR-ISO
+               MOVE WS-MONTH-US TO WS-MONTH-ISO
+               MOVE WS-DAY-US TO WS-DAY-ISO
+               DISPLAY "Date convertie au format ISO 8601 :" SPACE
+                   WS-DATE-ISO
+           END-IF.
