@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. emppurge.
+
+      * Purge/archivage des employés sortis. OUT-DEPART dans
+      * employee.cbl est en réalité le nom du département
+      * ("département" abrégé), pas une date de départ : aucun champ
+      * date de fin de contrat n'existe nulle part dans
+      * fichierclient.txt ni dans FDEPT.cpy. On introduit donc un
+      * fichier externe employee-terminations.txt (ID + date de
+      * départ), à la manière du fichier paramètre optionnel
+      * d'assutest.cbl : absent, personne n'est considéré
+      * comme sorti.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-EMPLOYE ASSIGN TO "fichierclient.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYE-STATUS.
+
+           SELECT F-TERM ASSIGN TO "employee-terminations.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TERM-STATUS.
+
+           SELECT F-ACTIVE ASSIGN TO "fichierclient-active.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACTIVE-STATUS.
+
+           SELECT F-ARCHIVE ASSIGN TO "employee-archive.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+      * Fenêtre de rétention en jours, réglable sans
+      * recompilation.
+           COPY 'PARAMSEL.cpy' REPLACING ==:PARAMFILE:==
+               BY =="emppurge-params.cfg"==.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FCLIENT.cpy' REPLACING ==:CLIENT:== BY ==EMPLOYE==.
+
+      * TERM-DATE suit le même format JJMMAAAA sans séparateur que
+      * INPUT-END-DATE/INPUT-START-DATE dans synthese.cbl.
+       FD  F-TERM.
+       01  TERM-RECORD.
+           05  TERM-ID          PIC X(10).
+           05  FILLER           PIC X.
+           05  TERM-DATE        PIC X(8).
+
+       FD  F-ACTIVE.
+       01  ACTIVE-RECORD        PIC X(80).
+
+       FD  F-ARCHIVE.
+       01  ARCHIVE-RECORD       PIC X(110).
+
+           COPY 'PARAMFD.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPLOYE-STATUS    PIC XX.
+       01  WS-TERM-STATUS       PIC XX.
+       01  WS-ACTIVE-STATUS     PIC XX.
+       01  WS-ARCHIVE-STATUS    PIC XX.
+       01  WS-EOF               PIC X VALUE 'N'.
+       01  WS-TERM-EOF          PIC X VALUE 'N'.
+       01  WS-TODAY-8           PIC 9(8).
+       01  WS-TERM-DATE-8       PIC 9(8).
+       01  WS-DAYS-SINCE-TERM   PIC S9(7).
+       01  WS-RETENTION-DAYS    PIC 9(5) VALUE 1095.
+       01  WS-PURGE-COUNT       PIC 9(6) VALUE ZERO.
+       01  WS-ACTIVE-COUNT      PIC 9(6) VALUE ZERO.
+       01  WS-RECORD-TERMINATED PIC X VALUE 'N'.
+       01  WS-FOUND-TERM-DATE   PIC X(8).
+           COPY 'FILESTAT.cpy'.
+           COPY 'PARAMWS.cpy'.
+
+      * Liste des employés sortis chargée en mémoire depuis
+      * employee-terminations.txt (même convention OCCURS ...
+      * DEPENDING ON que WS-SELECTED-ENTRY dans assutest.cbl).
+       01  WS-TERMINATIONS.
+           05  WS-TERM-COUNT     PIC 9(4) VALUE ZERO.
+           05  WS-TERM-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-TERM-COUNT
+                   INDEXED BY TERM-IDX.
+               10  WS-TERM-ENTRY-ID    PIC X(10).
+               10  WS-TERM-ENTRY-DATE  PIC X(8).
+       01  WS-TERM-TABLE-MAX     PIC 9(4) VALUE 500.
+       01  WS-TERM-TABLE-FULL    PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-TODAY-8 FROM DATE YYYYMMDD
+           PERFORM LOAD-PARAMETERS
+           PERFORM LOAD-TERMINATIONS
+
+           OPEN INPUT F-EMPLOYE
+           MOVE WS-EMPLOYE-STATUS TO WS-FILESTAT-CODE
+           MOVE "fichierclient.txt" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT F-EMPLOYE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           OPEN OUTPUT F-ACTIVE
+           MOVE WS-ACTIVE-STATUS TO WS-FILESTAT-CODE
+           MOVE "fichierclient-active.txt" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT F-ACTIVE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           OPEN OUTPUT F-ARCHIVE
+           MOVE WS-ARCHIVE-STATUS TO WS-FILESTAT-CODE
+           MOVE "employee-archive.txt" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT F-ARCHIVE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ F-EMPLOYE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-EMPLOYEE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE F-EMPLOYE
+           CLOSE F-ACTIVE
+           CLOSE F-ARCHIVE
+
+           DISPLAY "Employes actifs conserves : " WS-ACTIVE-COUNT
+           DISPLAY "Employes purges/archives  : " WS-PURGE-COUNT
+           STOP RUN.
+
+      * Applique une ligne CLE/VALEUR d'emppurge-params.cfg.
+       APPLY-PARAMETER.
+           EVALUATE FUNCTION TRIM(WS-PARAM-KEY)
+               WHEN "RETENTION_DAYS"
+                   MOVE FUNCTION NUMVAL(WS-PARAM-VALUE)
+                       TO WS-RETENTION-DAYS
+           END-EVALUATE.
+
+      * Charge employee-terminations.txt ; en son absence personne
+      * n'est considéré comme sorti (même repli qu'assutest.cbl pour
+      * assutest-param.dat).
+       LOAD-TERMINATIONS.
+           OPEN INPUT F-TERM
+           IF WS-TERM-STATUS = "00"
+               PERFORM UNTIL WS-TERM-EOF = 'Y'
+                   READ F-TERM AT END
+                       MOVE 'Y' TO WS-TERM-EOF
+                   NOT AT END
+                       IF WS-TERM-COUNT >= WS-TERM-TABLE-MAX
+                           IF WS-TERM-TABLE-FULL = 'N'
+                               MOVE 'Y' TO WS-TERM-TABLE-FULL
+                               DISPLAY "ATTENTION : capacite de "
+                                   "WS-TERM-ENTRY (" WS-TERM-TABLE-MAX
+                                   ") depassee, sorties suivantes "
+                                   "ignorees"
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-TERM-COUNT
+                           SET TERM-IDX TO WS-TERM-COUNT
+                           MOVE TERM-ID TO WS-TERM-ENTRY-ID(TERM-IDX)
+                           MOVE TERM-DATE
+                               TO WS-TERM-ENTRY-DATE(TERM-IDX)
+                       END-IF
+               END-PERFORM
+               CLOSE F-TERM
+           END-IF.
+
+      * Classe l'employé courant comme actif ou sorti, puis l'écrit
+      * dans fichierclient-active.txt ou, si la date de sortie dépasse
+      * la fenêtre de rétention, dans employee-archive.txt.
+       PROCESS-EMPLOYEE-RECORD.
+           PERFORM FIND-TERMINATION
+           IF WS-RECORD-TERMINATED = 'Y'
+               COMPUTE WS-TERM-DATE-8 =
+                   FUNCTION NUMVAL(WS-FOUND-TERM-DATE(5:4)) * 10000 +
+                   FUNCTION NUMVAL(WS-FOUND-TERM-DATE(3:2)) * 100 +
+                   FUNCTION NUMVAL(WS-FOUND-TERM-DATE(1:2))
+               COMPUTE WS-DAYS-SINCE-TERM =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-8) -
+                   FUNCTION INTEGER-OF-DATE(WS-TERM-DATE-8)
+               IF WS-DAYS-SINCE-TERM >= WS-RETENTION-DAYS
+                   MOVE SPACES TO ARCHIVE-RECORD
+                   STRING REMPLOYE-RECORD DELIMITED BY SIZE
+                          " " WS-FOUND-TERM-DATE DELIMITED BY SIZE
+                          " archive-le:" WS-TODAY-8 DELIMITED BY SIZE
+                          INTO ARCHIVE-RECORD
+                   WRITE ARCHIVE-RECORD
+                   ADD 1 TO WS-PURGE-COUNT
+               ELSE
+                   MOVE REMPLOYE-RECORD TO ACTIVE-RECORD
+                   WRITE ACTIVE-RECORD
+                   ADD 1 TO WS-ACTIVE-COUNT
+               END-IF
+           ELSE
+               MOVE REMPLOYE-RECORD TO ACTIVE-RECORD
+               WRITE ACTIVE-RECORD
+               ADD 1 TO WS-ACTIVE-COUNT
+           END-IF.
+
+      * Recherche l'ID courant dans la liste des sorties chargée en
+      * mémoire.
+       FIND-TERMINATION.
+           MOVE 'N' TO WS-RECORD-TERMINATED
+           SET TERM-IDX TO 1
+           SEARCH WS-TERM-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-TERM-ENTRY-ID(TERM-IDX) = REMPLOYE-ID
+                   MOVE 'Y' TO WS-RECORD-TERMINATED
+                   MOVE WS-TERM-ENTRY-DATE(TERM-IDX)
+                       TO WS-FOUND-TERM-DATE
+           END-SEARCH.
+
+           COPY 'FILESTCHK.cpy'.
+           COPY 'PARAMLOAD.cpy'.
