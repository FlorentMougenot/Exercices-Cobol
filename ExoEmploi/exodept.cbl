@@ -1,69 +1,222 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. exodept.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-DEPT-MASTER ASSIGN TO "departements.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  F-DEPT-MASTER
+           RECORD CONTAINS 52 CHARACTERS.
+       01  F-DEPT-MASTER-REC.
+           05 FM-DEPT-NUM       PIC X(3).
+           05 FM-DEPT-NAME      PIC X(24).
+           05 FM-DEPT-REGION    PIC X(25).
 
        WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS    PIC XX.
+       01 WS-EOF              PIC X VALUE 'N'.
+           COPY 'FILESTAT.cpy'.
+
+       01 DEPT-COUNT          PIC 9(3) VALUE ZERO.
+
        01 DEPARTEMENTS.
-          05 DEPT OCCURS 100 TIMES INDEXED BY IDX.
+          05 DEPT OCCURS 1 TO 100 TIMES
+             DEPENDING ON DEPT-COUNT
+             ASCENDING KEY IS DEPT-NUM
+             INDEXED BY IDX.
              10 DEPT-NUM       PIC X(3).
              10 DEPT-NAME      PIC X(24).
              10 DEPT-REGION    PIC X(25).
 
        01 DEPT-NUMBER         PIC X(3).
        01 SEARCH-FOUND        PIC X(3) VALUE 'NO'.
+       01 WS-MENU-CHOICE      PIC X.
+       01 WS-NEW-NAME         PIC X(24).
+       01 WS-NEW-REGION       PIC X(25).
+       01 WS-CONTINUE-FLAG    PIC X VALUE 'Y'.
+       01 WS-SHIFT-IDX        PIC 9(3).
 
        PROCEDURE DIVISION.
-      * Initialisation de la table avec des valeurs exemple
-           PERFORM INITIALIZATION.
+       BEGIN.
+      * Chargement de la table des départements depuis le fichier
+      * maître au lieu de valeurs codées en dur dans le programme.
+           PERFORM LOAD-DEPARTEMENTS.
+
+           PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
+               DISPLAY ' '
+               DISPLAY 'Departements - ' DEPT-COUNT ' entrees chargees'
+               DISPLAY '1 - Rechercher un departement (SEARCH)'
+               DISPLAY '2 - Rechercher un departement (SEARCH ALL)'
+               DISPLAY '3 - Ajouter un departement'
+               DISPLAY '4 - Modifier la region d''un departement'
+               DISPLAY '5 - Supprimer un departement'
+               DISPLAY '6 - Quitter'
+               DISPLAY 'Votre choix :' SPACE WITH NO ADVANCING
+               ACCEPT WS-MENU-CHOICE
+
+               EVALUATE WS-MENU-CHOICE
+                   WHEN '1' PERFORM SEARCH-SIMPLE
+                   WHEN '2' PERFORM SEARCH-DICHOTOMIQUE
+                   WHEN '3' PERFORM ADD-DEPARTEMENT
+                   WHEN '4' PERFORM UPDATE-DEPARTEMENT
+                   WHEN '5' PERFORM DELETE-DEPARTEMENT
+                   WHEN '6' MOVE 'N' TO WS-CONTINUE-FLAG
+                   WHEN OTHER DISPLAY "Choix invalide"
+               END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
+
+      * Charge DEPARTEMENTS depuis departements.dat. La table reste
+      * utilisable même si le fichier est vide ou absent au premier
+      * lancement (DEPT-COUNT = 0).
+       LOAD-DEPARTEMENTS.
+           MOVE ZERO TO DEPT-COUNT
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT F-DEPT-MASTER
+           IF WS-MASTER-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ F-DEPT-MASTER AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF DEPT-COUNT >= 100
+                           DISPLAY "Table des departements pleine, "
+                               "entrees supplementaires ignorees."
+                       ELSE
+                           ADD 1 TO DEPT-COUNT
+                           SET IDX TO DEPT-COUNT
+                           MOVE FM-DEPT-NUM TO DEPT-NUM(IDX)
+                           MOVE FM-DEPT-NAME TO DEPT-NAME(IDX)
+                           MOVE FM-DEPT-REGION TO DEPT-REGION(IDX)
+                       END-IF
+               END-PERFORM
+               CLOSE F-DEPT-MASTER
+           END-IF
+           IF DEPT-COUNT > 1
+               SORT DEPT ASCENDING KEY DEPT-NUM
+           END-IF.
+
+      * Réécrit le fichier maître en totalité avec le contenu courant de
+      * la table, après chaque ajout/modification/suppression.
+       SAVE-DEPARTEMENTS.
+           OPEN OUTPUT F-DEPT-MASTER
+           MOVE WS-MASTER-STATUS TO WS-FILESTAT-CODE
+           MOVE "departements.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT F-DEPT-MASTER" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > DEPT-COUNT
+               MOVE DEPT-NUM(IDX) TO FM-DEPT-NUM
+               MOVE DEPT-NAME(IDX) TO FM-DEPT-NAME
+               MOVE DEPT-REGION(IDX) TO FM-DEPT-REGION
+               WRITE F-DEPT-MASTER-REC
+           END-PERFORM
+           CLOSE F-DEPT-MASTER.
 
       * Recherche simple par SEARCH
-           DISPLAY 'Entrez un numéro de département pour la recherche :'.
-           ACCEPT DEPT-NUMBER.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 100 
+       SEARCH-SIMPLE.
+           MOVE 'NO' TO SEARCH-FOUND
+           DISPLAY 'Entrez un numero de departement pour la recherche :'
+           ACCEPT DEPT-NUMBER
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > DEPT-COUNT
                    OR SEARCH-FOUND = 'YES'
-               IF DEPT(IDX):DEPT-NUM IS EQUAL TO DEPT-NUMBER
+               IF DEPT-NUM(IDX) IS EQUAL TO DEPT-NUMBER
                    MOVE 'YES' TO SEARCH-FOUND
-                   DISPLAY "Département: " DEPT(IDX):DEPT-NAME
-                   DISPLAY "Région: " DEPT(IDX):DEPT-REGION
+                   DISPLAY "Departement: " DEPT-NAME(IDX)
+                   DISPLAY "Region: " DEPT-REGION(IDX)
                END-IF
            END-PERFORM.
            IF SEARCH-FOUND = 'NO'
-               DISPLAY "Département non trouvé."
+               DISPLAY "Departement non trouve."
            END-IF.
 
-      * Préparation pour SEARCH ALL
-           MOVE 'NO' TO SEARCH-FOUND.
-           DISPLAY 'Entrez un numéro de département :'.
-           ACCEPT DEPT-NUMBER.
-
-      * Recherche dichotomique par SEARCH ALL
-           SET IDX TO 1.
+      * Recherche dichotomique par SEARCH ALL (table supposée triée par
+      * DEPT-NUM ; l'ajout conserve l'ordre via INSERT-SORTED).
+       SEARCH-DICHOTOMIQUE.
+           MOVE 'NO' TO SEARCH-FOUND
+           DISPLAY 'Entrez un numero de departement :'
+           ACCEPT DEPT-NUMBER
+           SET IDX TO 1
            SEARCH ALL DEPT
                AT END
-                   DISPLAY "Département non trouvé."
+                   DISPLAY "Departement non trouve."
                WHEN DEPT-NUM(IDX) = DEPT-NUMBER
-                   DISPLAY "Département: " DEPT-NAME(IDX)
-                   DISPLAY "Région: " DEPT-REGION(IDX).
+                   DISPLAY "Departement: " DEPT-NAME(IDX)
+                   DISPLAY "Region: " DEPT-REGION(IDX)
+           END-SEARCH.
 
-           STOP RUN.
+      * Ajoute un nouveau département (réorganisation EPCI, création)
+      * et persiste la table mise à jour.
+       ADD-DEPARTEMENT.
+           IF DEPT-COUNT >= 100
+               DISPLAY "Table des departements pleine."
+           ELSE
+               DISPLAY 'Numero du nouveau departement (3 car.) :'
+               ACCEPT DEPT-NUMBER
+               DISPLAY 'Nom du departement :'
+               ACCEPT WS-NEW-NAME
+               DISPLAY 'Region :'
+               ACCEPT WS-NEW-REGION
+               ADD 1 TO DEPT-COUNT
+               SET IDX TO DEPT-COUNT
+               MOVE DEPT-NUMBER TO DEPT-NUM(IDX)
+               MOVE WS-NEW-NAME TO DEPT-NAME(IDX)
+               MOVE WS-NEW-REGION TO DEPT-REGION(IDX)
+               SORT DEPT ASCENDING KEY DEPT-NUM
+               PERFORM SAVE-DEPARTEMENTS
+               DISPLAY "Departement ajoute."
+           END-IF.
+
+      * Corrige par exemple une valeur de DEPT-REGION suite à un
+      * redécoupage régional.
+       UPDATE-DEPARTEMENT.
+           MOVE 'NO' TO SEARCH-FOUND
+           DISPLAY 'Numero du departement a modifier :'
+           ACCEPT DEPT-NUMBER
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > DEPT-COUNT
+                   OR SEARCH-FOUND = 'YES'
+               IF DEPT-NUM(IDX) = DEPT-NUMBER
+                   MOVE 'YES' TO SEARCH-FOUND
+                   DISPLAY 'Nouvelle region :'
+                   ACCEPT WS-NEW-REGION
+                   MOVE WS-NEW-REGION TO DEPT-REGION(IDX)
+                   PERFORM SAVE-DEPARTEMENTS
+                   DISPLAY "Departement modifie."
+               END-IF
+           END-PERFORM.
+           IF SEARCH-FOUND = 'NO'
+               DISPLAY "Departement non trouve."
+           END-IF.
+
+      * Supprime un département en décalant les entrées suivantes.
+       DELETE-DEPARTEMENT.
+           MOVE 'NO' TO SEARCH-FOUND
+           DISPLAY 'Numero du departement a supprimer :'
+           ACCEPT DEPT-NUMBER
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > DEPT-COUNT
+                   OR SEARCH-FOUND = 'YES'
+               IF DEPT-NUM(IDX) = DEPT-NUMBER
+                   MOVE 'YES' TO SEARCH-FOUND
+                   SET WS-SHIFT-IDX TO IDX
+                   PERFORM VARYING WS-SHIFT-IDX FROM WS-SHIFT-IDX BY 1
+                           UNTIL WS-SHIFT-IDX >= DEPT-COUNT
+                       SET IDX TO WS-SHIFT-IDX
+                       MOVE DEPT(WS-SHIFT-IDX + 1) TO DEPT(IDX)
+                   END-PERFORM
+                   SUBTRACT 1 FROM DEPT-COUNT
+                   PERFORM SAVE-DEPARTEMENTS
+                   DISPLAY "Departement supprime."
+               END-IF
+           END-PERFORM.
+           IF SEARCH-FOUND = 'NO'
+               DISPLAY "Departement non trouve."
+           END-IF.
+
+           COPY 'FILESTCHK.cpy'.
 
-       INITIALIZATION.
-      * Cet exemple montre une initialisation pour quelques départements
-           MOVE '001' TO DEPT(1):DEPT-NUM.
-           MOVE 'Ain' TO DEPT(1):DEPT-NAME.
-           MOVE 'Auvergne-Rhône-Alpes' TO DEPT(1):DEPT-REGION.
-           MOVE '002' TO DEPT(2):DEPT-NUM.
-           MOVE 'Aisne' TO DEPT(2):DEPT-NAME.
-           MOVE 'Hauts-de-France' TO DEPT(2):DEPT-REGION.
-           MOVE '003' TO DEPT(3):DEPT-NUM.
-           MOVE 'Allier' TO DEPT(3):DEPT-NAME.
-           MOVE 'Auvergne-Rhône-Alpes' TO DEPT(3):DEPT-REGION.
-           MOVE '004' TO DEPT(4):DEPT-NUM.
-           MOVE 'Alpes-de-Haute-Provence' TO DEPT(4):DEPT-NAME.
-           MOVE 'Provence-Alpes-Côte d’Azur' TO DEPT(4):DEPT-REGION.
-           MOVE '005' TO DEPT(5):DEPT-NUM.
-           MOVE 'Hautes-Alpes' TO DEPT(5):DEPT-NAME.
-           MOVE 'Provence-Alpes-Côte d’Azur' TO DEPT(5):DEPT-REGION.
-       END PROGRAM DepartmentSearch.
+       END PROGRAM exodept.
