@@ -0,0 +1,13 @@
+      * Layout du fichier employes (fichierclient.txt / FICHIERCLIENT.txt)
+      * :CLIENT: est remplacé par l'appelant (ex: EMPLOYE) pour nommer
+      * le FD et les champs selon le fichier réellement ouvert.
+       FD  F-:CLIENT:
+           RECORD CONTAINS 80 CHARACTERS.
+       01  R:CLIENT:-RECORD.
+           05  R:CLIENT:-ID        PIC X(10).
+           05  R:CLIENT:-NOM       PIC X(20).
+           05  R:CLIENT:-PRENOM    PIC X(20).
+           05  R:CLIENT:-POSTE     PIC X(18).
+           05  R:CLIENT:-AGENCE    PIC X(3).
+           05  R:CLIENT:-SALAIRE   PIC 9(6).
+           05  FILLER              PIC X(3).
