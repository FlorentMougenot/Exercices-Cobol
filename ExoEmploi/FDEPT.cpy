@@ -0,0 +1,7 @@
+      * Layout du fichier des départements (fr-liste-dept.txt)
+       FD  F-DEPT
+           RECORD CONTAINS 52 CHARACTERS.
+       01  R-DEPT-RECORD.
+           05  RDEPT-ID          PIC X(3).
+           05  RDEPT-DEP         PIC X(23).
+           05  RDEPT-REGION      PIC X(26).
