@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. empdeptrpt.
+
+      * Rapport effectif/budget par departement. Rapproche
+      * fichierclient.txt (employee.cbl) et departements.dat
+      * (DEPARTEMENTS de exodept.cbl) sur DEPT-NUM/REMPLOYE-AGENCE,
+      * code sur 3 caracteres dans les deux fichiers, sans supposer
+      * que les autres champs (nom/region) partagent la meme largeur
+      * physique que FDEPT.cpy : on relit departements.dat directement
+      * plutot que de reutiliser la table d'exodept.cbl en memoire.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-EMPLOYE ASSIGN TO "fichierclient.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYE-STATUS.
+
+           SELECT F-DEPT-MASTER ASSIGN TO "departements.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT F-DEPTRPT ASSIGN TO "employee-dept-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEPTRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FCLIENT.cpy' REPLACING ==:CLIENT:== BY ==EMPLOYE==.
+
+       FD  F-DEPT-MASTER
+           RECORD CONTAINS 52 CHARACTERS.
+       01  F-DEPT-MASTER-REC.
+           05 FM-DEPT-NUM       PIC X(3).
+           05 FM-DEPT-NAME      PIC X(24).
+           05 FM-DEPT-REGION    PIC X(25).
+
+       FD  F-DEPTRPT
+           RECORD CONTAINS 100 CHARACTERS.
+       01  R-DEPTRPT             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPLOYE-STATUS     PIC XX.
+       01  WS-MASTER-STATUS      PIC XX.
+       01  WS-DEPTRPT-STATUS     PIC XX.
+       01  WS-EOF                PIC X VALUE 'N'.
+           COPY 'FILESTAT.cpy'.
+
+       01  WS-UNMATCHED-COUNT    PIC 9(6) VALUE ZERO.
+       01  WS-DEPTRPT-TABLE-FULL PIC X VALUE 'N'.
+
+      * Table des departements enrichie des cumuls effectif/budget,
+      * meme convention OCCURS ... DEPENDING ON ... INDEXED BY que
+      * WS-DEPT-TABLE dans employee.cbl.
+       01  DEPT-REPORT-TABLE.
+           05 DEPT-REPORT-COUNT      PIC 9(3) VALUE ZERO.
+           05 DEPT-REPORT-ENTRY OCCURS 1 TO 100 TIMES
+                  DEPENDING ON DEPT-REPORT-COUNT
+                  INDEXED BY RPT-IDX.
+               10 RPT-DEPT-NUM        PIC X(3).
+               10 RPT-DEPT-NAME       PIC X(24).
+               10 RPT-DEPT-REGION     PIC X(25).
+               10 RPT-HEADCOUNT       PIC 9(5) VALUE ZERO.
+               10 RPT-TOTAL-SALARY    PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           PERFORM LOAD-DEPT-REPORT-TABLE
+           PERFORM ACCUMULATE-EMPLOYEES
+           PERFORM WRITE-DEPT-REPORT
+           DISPLAY "Rapport effectif/budget genere : "
+               DEPT-REPORT-COUNT " departement(s), "
+               WS-UNMATCHED-COUNT " employe(s) sans departement"
+           STOP RUN.
+
+      * Charge departements.dat dans DEPT-REPORT-TABLE. En son
+      * absence la table reste vide et ACCUMULATE-EMPLOYEES classe
+      * alors tout le monde en non-rapproche (meme repli que
+      * LOAD-DEPARTEMENTS dans exodept.cbl).
+       LOAD-DEPT-REPORT-TABLE.
+           OPEN INPUT F-DEPT-MASTER
+           IF WS-MASTER-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ F-DEPT-MASTER AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF DEPT-REPORT-COUNT >= 100
+                           IF WS-DEPTRPT-TABLE-FULL = 'N'
+                               MOVE 'Y' TO WS-DEPTRPT-TABLE-FULL
+                               DISPLAY "ATTENTION : capacite de "
+                                   "DEPT-REPORT-TABLE (100) depassee, "
+                                   "departements supplementaires "
+                                   "ignores"
+                           END-IF
+                       ELSE
+                           ADD 1 TO DEPT-REPORT-COUNT
+                           SET RPT-IDX TO DEPT-REPORT-COUNT
+                           MOVE FM-DEPT-NUM TO RPT-DEPT-NUM(RPT-IDX)
+                           MOVE FM-DEPT-NAME TO RPT-DEPT-NAME(RPT-IDX)
+                           MOVE FM-DEPT-REGION TO
+                               RPT-DEPT-REGION(RPT-IDX)
+                       END-IF
+               END-PERFORM
+               CLOSE F-DEPT-MASTER
+           END-IF
+           MOVE 'N' TO WS-EOF.
+
+      * Parcourt fichierclient.txt une seule fois et cumule effectif
+      * et salaires dans l'entree departement correspondante.
+       ACCUMULATE-EMPLOYEES.
+           OPEN INPUT F-EMPLOYE
+           MOVE WS-EMPLOYE-STATUS TO WS-FILESTAT-CODE
+           MOVE "fichierclient.txt" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT F-EMPLOYE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ F-EMPLOYE AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM ACCUMULATE-ONE-EMPLOYEE
+           END-PERFORM
+           CLOSE F-EMPLOYE.
+
+       ACCUMULATE-ONE-EMPLOYEE.
+           SET RPT-IDX TO 1
+           SEARCH DEPT-REPORT-ENTRY VARYING RPT-IDX
+               AT END
+                   ADD 1 TO WS-UNMATCHED-COUNT
+               WHEN RPT-DEPT-NUM(RPT-IDX) = REMPLOYE-AGENCE
+                   ADD 1 TO RPT-HEADCOUNT(RPT-IDX)
+                   IF REMPLOYE-SALAIRE IS NUMERIC
+                       ADD REMPLOYE-SALAIRE TO RPT-TOTAL-SALARY(RPT-IDX)
+                   END-IF
+           END-SEARCH.
+
+      * Ecrit une ligne de synthese par departement, dans l'ordre de
+      * departements.dat.
+       WRITE-DEPT-REPORT.
+           OPEN OUTPUT F-DEPTRPT
+           MOVE WS-DEPTRPT-STATUS TO WS-FILESTAT-CODE
+           MOVE "employee-dept-report.txt" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT F-DEPTRPT" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           PERFORM VARYING RPT-IDX FROM 1 BY 1
+                   UNTIL RPT-IDX > DEPT-REPORT-COUNT
+               MOVE SPACES TO R-DEPTRPT
+               STRING "Departement " RPT-DEPT-NUM(RPT-IDX) SPACE
+                      FUNCTION TRIM(RPT-DEPT-NAME(RPT-IDX))
+                      " (" FUNCTION TRIM(RPT-DEPT-REGION(RPT-IDX))
+                      ") - effectif:" SPACE RPT-HEADCOUNT(RPT-IDX)
+                      SPACE "budget total:" SPACE
+                      RPT-TOTAL-SALARY(RPT-IDX)
+                      DELIMITED BY SIZE
+                      INTO R-DEPTRPT
+               WRITE R-DEPTRPT
+           END-PERFORM
+           CLOSE F-DEPTRPT.
+
+           COPY 'FILESTCHK.cpy'.
+
+       END PROGRAM empdeptrpt.
