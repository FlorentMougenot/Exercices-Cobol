@@ -0,0 +1,16 @@
+      * Layout d'un enregistrement de planning train (train.dat)
+       01  TRAIN-PLANNING.
+           05  RECORD-TYPE             PIC X(1).
+               88  TGV                 VALUE 'T'.
+               88  CORAIL              VALUE 'C'.
+               88  TER                 VALUE 'R'.
+           05  STATION-DEPART          PIC X(10).
+           05  TRAIN-TIME-HH           PIC 99.
+           05  TRAIN-TIME-MM           PIC 99.
+           05  TRAIN-NBRE-HEURES       PIC 99.
+           05  TRAIN-HALT-FLAG OCCURS 10 TIMES PIC X(1).
+           05  TRAIN-DELAY-MINUTES     PIC S9(2)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05  TRAIN-LEG-NUMBER        PIC 9(1).
+           05  TRAIN-TOTAL-LEGS        PIC 9(1).
+           05  TRAIN-CONNECTION-CODE   PIC X(5).
