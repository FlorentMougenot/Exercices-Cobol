@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. emplookup.
+
+      * Acces indexe au referentiel employe pour des consultations a
+      * la demande : fichierclient.txt reste le maitre
+      * LINE SEQUENTIAL utilise par employee.cbl pour le traitement
+      * batch, on (re)construit ici un fichier INDEXED keye sur
+      * REMPLOYEIDX-ID pour eviter de rejouer tout le fichier rien que
+      * pour retrouver un seul employe.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-EMPLOYE ASSIGN TO "fichierclient.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYE-STATUS.
+
+           SELECT F-EMPLOYEIDX ASSIGN TO "fichierclient-idx.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REMPLOYEIDX-ID
+               FILE STATUS IS WS-EMPLOYEIDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FCLIENT.cpy' REPLACING ==:CLIENT:== BY ==EMPLOYE==.
+           COPY 'FCLIENT.cpy' REPLACING ==:CLIENT:== BY ==EMPLOYEIDX==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPLOYE-STATUS       PIC XX.
+       01  WS-EMPLOYEIDX-STATUS    PIC XX.
+       01  WS-EOF                  PIC X VALUE 'N'.
+       01  WS-BUILD-COUNT          PIC 9(6) VALUE ZERO.
+       01  WS-LOOKUP-ID            PIC X(10).
+       01  WS-CONTINUE-FLAG        PIC X VALUE 'Y'.
+           COPY 'FILESTAT.cpy'.
+
+       PROCEDURE DIVISION.
+           PERFORM BUILD-INDEX
+           PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
+               PERFORM LOOKUP-ONE-EMPLOYEE
+               DISPLAY "Consulter un autre employe (Y/N)? "
+                   WITH NO ADVANCING
+               ACCEPT WS-CONTINUE-FLAG
+           END-PERFORM
+           STOP RUN.
+
+      * Reconstruit integralement l'index a chaque lancement : le
+      * fichier source fichierclient.txt est le maitre, l'index
+      * INDEXED n'est qu'une vue de consultation rapide dessus.
+       BUILD-INDEX.
+           OPEN INPUT F-EMPLOYE
+           MOVE WS-EMPLOYE-STATUS TO WS-FILESTAT-CODE
+           MOVE "fichierclient.txt" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT F-EMPLOYE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           OPEN OUTPUT F-EMPLOYEIDX
+           MOVE WS-EMPLOYEIDX-STATUS TO WS-FILESTAT-CODE
+           MOVE "fichierclient-idx.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT F-EMPLOYEIDX" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ F-EMPLOYE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE REMPLOYE-ID      TO REMPLOYEIDX-ID
+                       MOVE REMPLOYE-NOM     TO REMPLOYEIDX-NOM
+                       MOVE REMPLOYE-PRENOM  TO REMPLOYEIDX-PRENOM
+                       MOVE REMPLOYE-POSTE   TO REMPLOYEIDX-POSTE
+                       MOVE REMPLOYE-AGENCE  TO REMPLOYEIDX-AGENCE
+                       MOVE REMPLOYE-SALAIRE TO REMPLOYEIDX-SALAIRE
+                       WRITE REMPLOYEIDX-RECORD
+                           INVALID KEY
+                               DISPLAY "Identifiant en double ignore: "
+                                   REMPLOYEIDX-ID
+                           NOT INVALID KEY
+                               ADD 1 TO WS-BUILD-COUNT
+                       END-WRITE
+               END-READ
+           END-PERFORM
+
+           CLOSE F-EMPLOYE
+           CLOSE F-EMPLOYEIDX
+           DISPLAY "Index construit : " WS-BUILD-COUNT " employe(s)."
+
+           OPEN INPUT F-EMPLOYEIDX
+           MOVE WS-EMPLOYEIDX-STATUS TO WS-FILESTAT-CODE
+           MOVE "fichierclient-idx.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT F-EMPLOYEIDX" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS.
+
+      * Consultation a la demande : un seul READ keye au lieu de
+      * parcourir tout le fichier.
+       LOOKUP-ONE-EMPLOYEE.
+           DISPLAY "Identifiant employe a rechercher : "
+               WITH NO ADVANCING
+           ACCEPT WS-LOOKUP-ID
+           MOVE WS-LOOKUP-ID TO REMPLOYEIDX-ID
+           READ F-EMPLOYEIDX
+               INVALID KEY
+                   DISPLAY "Aucun employe trouve pour l'identifiant "
+                       WS-LOOKUP-ID
+               NOT INVALID KEY
+                   DISPLAY "ID      : " REMPLOYEIDX-ID
+                   DISPLAY "Nom     : " REMPLOYEIDX-NOM
+                   DISPLAY "Prenom  : " REMPLOYEIDX-PRENOM
+                   DISPLAY "Poste   : " REMPLOYEIDX-POSTE
+                   DISPLAY "Agence  : " REMPLOYEIDX-AGENCE
+                   DISPLAY "Salaire : " REMPLOYEIDX-SALAIRE
+           END-READ.
+
+           COPY 'FILESTCHK.cpy'.
