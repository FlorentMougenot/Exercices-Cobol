@@ -0,0 +1,4 @@
+      * Layout du fichier de sortie (rapportclient.txt)
+       FD  F-CLISOR
+           RECORD CONTAINS 138 CHARACTERS.
+       01  R-CLISOR                PIC X(138).
