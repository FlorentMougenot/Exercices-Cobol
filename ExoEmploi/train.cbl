@@ -6,24 +6,24 @@
        FILE-CONTROL.
            SELECT TRAIN-FILE ASSIGN TO 'train.dat'
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRAIN-FILE-STATUS.
            SELECT OUTPUT-FILE ASSIGN TO 'train2.dat'
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD TRAIN-FILE
-           RECORD IS VARYING IN SIZE FROM 27 TO 37 CHARACTERS
-               DEPENDING ON TRAIN-RECORD-LENGTH.
+           RECORD CONTAINS 37 CHARACTERS.
        COPY 'rapport-train.cpy'.
        
        FD OUTPUT-FILE
-           RECORD CONTAINS 80 CHARACTERS.
-       01 OUTPUT-RECORD PIC X(139).
+           RECORD CONTAINS 200 CHARACTERS.
+       01 OUTPUT-RECORD PIC X(200).
 
        WORKING-STORAGE SECTION.
-       01  TRAIN-RECORD-LENGTH         PIC 9(2) COMP.
        01  WS-NUMBER-OF-STOPS-LENGTH   PIC 9(2).
        01  WS-END-OF-FILE              PIC X VALUE 'N'.
            88 EOF               VALUE 'Y'.
@@ -34,9 +34,39 @@
        01  WS-ARRIVAL-HOUR            PIC 99.
        01  WS-ARRIVAL-MINUTES         PIC 99.
 
+       01  WS-DELAY-STATUS            PIC X(13).
+       01  WS-ONTIME-COUNT            PIC 9(5) VALUE ZERO.
+       01  WS-LATE-COUNT              PIC 9(5) VALUE ZERO.
+       01  WS-EARLY-COUNT             PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-DELAY-MINUTES     PIC S9(7) VALUE ZERO.
+       01  WS-TRAIN-COUNT             PIC 9(5) VALUE ZERO.
+       01  WS-SUMMARY-LINE            PIC X(80).
+       01  WS-AVERAGE-DELAY           PIC S9(5) VALUE ZERO.
+
+       01  WS-JOURNEY-DUREE-TOTALE    PIC 9(4) VALUE ZERO.
+       01  WS-JOURNEY-HALTS-TOTALES   PIC 9(3) VALUE ZERO.
+       01  WS-JOURNEY-LINE            PIC X(80).
+
+       01  WS-TGV-COUNT               PIC 9(5) VALUE ZERO.
+       01  WS-CORAIL-COUNT            PIC 9(5) VALUE ZERO.
+       01  WS-TER-COUNT               PIC 9(5) VALUE ZERO.
+       01  WS-FLEET-LINE              PIC X(80).
+
+       01  WS-TRAIN-FILE-STATUS       PIC XX.
+       01  WS-OUTPUT-FILE-STATUS      PIC XX.
+           COPY 'FILESTAT.cpy'.
+
        PROCEDURE DIVISION.
            OPEN INPUT TRAIN-FILE
+           MOVE WS-TRAIN-FILE-STATUS TO WS-FILESTAT-CODE
+           MOVE "train.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT TRAIN-FILE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
            OPEN OUTPUT OUTPUT-FILE
+           MOVE WS-OUTPUT-FILE-STATUS TO WS-FILESTAT-CODE
+           MOVE "train2.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT OUTPUT-FILE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
            PERFORM UNTIL EOF
                READ TRAIN-FILE INTO TRAIN-PLANNING
                AT END
@@ -60,16 +90,23 @@
                   END-IF
                   MOVE TRAIN-TIME-MM TO WS-ARRIVAL-MINUTES
 
+                  PERFORM CLASSIFY-DELAY
+                  PERFORM ACCUMULATE-JOURNEY
+
                   EVALUATE TRUE
                       WHEN TGV
                       MOVE "Train grande vitesse" TO WS-RECORD-TYPE
+                      ADD 1 TO WS-TGV-COUNT
                       WHEN CORAIL
                       MOVE "Voiture Corail" TO WS-RECORD-TYPE
+                      ADD 1 TO WS-CORAIL-COUNT
                       WHEN TER
                       MOVE "Train regional" TO WS-RECORD-TYPE
+                      ADD 1 TO WS-TER-COUNT
                       END-EVALUATE
 
-                      STRING "Type de train:" SPACE RECORD-TYPE 
+                      MOVE SPACES TO OUTPUT-RECORD
+                      STRING "Type de train:" SPACE RECORD-TYPE
                            SPACE WS-RECORD-TYPE
                            DELIMITED BY SIZE
                            SPACE SPACE SPACE
@@ -87,13 +124,94 @@
                            "Arrets:" SPACE WS-HALT-COUNTER
                            DELIMITED BY SIZE
                            SPACE SPACE SPACE
-                           "Arrivée:" SPACE WS-ARRIVAL-HOUR ":" 
+                           "Arrivée:" SPACE WS-ARRIVAL-HOUR ":"
                            WS-ARRIVAL-MINUTES "h"
+                           SPACE SPACE SPACE
+                           "Statut:" SPACE WS-DELAY-STATUS
+                           DELIMITED BY SIZE
+                           SPACE SPACE SPACE
+                           "Correspondance:" SPACE
+                           FUNCTION TRIM(TRAIN-CONNECTION-CODE)
                            DELIMITED BY SIZE
                            INTO OUTPUT-RECORD
                        WRITE OUTPUT-RECORD
+                       IF TRAIN-LEG-NUMBER >= TRAIN-TOTAL-LEGS
+                           PERFORM WRITE-JOURNEY-SUMMARY
+                       END-IF
                 END-READ
            END-PERFORM
+           PERFORM WRITE-DELAY-SUMMARY
+           PERFORM WRITE-FLEET-SUMMARY
            CLOSE TRAIN-FILE
            CLOSE OUTPUT-FILE.
            STOP RUN.
+
+      * Classe le train selon son retard/avance par rapport à l'horaire
+      * prévu et alimente les compteurs du résumé ponctualité.
+       CLASSIFY-DELAY.
+           ADD 1 TO WS-TRAIN-COUNT
+           ADD TRAIN-DELAY-MINUTES TO WS-TOTAL-DELAY-MINUTES
+           EVALUATE TRUE
+               WHEN TRAIN-DELAY-MINUTES > 0
+                   ADD 1 TO WS-LATE-COUNT
+                   STRING "RETARD " TRAIN-DELAY-MINUTES "min"
+                       DELIMITED BY SIZE INTO WS-DELAY-STATUS
+               WHEN TRAIN-DELAY-MINUTES < 0
+                   ADD 1 TO WS-EARLY-COUNT
+                   STRING "AVANCE " TRAIN-DELAY-MINUTES "min"
+                       DELIMITED BY SIZE INTO WS-DELAY-STATUS
+               WHEN OTHER
+                   ADD 1 TO WS-ONTIME-COUNT
+                   MOVE "A L'HEURE" TO WS-DELAY-STATUS
+           END-EVALUATE.
+
+      * Cumule la durée et les arrêts d'un trajet à correspondances sur
+      * plusieurs étapes ; repart à zéro au premier tronçon.
+       ACCUMULATE-JOURNEY.
+           IF TRAIN-LEG-NUMBER = 1
+               MOVE ZERO TO WS-JOURNEY-DUREE-TOTALE
+               MOVE ZERO TO WS-JOURNEY-HALTS-TOTALES
+           END-IF
+           ADD TRAIN-NBRE-HEURES TO WS-JOURNEY-DUREE-TOTALE
+           ADD WS-HALT-COUNTER TO WS-JOURNEY-HALTS-TOTALES.
+
+       WRITE-JOURNEY-SUMMARY.
+           MOVE SPACES TO WS-JOURNEY-LINE
+           STRING "Trajet termine (" TRAIN-TOTAL-LEGS " tronçons) "
+                  "- duree totale:" SPACE WS-JOURNEY-DUREE-TOTALE
+                  SPACE "arrets totaux:" SPACE WS-JOURNEY-HALTS-TOTALES
+                  DELIMITED BY SIZE
+                  INTO WS-JOURNEY-LINE
+           WRITE OUTPUT-RECORD FROM WS-JOURNEY-LINE
+           DISPLAY WS-JOURNEY-LINE.
+
+       WRITE-DELAY-SUMMARY.
+           MOVE SPACES TO WS-SUMMARY-LINE
+           STRING "Trains a l'heure:" SPACE WS-ONTIME-COUNT
+                  SPACE SPACE
+                  "En retard:" SPACE WS-LATE-COUNT
+                  SPACE SPACE
+                  "En avance:" SPACE WS-EARLY-COUNT
+                  DELIMITED BY SIZE
+                  INTO WS-SUMMARY-LINE
+           WRITE OUTPUT-RECORD FROM WS-SUMMARY-LINE
+           DISPLAY WS-SUMMARY-LINE
+           IF WS-TRAIN-COUNT > 0
+               COMPUTE WS-AVERAGE-DELAY ROUNDED =
+                   WS-TOTAL-DELAY-MINUTES / WS-TRAIN-COUNT
+               DISPLAY "Retard moyen (min):" SPACE WS-AVERAGE-DELAY
+           END-IF.
+
+      * Répartition du parc circulant (TGV/Corail/TER) sur la période
+      * traitée.
+       WRITE-FLEET-SUMMARY.
+           MOVE SPACES TO WS-FLEET-LINE
+           STRING "Composition du parc - TGV:" SPACE WS-TGV-COUNT
+                  SPACE "Corail:" SPACE WS-CORAIL-COUNT
+                  SPACE "TER:" SPACE WS-TER-COUNT
+                  DELIMITED BY SIZE
+                  INTO WS-FLEET-LINE
+           WRITE OUTPUT-RECORD FROM WS-FLEET-LINE
+           DISPLAY WS-FLEET-LINE.
+
+           COPY 'FILESTCHK.cpy'.
