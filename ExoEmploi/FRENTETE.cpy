@@ -0,0 +1,5 @@
+      * En-tête de rapport, inclus dans EMPLOYEE-TABLE.
+           05  WS-REPORT-HEADER.
+               10  WS-HDR-TITRE        PIC X(40)
+                                        VALUE "Rapport des employes".
+               10  WS-HDR-DATE         PIC X(10).
