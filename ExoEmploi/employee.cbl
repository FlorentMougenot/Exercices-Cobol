@@ -19,11 +19,71 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-OUTPUT-STATUS.
 
+           SELECT F-DEPTEXC ASSIGN TO "employee-exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DEPTEXC-STATUS.
+
+           SELECT F-CHECKPOINT ASSIGN TO "employee-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      * Dernière affectation connue de chaque employé,
+      * relue au démarrage et entièrement réécrite en fin de run,
+      * même principe que F-CHECKPOINT.
+           SELECT F-LASTDEPT ASSIGN TO "employee-last-dept.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LASTDEPT-STATUS.
+
+      * Historique des mutations, une ligne ajoutée par changement
+      * d'affectation détecté.
+           SELECT F-TRANSFER ASSIGN TO "employee-transfer-history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TRANSFER-STATUS.
+
+           COPY 'AUDITSEL.cpy'.
+
+      * Ordre de tri du rapport, réglable sans recompilation.
+           COPY 'PARAMSEL.cpy' REPLACING ==:PARAMFILE:==
+               BY =="employee-params.cfg"==.
+
        DATA DIVISION.
        FILE SECTION.
            COPY 'FCLIENT.cpy' REPLACING ==:CLIENT:== BY ==EMPLOYE==.
            COPY 'FDEPT.cpy'.
            COPY 'FCLISORTIE.cpy'.
+           COPY 'AUDITFD.cpy'.
+
+       FD  F-DEPTEXC
+           RECORD CONTAINS 140 CHARACTERS.
+       01  R-DEPTEXC                PIC X(140).
+
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 30 CHARACTERS.
+       01  R-CHECKPOINT.
+           05 CKPT-REC-COUNT        PIC 9(6).
+           05 FILLER                PIC X VALUE SPACE.
+           05 CKPT-LAST-ID          PIC X(10).
+
+       FD  F-LASTDEPT
+           RECORD CONTAINS 65 CHARACTERS.
+       01  R-LASTDEPT.
+           05 LASTDEPT-ID           PIC X(10).
+           05 FILLER                PIC X VALUE SPACE.
+           05 LASTDEPT-AGENCE       PIC X(03).
+           05 FILLER                PIC X VALUE SPACE.
+           05 LASTDEPT-DEPART       PIC X(23).
+           05 FILLER                PIC X VALUE SPACE.
+           05 LASTDEPT-REGION       PIC X(26).
+
+       FD  F-TRANSFER
+           RECORD CONTAINS 240 CHARACTERS.
+       01  R-TRANSFER                PIC X(240).
+
+           COPY 'PARAMFD.cpy'.
 
        WORKING-STORAGE SECTION.
        01 FIC-SORTIE.
@@ -35,7 +95,7 @@
            05 FILLER            PIC X      VALUE "|".
            05 OUT-POSTE         PIC X(20).
            05 FILLER            PIC X      VALUE "|".
-           05 OUT-SALAIRE       PIC 9(7) VALUE ZERO.
+           05 OUT-SALAIRE       PIC 9(7)V99 VALUE ZERO.
            05 FILLER            PIC X      VALUE "|".
            05 OUT-AGENCE        PIC X(03).
            05 FILLER            PIC X      VALUE "|".
@@ -46,47 +106,212 @@
        01  WS-EMPLOYE-STATUS   PIC XX.
        01  WS-DEPT-STATUS      PIC XX.
        01  WS-OUTPUT-STATUS    PIC XX.
-       01  WS-TOTAL-SALARY     PIC 9(7) VALUE ZERO.
+       01  WS-DEPTEXC-STATUS   PIC XX.
+       01  WS-CHECKPOINT-STATUS PIC XX.
+       01  WS-LASTDEPT-STATUS   PIC XX.
+       01  WS-TRANSFER-STATUS   PIC XX.
+           COPY 'FILESTAT.cpy'.
+           COPY 'AUDITWS.cpy'.
+           COPY 'PARAMWS.cpy'.
+       01  WS-TOTAL-SALARY     PIC 9(7)V99 VALUE ZERO.
        01  WS-EOF              PIC X VALUE 'N'.
        01  DEPT-FOUND          PIC X VALUE 'N'.
        01  TOTAL-SALARY-LINE   PIC X(80).
+       01  WS-EXCEPTION-LINE   PIC X(140).
+
+      * Point de reprise : nombre d'employés déjà traités avec succès
+      * lors d'une exécution précédente interrompue.
+       01  WS-RESUME-COUNT     PIC 9(6) VALUE ZERO.
+       01  WS-RECORDS-WRITTEN  PIC 9(6) VALUE ZERO.
+       01  WS-SUCCESS-WRITES   PIC 9(6) VALUE ZERO.
+
+      * Table des départements chargée une seule fois en mémoire au
+      * démarrage, à la place d'une relecture séquentielle complète de
+      * fr-liste-dept.txt pour chaque employé.
+       01  WS-DEPT-TABLE.
+           05 WS-DEPT-COUNT        PIC 9(4) VALUE ZERO.
+           05 WS-DEPT-ENTRY OCCURS 1 TO 500 TIMES
+                  DEPENDING ON WS-DEPT-COUNT
+                  INDEXED BY DEPT-IDX.
+               10 WS-DEPT-ID       PIC X(3).
+               10 WS-DEPT-DEP      PIC X(23).
+               10 WS-DEPT-REGION   PIC X(26).
+
+      * Dernière affectation connue de chaque employé,
+      * chargée depuis employee-last-dept.dat au démarrage et
+      * entièrement réécrite à la fin du run, même convention OCCURS
+      * ... DEPENDING ON que WS-DEPT-TABLE.
+       01  WS-LASTDEPT-TABLE.
+           05 WS-LASTDEPT-COUNT    PIC 9(4) VALUE ZERO.
+           05 WS-LASTDEPT-ENTRY OCCURS 1 TO 500 TIMES
+                  DEPENDING ON WS-LASTDEPT-COUNT
+                  INDEXED BY LASTDEPT-IDX.
+               10 WS-LASTDEPT-ID      PIC X(10).
+               10 WS-LASTDEPT-AGENCE  PIC X(03).
+               10 WS-LASTDEPT-DEPART  PIC X(23).
+               10 WS-LASTDEPT-REGION  PIC X(26).
+       01  WS-LASTDEPT-EOF         PIC X VALUE 'N'.
+
+      * Paie nette : charges sociales + barème d'impôt progressif
+      * appliqués au salaire brut mensuel avant écriture du rapport.
+       01  WS-PAYROLL.
+           05 WS-GROSS-SALARY      PIC 9(7)V99.
+           05 WS-SOC-CHARGES       PIC 9(7)V99.
+           05 WS-TAXABLE-SALARY    PIC 9(7)V99.
+           05 WS-INCOME-TAX        PIC 9(7)V99.
+           05 WS-NET-SALARY        PIC 9(7)V99.
 
-      * table pour le tri alphabétique 
+       01  WS-SOC-RATE             PIC V999 VALUE .220.
+
+      * Tranches annuelles du barème progressif (simplifié) :
+      * REMPLOYE-SALAIRE (FCLIENT.cpy) est un salaire annuel, donc les
+      * tranches mensuelles usuelles (1500/2600/7400) sont reprises
+      * ici à l'échelle annuelle (x12).
+       01  WS-TAX-BRACKETS.
+           05 WS-BRACKET-1         PIC 9(7)V99 VALUE 18000.00.
+           05 WS-BRACKET-2         PIC 9(7)V99 VALUE 31200.00.
+           05 WS-BRACKET-3         PIC 9(7)V99 VALUE 88800.00.
+           05 WS-RATE-1            PIC V999    VALUE .110.
+           05 WS-RATE-2            PIC V999    VALUE .300.
+           05 WS-RATE-3            PIC V999    VALUE .410.
+
+      * table pour le tri du rapport, par défaut alphabétique ; on peut
+      * aussi trier par AGENCE/REGION/SALAIRE comme clés alternatives,
+      * toutes déjà présentes dans FIC-SORTIE au moment où la ligne est
+      * rangée dans la table. OCCURS ... DEPENDING ON EMPLOYEE-COUNT
+      * (même convention que WS-DEPT-TABLE) : sans cela, SORT réordonne
+      * les 100 occurrences physiques de la table, y compris les
+      * emplacements jamais alimentés, et mélange des entrées vides
+      * parmi les premières lignes imprimées.
        01  EMPLOYEE-TABLE.
-           05 EMPLOYEE-RECORD OCCURS 100 TIMES.
+           05 EMPLOYEE-COUNT        PIC 9(3) VALUE ZERO.
+           05 EMPLOYEE-RECORD OCCURS 1 TO 100 TIMES
+                  DEPENDING ON EMPLOYEE-COUNT
+                  INDEXED BY EMP-IDX.
                10 EMPLOYEE-NAME     PIC X(20).
-               10 EMPLOYEE-DATA   PIC X(52).
-
-           05 EMPLOYEE-COUNT        PIC 99 VALUE ZERO.
+               10 EMPLOYEE-AGENCE   PIC X(03).
+               10 EMPLOYEE-REGION   PIC X(26).
+               10 EMPLOYEE-SALAIRE  PIC 9(7)V99.
+               10 EMPLOYEE-LINE     PIC X(138).
 
            COPY 'FRENTETE.cpy'.
 
+      * Ordre de tri du rapport : NOM (défaut, comportement
+      * historique), AGENCE, REGION ou SALAIRE, réglable via
+      * employee-params.cfg sans recompilation.
+       01  WS-SORT-ORDER            PIC X(7) VALUE "NOM".
+       01  WS-PRINT-IDX             PIC 9(3) VALUE ZERO.
+
+      * Capacité de EMPLOYEE-TABLE : au-delà, un employé
+      * continue d'être écrit dans rapportclient.txt (WRITE R-CLISOR
+      * dans PROCESS-EMPLOYEE n'est pas concerné) mais ne peut plus
+      * entrer dans le tri final, faute de place dans la table.
+       01  WS-EMPLOYEE-TABLE-MAX    PIC 9(3) VALUE 100.
+       01  WS-TABLE-FULL            PIC X VALUE 'N'.
+       01  WS-LASTDEPT-TABLE-MAX    PIC 9(3) VALUE 500.
+       01  WS-LASTDEPT-TABLE-FULL   PIC X VALUE 'N'.
+       01  WS-DEPT-TABLE-MAX        PIC 9(4) VALUE 500.
+       01  WS-DEPT-TABLE-FULL       PIC X VALUE 'N'.
+       01  WS-REGION-TABLE-FULL     PIC X VALUE 'N'.
+
+      * Sous-totaux de salaire net par région, alimentés pendant le
+      * traitement et imprimés avant le total général.
+       01  WS-REGION-TOTALS.
+           05 WS-REGION-COUNT      PIC 9(3) VALUE ZERO.
+           05 WS-REGION-ENTRY OCCURS 1 TO 50 TIMES
+                  DEPENDING ON WS-REGION-COUNT
+                  INDEXED BY REGION-IDX.
+               10 WS-REGION-NAME       PIC X(26).
+               10 WS-REGION-SALARY     PIC 9(9)V99 VALUE ZERO.
+
        PROCEDURE DIVISION.
-           OPEN INPUT F-EMPLOYE, F-DEPT
-           OPEN OUTPUT F-CLISOR.
+           PERFORM LOAD-PARAMETERS
+           OPEN INPUT F-EMPLOYE
+           MOVE WS-EMPLOYE-STATUS TO WS-FILESTAT-CODE
+           MOVE "fichierclient.txt" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT F-EMPLOYE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           PERFORM LOAD-DEPT-TABLE
+           PERFORM LOAD-LASTDEPT-TABLE
+           PERFORM LOAD-CHECKPOINT
+           PERFORM SKIP-ALREADY-PROCESSED
+           IF WS-RESUME-COUNT > ZERO
+               OPEN EXTEND F-CLISOR, F-DEPTEXC
+               DISPLAY "Reprise après" SPACE WS-RESUME-COUNT
+                       SPACE "employés déjà traités"
+           ELSE
+               OPEN OUTPUT F-CLISOR, F-DEPTEXC
+           END-IF
+           MOVE WS-OUTPUT-STATUS TO WS-FILESTAT-CODE
+           MOVE "rapportclient.txt" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN F-CLISOR" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           MOVE WS-DEPTEXC-STATUS TO WS-FILESTAT-CODE
+           MOVE "employee-exceptions.txt" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN F-DEPTEXC" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
            PERFORM PROCESS-RECORDS UNTIL WS-EOF = 'Y'.
-           CLOSE F-EMPLOYE, F-DEPT, F-CLISOR.
+           CLOSE F-EMPLOYE, F-CLISOR, F-DEPTEXC.
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM SAVE-LASTDEPT-TABLE.
 
-      * tri alphabétique des noms
-           SORT EMPLOYEE-TABLE ASCENDING KEY EMPLOYEE-NAME
+      * Tri du rapport selon WS-SORT-ORDER.
+           EVALUATE WS-SORT-ORDER
+               WHEN "AGENCE"
+                   SORT EMPLOYEE-RECORD ASCENDING KEY EMPLOYEE-AGENCE
+               WHEN "REGION"
+                   SORT EMPLOYEE-RECORD ASCENDING KEY EMPLOYEE-REGION
+               WHEN "SALAIRE"
+                   SORT EMPLOYEE-RECORD DESCENDING KEY EMPLOYEE-SALAIRE
+               WHEN OTHER
+                   SORT EMPLOYEE-RECORD ASCENDING KEY EMPLOYEE-NAME
+           END-EVALUATE
 
            OPEN EXTEND F-CLISOR.
 
-      * Tri
-           PERFORM VARYING EMPLOYEE-COUNT FROM 1 BY 1 
-           UNTIL EMPLOYEE-COUNT > 100
-               MOVE EMPLOYEE-NAME(EMPLOYEE-COUNT) TO OUT-NOM
-               MOVE EMPLOYEE-DATA(EMPLOYEE-COUNT) TO TOTAL-SALARY-LINE
+      * Impression du rapport trié, bornée par le nombre réel
+      * d'employés chargés (et non par la capacité de la table).
+           PERFORM VARYING WS-PRINT-IDX FROM 1 BY 1
+           UNTIL WS-PRINT-IDX > EMPLOYEE-COUNT
+               DISPLAY EMPLOYEE-LINE(WS-PRINT-IDX)
+           END-PERFORM
+
+      * Sous-totaux de salaire net par région
+           PERFORM VARYING REGION-IDX FROM 1 BY 1
+                   UNTIL REGION-IDX > WS-REGION-COUNT
+               MOVE SPACES TO TOTAL-SALARY-LINE
+               STRING "Region " SPACE WS-REGION-NAME(REGION-IDX)
+                      " - Total salaires :" SPACE
+                      WS-REGION-SALARY(REGION-IDX)
+                      DELIMITED BY SIZE
+                      INTO TOTAL-SALARY-LINE
+               WRITE R-CLISOR FROM TOTAL-SALARY-LINE
                DISPLAY TOTAL-SALARY-LINE
            END-PERFORM
 
+           MOVE SPACES TO TOTAL-SALARY-LINE
            STRING "Somme des salaires :" SPACE, WS-TOTAL-SALARY,
                   "€ " DELIMITED BY SIZE
                    INTO TOTAL-SALARY-LINE.
+           WRITE R-CLISOR FROM TOTAL-SALARY-LINE.
            DISPLAY TOTAL-SALARY-LINE.
            CLOSE F-CLISOR.
            DISPLAY "Rapport envoyé".
 
+           MOVE "employee" TO WS-AUDIT-PROGRAM
+           MOVE WS-RECORDS-WRITTEN TO WS-AUDIT-RECORDS-READ
+           MOVE WS-SUCCESS-WRITES TO WS-AUDIT-RECORDS-WRITTEN
+           MOVE WS-TOTAL-SALARY TO WS-AUDIT-TOTAL
+           PERFORM WRITE-AUDIT-LOG.
+           STOP RUN.
+
+      * Applique une ligne CLE/VALEUR d'employee-params.cfg.
+       APPLY-PARAMETER.
+           EVALUATE FUNCTION TRIM(WS-PARAM-KEY)
+               WHEN "SORT_ORDER"
+                   MOVE FUNCTION TRIM(WS-PARAM-VALUE) TO WS-SORT-ORDER
+           END-EVALUATE.
+
        OPEN-FILES.
            OPEN INPUT F-EMPLOYE, F-DEPT
            OPEN EXTEND F-CLISOR.
@@ -102,36 +327,486 @@
       *    CLOSE F-EMPLOYE.
 
        PROCESS-EMPLOYEE.
-           MOVE REMPLOYE-ID TO OUT-ID
-           MOVE REMPLOYE-NOM TO EMPLOYEE-RECORD(EMPLOYEE-COUNT)
-           MOVE REMPLOYE-NOM TO OUT-NOM
-           MOVE REMPLOYE-PRENOM TO OUT-PRENOM
-           MOVE REMPLOYE-POSTE TO OUT-POSTE
-           MOVE REMPLOYE-SALAIRE TO OUT-SALAIRE
-           MOVE REMPLOYE-AGENCE TO OUT-AGENCE
-           COMPUTE WS-TOTAL-SALARY = WS-TOTAL-SALARY + 
-                                     FUNCTION NUMVAL(OUT-SALAIRE)
-           PERFORM LOOKUP-DEPT
-      * Enum
-           ADD 1 TO EMPLOYEE-COUNT
-
-           WRITE R-CLISOR FROM FIC-SORTIE.
+           IF REMPLOYE-SALAIRE IS NOT NUMERIC
+               PERFORM WRITE-INVALID-SALARY-EXCEPTION
+           ELSE
+               MOVE SPACES TO OUT-DEPART
+               MOVE SPACES TO OUT-REGION
+               MOVE REMPLOYE-ID TO OUT-ID
+               MOVE REMPLOYE-NOM TO OUT-NOM
+               MOVE REMPLOYE-PRENOM TO OUT-PRENOM
+               MOVE REMPLOYE-POSTE TO OUT-POSTE
+               MOVE REMPLOYE-AGENCE TO OUT-AGENCE
+               MOVE REMPLOYE-SALAIRE TO WS-GROSS-SALARY
+               PERFORM COMPUTE-NET-PAY
+               MOVE WS-NET-SALARY TO OUT-SALAIRE
+               ADD WS-NET-SALARY TO WS-TOTAL-SALARY
+               PERFORM LOOKUP-DEPT
+               IF DEPT-FOUND = 'Y'
+                   PERFORM ACCUMULATE-REGION-TOTAL
+                   PERFORM STORE-EMPLOYEE-ROW
+               END-IF
+               PERFORM CHECK-TRANSFER-HISTORY
 
-       LOOKUP-DEPT.
-           CLOSE F-DEPT
-           OPEN INPUT F-DEPT 
-           MOVE 'N' TO DEPT-FOUND
-           PERFORM UNTIL DEPT-FOUND = 'Y'
+               WRITE R-CLISOR FROM FIC-SORTIE
+               ADD 1 TO WS-SUCCESS-WRITES
+           END-IF
+           ADD 1 TO WS-RECORDS-WRITTEN
+           PERFORM SAVE-CHECKPOINT.
+
+      * Range la ligne du rapport dans EMPLOYEE-TABLE pour le tri final,
+      * en incrémentant EMPLOYEE-COUNT avant de s'en servir comme
+      * indice (et non après, ce qui écrivait jusqu'ici toujours dans
+      * l'emplacement 0, invalide).
+       STORE-EMPLOYEE-ROW.
+           IF EMPLOYEE-COUNT >= WS-EMPLOYEE-TABLE-MAX
+               PERFORM WRITE-TABLE-CAPACITY-EXCEPTION
+           ELSE
+               ADD 1 TO EMPLOYEE-COUNT
+               MOVE OUT-NOM TO EMPLOYEE-NAME(EMPLOYEE-COUNT)
+               MOVE OUT-AGENCE TO EMPLOYEE-AGENCE(EMPLOYEE-COUNT)
+               MOVE OUT-REGION TO EMPLOYEE-REGION(EMPLOYEE-COUNT)
+               MOVE OUT-SALAIRE TO EMPLOYEE-SALAIRE(EMPLOYEE-COUNT)
+               MOVE FIC-SORTIE TO EMPLOYEE-LINE(EMPLOYEE-COUNT)
+           END-IF.
+
+      * Signale, une seule fois sous forme d'avertissement console et à
+      * chaque occurrence dans le fichier d'exceptions, qu'un employé
+      * n'a pas pu entrer dans le tri final faute de place dans
+      * EMPLOYEE-TABLE : fichierclient.txt continue d'être
+      * traité et rapportclient.txt continue de recevoir chaque
+      * employé dans l'ordre d'arrivée, seul le bloc trié en fin de
+      * rapport est incomplet.
+       WRITE-TABLE-CAPACITY-EXCEPTION.
+           IF WS-TABLE-FULL = 'N'
+               MOVE 'Y' TO WS-TABLE-FULL
+               DISPLAY "ATTENTION : capacite de EMPLOYEE-TABLE ("
+                   WS-EMPLOYEE-TABLE-MAX
+                   ") depassee, le bloc trie du rapport sera incomplet"
+           END-IF
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           STRING "TRI_CAPACITE_DEPASSEE enregistrement:" SPACE
+                  REMPLOYE-RECORD
+                  DELIMITED BY SIZE
+                  INTO WS-EXCEPTION-LINE
+           WRITE R-DEPTEXC FROM WS-EXCEPTION-LINE.
+
+      * Signale qu'un nouvel employé ne peut pas entrer dans
+      * WS-LASTDEPT-TABLE faute de place : sa mutation courante ne sera
+      * pas historisée, mais l'employé continue d'être traité et
+      * reporté normalement.
+       WRITE-LASTDEPT-CAPACITY-EXCEPTION.
+           IF WS-LASTDEPT-TABLE-FULL = 'N'
+               MOVE 'Y' TO WS-LASTDEPT-TABLE-FULL
+               DISPLAY "ATTENTION : capacite de WS-LASTDEPT-TABLE ("
+                   WS-LASTDEPT-TABLE-MAX
+                   ") depassee, historique de mutation incomplet"
+           END-IF
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           STRING "HISTORIQUE_CAPACITE_DEPASSEE enregistrement:" SPACE
+                  REMPLOYE-RECORD
+                  DELIMITED BY SIZE
+                  INTO WS-EXCEPTION-LINE
+           WRITE R-DEPTEXC FROM WS-EXCEPTION-LINE.
+
+      * Cumule le salaire net dans le sous-total de la région résolue
+      * par LOOKUP-DEPT, en créant l'entrée si c'est la première fois
+      * que cette région est rencontrée.
+       ACCUMULATE-REGION-TOTAL.
+           SET REGION-IDX TO 1
+           SEARCH WS-REGION-ENTRY VARYING REGION-IDX
+               AT END
+                   IF WS-REGION-COUNT >= 50
+                       PERFORM WRITE-REGION-CAPACITY-EXCEPTION
+                   ELSE
+                       ADD 1 TO WS-REGION-COUNT
+                       SET REGION-IDX TO WS-REGION-COUNT
+                       MOVE OUT-REGION TO WS-REGION-NAME(REGION-IDX)
+                       ADD WS-NET-SALARY TO WS-REGION-SALARY(REGION-IDX)
+                   END-IF
+               WHEN WS-REGION-NAME(REGION-IDX) = OUT-REGION
+                   ADD WS-NET-SALARY TO WS-REGION-SALARY(REGION-IDX)
+           END-SEARCH.
+
+      * Signale, une seule fois, qu'une nouvelle région ne peut plus
+      * entrer dans WS-REGION-ENTRY faute de place : elle n'apparaît
+      * alors pas dans les sous-totaux imprimés en fin de rapport.
+       WRITE-REGION-CAPACITY-EXCEPTION.
+           IF WS-REGION-TABLE-FULL = 'N'
+               MOVE 'Y' TO WS-REGION-TABLE-FULL
+               DISPLAY "ATTENTION : capacite de WS-REGION-ENTRY (50) "
+                   "depassee, sous-totaux de region incomplets"
+           END-IF.
+
+      * Calcul du salaire net : charges sociales puis barème d'impôt
+      * progressif appliqué au salaire imposable.
+       COMPUTE-NET-PAY.
+           COMPUTE WS-SOC-CHARGES ROUNDED =
+               WS-GROSS-SALARY * WS-SOC-RATE
+           COMPUTE WS-TAXABLE-SALARY =
+               WS-GROSS-SALARY - WS-SOC-CHARGES
+
+           EVALUATE TRUE
+               WHEN WS-TAXABLE-SALARY <= WS-BRACKET-1
+                   MOVE ZERO TO WS-INCOME-TAX
+               WHEN WS-TAXABLE-SALARY <= WS-BRACKET-2
+                   COMPUTE WS-INCOME-TAX ROUNDED =
+                       (WS-TAXABLE-SALARY - WS-BRACKET-1) * WS-RATE-1
+               WHEN WS-TAXABLE-SALARY <= WS-BRACKET-3
+                   COMPUTE WS-INCOME-TAX ROUNDED =
+                       (WS-BRACKET-2 - WS-BRACKET-1) * WS-RATE-1 +
+                       (WS-TAXABLE-SALARY - WS-BRACKET-2) * WS-RATE-2
+               WHEN OTHER
+                   COMPUTE WS-INCOME-TAX ROUNDED =
+                       (WS-BRACKET-2 - WS-BRACKET-1) * WS-RATE-1 +
+                       (WS-BRACKET-3 - WS-BRACKET-2) * WS-RATE-2 +
+                       (WS-TAXABLE-SALARY - WS-BRACKET-3) * WS-RATE-3
+           END-EVALUATE
+
+           COMPUTE WS-NET-SALARY =
+               WS-TAXABLE-SALARY - WS-INCOME-TAX.
+
+      * Charge fr-liste-dept.txt une seule fois en mémoire ; le fichier
+      * n'est plus réouvert pour chaque employé traité.
+       LOAD-DEPT-TABLE.
+           OPEN INPUT F-DEPT
+           MOVE WS-DEPT-STATUS TO WS-FILESTAT-CODE
+           MOVE "fr-liste-dept.txt" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN INPUT F-DEPT" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
                READ F-DEPT AT END
-                   DISPLAY "Erreur de lecture"
+                   MOVE 'Y' TO WS-EOF
                NOT AT END
-                   IF REMPLOYE-AGENCE = RDEPT-ID
-                       MOVE RDEPT-DEP TO OUT-DEPART
-                       MOVE RDEPT-REGION TO OUT-REGION
-                       MOVE 'Y' TO DEPT-FOUND
+                   IF WS-DEPT-COUNT >= WS-DEPT-TABLE-MAX
+                       PERFORM WRITE-DEPT-TABLE-CAPACITY-EXCEPTION
+                   ELSE
+                       ADD 1 TO WS-DEPT-COUNT
+                       SET DEPT-IDX TO WS-DEPT-COUNT
+                       MOVE RDEPT-ID TO WS-DEPT-ID(DEPT-IDX)
+                       MOVE RDEPT-DEP TO WS-DEPT-DEP(DEPT-IDX)
+                       MOVE RDEPT-REGION TO WS-DEPT-REGION(DEPT-IDX)
                    END-IF
            END-PERFORM
-               IF DEPT-FOUND = 'N'
-           DISPLAY "Département non trouvé" SPACE, REMPLOYE-AGENCE.
+           CLOSE F-DEPT
+           MOVE 'N' TO WS-EOF.
+
+      * Signale, une seule fois, qu'il y a plus de départements dans
+      * fr-liste-dept.txt que WS-DEPT-TABLE ne peut en contenir. Le
+      * fichier d'exceptions n'est pas encore ouvert à ce stade du
+      * chargement (il ne l'est qu'après LOAD-DEPT-TABLE), d'où
+      * l'avertissement console seul, au même titre que les autres
+      * anomalies de capacité détectées avant l'ouverture des fichiers
+      * de sortie.
+       WRITE-DEPT-TABLE-CAPACITY-EXCEPTION.
+           IF WS-DEPT-TABLE-FULL = 'N'
+               MOVE 'Y' TO WS-DEPT-TABLE-FULL
+               DISPLAY "ATTENTION : capacite de WS-DEPT-TABLE ("
+                   WS-DEPT-TABLE-MAX
+                   ") depassee, departements au-dela de cette "
+                   "limite indisponibles pour LOOKUP-DEPT"
+           END-IF.
+
+       LOOKUP-DEPT.
+           MOVE 'N' TO DEPT-FOUND
+           SET DEPT-IDX TO 1
+           SEARCH WS-DEPT-ENTRY VARYING DEPT-IDX
+               AT END
+                   PERFORM WRITE-DEPT-EXCEPTION
+               WHEN WS-DEPT-ID(DEPT-IDX) = REMPLOYE-AGENCE
+                   MOVE WS-DEPT-DEP(DEPT-IDX) TO OUT-DEPART
+                   MOVE WS-DEPT-REGION(DEPT-IDX) TO OUT-REGION
+                   MOVE 'Y' TO DEPT-FOUND
+           END-SEARCH.
+
+      * Même recherche que LOOKUP-DEPT, utilisée pour rejouer un
+      * employé déjà traité (REPLAY-SKIPPED-EMPLOYEE) sans dupliquer
+      * dans employee-exceptions.txt une anomalie déjà signalée lors de
+      * l'exécution interrompue.
+       LOOKUP-DEPT-QUIET.
+           MOVE 'N' TO DEPT-FOUND
+           SET DEPT-IDX TO 1
+           SEARCH WS-DEPT-ENTRY VARYING DEPT-IDX
+               AT END
+                   CONTINUE
+               WHEN WS-DEPT-ID(DEPT-IDX) = REMPLOYE-AGENCE
+                   MOVE WS-DEPT-DEP(DEPT-IDX) TO OUT-DEPART
+                   MOVE WS-DEPT-REGION(DEPT-IDX) TO OUT-REGION
+                   MOVE 'Y' TO DEPT-FOUND
+           END-SEARCH.
+
+      * Rapport d'exception pour les agences sans correspondance dans
+      * la table des départements, au lieu d'un DISPLAY qui défile
+      * dans la console et que personne ne relit. L'enregistrement
+      * d'entrée complet est conservé pour que RH puisse corriger.
+       WRITE-DEPT-EXCEPTION.
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           STRING "DEPT_NON_TROUVE agence:" SPACE REMPLOYE-AGENCE
+                  SPACE "enregistrement:" SPACE REMPLOYE-RECORD
+                  DELIMITED BY SIZE
+                  INTO WS-EXCEPTION-LINE
+           WRITE R-DEPTEXC FROM WS-EXCEPTION-LINE.
+
+      * Charge employee-last-dept.dat en mémoire au démarrage
+      * ; absent au premier run, auquel cas la table reste vide et
+      * chaque employé rencontre sa toute première affectation connue
+      * (pas de mutation à historiser).
+       LOAD-LASTDEPT-TABLE.
+           OPEN INPUT F-LASTDEPT
+           IF WS-LASTDEPT-STATUS = "00"
+               PERFORM UNTIL WS-LASTDEPT-EOF = 'Y'
+                   READ F-LASTDEPT AT END
+                       MOVE 'Y' TO WS-LASTDEPT-EOF
+                   NOT AT END
+                       IF WS-LASTDEPT-COUNT >= WS-LASTDEPT-TABLE-MAX
+                           PERFORM WRITE-LASTDEPT-LOAD-CAPACITY
+                       ELSE
+                           ADD 1 TO WS-LASTDEPT-COUNT
+                           SET LASTDEPT-IDX TO WS-LASTDEPT-COUNT
+                           MOVE LASTDEPT-ID TO
+                               WS-LASTDEPT-ID(LASTDEPT-IDX)
+                           MOVE LASTDEPT-AGENCE TO
+                               WS-LASTDEPT-AGENCE(LASTDEPT-IDX)
+                           MOVE LASTDEPT-DEPART TO
+                               WS-LASTDEPT-DEPART(LASTDEPT-IDX)
+                           MOVE LASTDEPT-REGION TO
+                               WS-LASTDEPT-REGION(LASTDEPT-IDX)
+                       END-IF
+               END-PERFORM
+               CLOSE F-LASTDEPT
+           END-IF.
+
+      * Même situation qu'à LOAD-DEPT-TABLE : employee-last-dept.dat
+      * est lu avant l'ouverture de employee-exceptions.txt, donc
+      * l'avertissement de capacité ne peut être qu'un message
+      * console. Le drapeau est partagé avec WRITE-LASTDEPT-CAPACITY-
+      * EXCEPTION pour n'afficher l'avertissement qu'une seule fois au
+      * total, que la table se remplisse au chargement ou en cours de
+      * traitement.
+       WRITE-LASTDEPT-LOAD-CAPACITY.
+           IF WS-LASTDEPT-TABLE-FULL = 'N'
+               MOVE 'Y' TO WS-LASTDEPT-TABLE-FULL
+               DISPLAY "ATTENTION : capacite de WS-LASTDEPT-TABLE ("
+                   WS-LASTDEPT-TABLE-MAX
+                   ") depassee au chargement, historique de mutation "
+                   "incomplet"
+           END-IF.
+
+      * Compare l'affectation de l'employé courant (résolue par
+      * LOOKUP-DEPT) à sa dernière affectation connue.
+      * Première rencontre : l'entrée est créée sans écriture dans
+      * l'historique, il n'y a rien à "muter" depuis. Changement
+      * détecté : la mutation (ancienne et nouvelle affectation) est
+      * ajoutée à employee-transfer-history.txt avant de mettre à jour
+      * l'entrée en mémoire.
+       CHECK-TRANSFER-HISTORY.
+           IF DEPT-FOUND = 'Y'
+               SET LASTDEPT-IDX TO 1
+               SEARCH WS-LASTDEPT-ENTRY
+                   AT END
+                       IF WS-LASTDEPT-COUNT >= WS-LASTDEPT-TABLE-MAX
+                           PERFORM WRITE-LASTDEPT-CAPACITY-EXCEPTION
+                       ELSE
+                           ADD 1 TO WS-LASTDEPT-COUNT
+                           SET LASTDEPT-IDX TO WS-LASTDEPT-COUNT
+                           MOVE REMPLOYE-ID TO
+                               WS-LASTDEPT-ID(LASTDEPT-IDX)
+                           MOVE OUT-AGENCE TO
+                               WS-LASTDEPT-AGENCE(LASTDEPT-IDX)
+                           MOVE OUT-DEPART TO
+                               WS-LASTDEPT-DEPART(LASTDEPT-IDX)
+                           MOVE OUT-REGION TO
+                               WS-LASTDEPT-REGION(LASTDEPT-IDX)
+                       END-IF
+                   WHEN WS-LASTDEPT-ID(LASTDEPT-IDX) = REMPLOYE-ID
+                       IF WS-LASTDEPT-AGENCE(LASTDEPT-IDX)
+                               NOT = OUT-AGENCE
+                           PERFORM WRITE-TRANSFER-HISTORY
+                           MOVE OUT-AGENCE TO
+                               WS-LASTDEPT-AGENCE(LASTDEPT-IDX)
+                           MOVE OUT-DEPART TO
+                               WS-LASTDEPT-DEPART(LASTDEPT-IDX)
+                           MOVE OUT-REGION TO
+                               WS-LASTDEPT-REGION(LASTDEPT-IDX)
+                       END-IF
+               END-SEARCH
+           END-IF.
+
+       WRITE-TRANSFER-HISTORY.
+           MOVE SPACES TO R-TRANSFER
+           STRING "MUTATION employe:" SPACE REMPLOYE-ID
+                  SPACE "ancienne_agence:" SPACE
+                  WS-LASTDEPT-AGENCE(LASTDEPT-IDX)
+                  SPACE "ancien_dept:" SPACE
+                  WS-LASTDEPT-DEPART(LASTDEPT-IDX)
+                  SPACE "ancienne_region:" SPACE
+                  WS-LASTDEPT-REGION(LASTDEPT-IDX)
+                  SPACE "nouvelle_agence:" SPACE OUT-AGENCE
+                  SPACE "nouveau_dept:" SPACE OUT-DEPART
+                  SPACE "nouvelle_region:" SPACE OUT-REGION
+                  DELIMITED BY SIZE
+                  INTO R-TRANSFER
+           OPEN EXTEND F-TRANSFER
+           IF WS-TRANSFER-STATUS = "05" OR WS-TRANSFER-STATUS = "35"
+               OPEN OUTPUT F-TRANSFER
+           END-IF
+           MOVE WS-TRANSFER-STATUS TO WS-FILESTAT-CODE
+           MOVE "employee-transfer-history.txt" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN F-TRANSFER" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           WRITE R-TRANSFER
+           CLOSE F-TRANSFER.
+
+      * Réécrit intégralement employee-last-dept.dat à partir de la
+      * table en mémoire, mise à jour par CHECK-TRANSFER-HISTORY
+      * pendant le run (même principe que CLEAR-CHECKPOINT : le
+      * fichier reflète toujours l'état courant, pas un delta).
+       SAVE-LASTDEPT-TABLE.
+           OPEN OUTPUT F-LASTDEPT
+           MOVE WS-LASTDEPT-STATUS TO WS-FILESTAT-CODE
+           MOVE "employee-last-dept.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT F-LASTDEPT" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           PERFORM VARYING LASTDEPT-IDX FROM 1 BY 1
+                   UNTIL LASTDEPT-IDX > WS-LASTDEPT-COUNT
+               MOVE SPACES TO R-LASTDEPT
+               MOVE WS-LASTDEPT-ID(LASTDEPT-IDX) TO LASTDEPT-ID
+               MOVE WS-LASTDEPT-AGENCE(LASTDEPT-IDX) TO LASTDEPT-AGENCE
+               MOVE WS-LASTDEPT-DEPART(LASTDEPT-IDX) TO LASTDEPT-DEPART
+               MOVE WS-LASTDEPT-REGION(LASTDEPT-IDX) TO LASTDEPT-REGION
+               WRITE R-LASTDEPT
+           END-PERFORM
+           CLOSE F-LASTDEPT.
+
+      * Rapport d'exception pour les enregistrements dont le salaire
+      * n'est pas numérique : rejetés avant tout calcul de paie et
+      * avant d'entrer dans le rapport ou les totaux.
+       WRITE-INVALID-SALARY-EXCEPTION.
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           STRING "SALAIRE_INVALIDE enregistrement:" SPACE
+                  REMPLOYE-RECORD
+                  DELIMITED BY SIZE
+                  INTO WS-EXCEPTION-LINE
+           WRITE R-DEPTEXC FROM WS-EXCEPTION-LINE.
+
+      * Relit le dernier point de reprise enregistré, s'il existe, pour
+      * savoir combien d'employés ont déjà été traités avec succès lors
+      * d'une exécution précédente.
+       LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-RESUME-COUNT
+           OPEN INPUT F-CHECKPOINT
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ F-CHECKPOINT INTO R-CHECKPOINT
+                   NOT AT END
+                       MOVE CKPT-REC-COUNT TO WS-RESUME-COUNT
+               END-READ
+               CLOSE F-CHECKPOINT
+           END-IF.
+
+      * Avance dans fichierclient.txt pour sauter les employés déjà
+      * traités, afin qu'un rerun après un abend ne les duplique pas.
+      * Chaque employé sauté est rejoué dans EMPLOYEE-TABLE et les
+      * sous-totaux, car ces employés doivent réapparaître dans le
+      * bloc trié et les totaux finaux malgré la reprise, sans
+      * réécrire rapportclient.txt ni les fichiers d'exceptions déjà
+      * alimentés lors de l'exécution interrompue.
+       SKIP-ALREADY-PROCESSED.
+           PERFORM WS-RESUME-COUNT TIMES
+               READ F-EMPLOYE AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM REPLAY-SKIPPED-EMPLOYEE
+           END-PERFORM.
+
+      * Recalcule, pour un employé déjà traité lors d'une exécution
+      * précédente, les mêmes agrégats que PROCESS-EMPLOYEE (paie
+      * nette, sous-total région, ligne du tri final) sans rejouer les
+      * écritures déjà faites sur disque (rapportclient.txt, fichiers
+      * d'exceptions, historique de mutation).
+       REPLAY-SKIPPED-EMPLOYEE.
+           IF REMPLOYE-SALAIRE IS NUMERIC
+               MOVE REMPLOYE-ID TO OUT-ID
+               MOVE REMPLOYE-NOM TO OUT-NOM
+               MOVE REMPLOYE-PRENOM TO OUT-PRENOM
+               MOVE REMPLOYE-POSTE TO OUT-POSTE
+               MOVE REMPLOYE-AGENCE TO OUT-AGENCE
+               MOVE REMPLOYE-SALAIRE TO WS-GROSS-SALARY
+               PERFORM COMPUTE-NET-PAY
+               MOVE WS-NET-SALARY TO OUT-SALAIRE
+               ADD WS-NET-SALARY TO WS-TOTAL-SALARY
+               PERFORM LOOKUP-DEPT-QUIET
+               IF DEPT-FOUND = 'Y'
+                   PERFORM ACCUMULATE-REGION-TOTAL
+                   PERFORM STORE-EMPLOYEE-ROW
+                   PERFORM REPLAY-LASTDEPT-UPDATE
+               END-IF
+               ADD 1 TO WS-SUCCESS-WRITES
+           END-IF
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+      * Met à jour (ou crée) l'entrée WS-LASTDEPT-ENTRY de l'employé
+      * rejoué, exactement comme le ferait CHECK-TRANSFER-HISTORY, mais
+      * sans ajouter de ligne à employee-transfer-history.txt : la
+      * mutation correspondante a déjà été historisée lors de
+      * l'exécution interrompue qui a traité cet employé la première
+      * fois.
+       REPLAY-LASTDEPT-UPDATE.
+           SET LASTDEPT-IDX TO 1
+           SEARCH WS-LASTDEPT-ENTRY
+               AT END
+                   IF WS-LASTDEPT-COUNT >= WS-LASTDEPT-TABLE-MAX
+                       PERFORM WRITE-LASTDEPT-CAPACITY-EXCEPTION
+                   ELSE
+                       ADD 1 TO WS-LASTDEPT-COUNT
+                       SET LASTDEPT-IDX TO WS-LASTDEPT-COUNT
+                       MOVE REMPLOYE-ID TO
+                           WS-LASTDEPT-ID(LASTDEPT-IDX)
+                       MOVE OUT-AGENCE TO
+                           WS-LASTDEPT-AGENCE(LASTDEPT-IDX)
+                       MOVE OUT-DEPART TO
+                           WS-LASTDEPT-DEPART(LASTDEPT-IDX)
+                       MOVE OUT-REGION TO
+                           WS-LASTDEPT-REGION(LASTDEPT-IDX)
+                   END-IF
+               WHEN WS-LASTDEPT-ID(LASTDEPT-IDX) = REMPLOYE-ID
+                   MOVE OUT-AGENCE TO
+                       WS-LASTDEPT-AGENCE(LASTDEPT-IDX)
+                   MOVE OUT-DEPART TO
+                       WS-LASTDEPT-DEPART(LASTDEPT-IDX)
+                   MOVE OUT-REGION TO
+                       WS-LASTDEPT-REGION(LASTDEPT-IDX)
+           END-SEARCH.
+
+      * Réécrit le point de reprise après chaque employé traité avec
+      * succès : reprendre une exécution interrompue ne rejoue pas tout
+      * le batch depuis le premier enregistrement.
+       SAVE-CHECKPOINT.
+           COMPUTE CKPT-REC-COUNT = WS-RESUME-COUNT + WS-RECORDS-WRITTEN
+           MOVE REMPLOYE-ID TO CKPT-LAST-ID
+           OPEN OUTPUT F-CHECKPOINT
+           MOVE WS-CHECKPOINT-STATUS TO WS-FILESTAT-CODE
+           MOVE "employee-checkpoint.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT F-CHECKPOINT" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           WRITE R-CHECKPOINT
+           CLOSE F-CHECKPOINT.
+
+      * Une fois le batch terminé intégralement, le point de reprise
+      * est remis à zéro pour que la prochaine exécution reparte du
+      * début de fichierclient.txt.
+       CLEAR-CHECKPOINT.
+           MOVE ZERO TO CKPT-REC-COUNT
+           MOVE SPACES TO CKPT-LAST-ID
+           OPEN OUTPUT F-CHECKPOINT
+           MOVE WS-CHECKPOINT-STATUS TO WS-FILESTAT-CODE
+           MOVE "employee-checkpoint.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT F-CHECKPOINT" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           WRITE R-CHECKPOINT
+           CLOSE F-CHECKPOINT.
+
+           COPY 'FILESTCHK.cpy'.
+           COPY 'AUDITWRT.cpy'.
+           COPY 'PARAMLOAD.cpy'.
 
-           END PROGRAM employee.
+       END PROGRAM employee.
