@@ -0,0 +1,20 @@
+      * Ajoute une ligne au journal assurances-total-eur.log : chaque
+      * programme d'assurance y appende son propre total converti en
+      * EUR (WS-TOTAL-MONTANT-EUR, voir RATEWS.cpy/RATECNV.cpy), afin
+      * qu'un total consolidé multi-devises soit consultable sur un
+      * seul fichier plutôt que dans trois rapports séparés.
+       WRITE-CONSOLIDATED-TOTAL.
+           MOVE FUNCTION CURRENT-DATE TO WS-CONSO-DATETIME
+           OPEN EXTEND CONSO-FILE
+           IF WS-CONSO-FILE-STATUS = "05" OR WS-CONSO-FILE-STATUS = "35"
+               OPEN OUTPUT CONSO-FILE
+           END-IF
+           MOVE SPACES TO WS-CONSO-LINE
+           STRING WS-CONSO-DATETIME(1:8) "-" WS-CONSO-DATETIME(9:6)
+                  " " WS-CONSO-PROGRAM
+                  " total_eur=" WS-TOTAL-MONTANT-EUR
+                  DELIMITED BY SIZE
+               INTO WS-CONSO-LINE
+           MOVE WS-CONSO-LINE TO CONSO-RECORD
+           WRITE CONSO-RECORD
+           CLOSE CONSO-FILE.
