@@ -0,0 +1,4 @@
+       01 WS-PARAM-STATUS              PIC XX.
+       01 WS-PARAM-EOF                 PIC X VALUE 'N'.
+       01 WS-PARAM-KEY                 PIC X(30).
+       01 WS-PARAM-VALUE               PIC X(20).
