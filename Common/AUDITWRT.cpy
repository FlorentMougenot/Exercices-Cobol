@@ -0,0 +1,25 @@
+      * Ajoute une ligne au journal d'audit partagé batch-audit.log
+      * : horodatage, programme, enregistrements lus/écrits
+      * et total calculé par l'appelant. Seule trace persistante d'une
+      * exécution, au lieu du simple DISPLAY de fin de run.
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-DATETIME
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "05" OR WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE WS-AUDIT-FILE-STATUS TO WS-FILESTAT-CODE
+           MOVE "batch-audit.log" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN AUDIT-FILE" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           MOVE SPACES TO WS-AUDIT-LINE
+           STRING WS-AUDIT-DATETIME(1:8) "-" WS-AUDIT-DATETIME(9:6)
+                  " " WS-AUDIT-PROGRAM
+                  " lus=" WS-AUDIT-RECORDS-READ
+                  " ecrits=" WS-AUDIT-RECORDS-WRITTEN
+                  " total=" WS-AUDIT-TOTAL
+                  DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE
+           MOVE WS-AUDIT-LINE TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
