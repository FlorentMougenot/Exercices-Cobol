@@ -0,0 +1,15 @@
+      * Paragraphe d'erreur commun : arrête le run avec un
+      * message clair et un RETURN-CODE non nul dès qu'une opération
+      * fichier échoue, au lieu que chaque programme continue ou
+      * échoue silencieusement à sa façon. WS-FILESTAT-CODE,
+      * WS-FILESTAT-OPERATION et WS-FILESTAT-FILENAME doivent être
+      * renseignés (copybook FILESTAT.cpy) avant le PERFORM.
+       CHECK-FILE-STATUS.
+           IF WS-FILESTAT-CODE NOT = "00"
+               DISPLAY "ERREUR FICHIER " FUNCTION TRIM(
+                   WS-FILESTAT-FILENAME) " - " FUNCTION TRIM(
+                   WS-FILESTAT-OPERATION) " - FILE STATUS "
+                   WS-FILESTAT-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
