@@ -0,0 +1,2 @@
+       FD  CONSO-FILE.
+       01  CONSO-RECORD                PIC X(80).
