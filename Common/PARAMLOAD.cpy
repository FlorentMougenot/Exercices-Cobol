@@ -0,0 +1,19 @@
+      * Lit le fichier de paramètres ligne par ligne sous la forme
+      * "CLE VALEUR" et appelle APPLY-PARAMETER, à fournir par le
+      * programme appelant, pour chaque ligne lue. Si le
+      * fichier est absent, les valeurs par défaut du programme sont
+      * conservées telles quelles.
+       LOAD-PARAMETERS.
+           OPEN INPUT PARAM-FILE
+           IF WS-PARAM-STATUS = "00"
+               PERFORM UNTIL WS-PARAM-EOF = 'Y'
+                   READ PARAM-FILE AT END
+                       MOVE 'Y' TO WS-PARAM-EOF
+                   NOT AT END
+                       MOVE SPACES TO WS-PARAM-KEY WS-PARAM-VALUE
+                       UNSTRING PARAM-RECORD DELIMITED BY SPACE
+                           INTO WS-PARAM-KEY WS-PARAM-VALUE
+                       PERFORM APPLY-PARAMETER
+               END-PERFORM
+               CLOSE PARAM-FILE
+           END-IF.
