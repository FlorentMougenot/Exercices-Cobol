@@ -0,0 +1,5 @@
+      * Sélection du journal de totaux consolidés multi-devises,
+      * commun aux programmes d'assurance.
+           SELECT CONSO-FILE ASSIGN TO 'assurances-total-eur.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONSO-FILE-STATUS.
