@@ -0,0 +1,15 @@
+      * Convertit WS-COMMON-MONTANT (dans la devise WS-COMMON-DEVISE,
+      * à fournir par l'appelant) en euros et l'ajoute à
+      * WS-TOTAL-MONTANT-EUR.
+       CONVERT-TO-EUR-AND-ACCUMULATE.
+           MOVE 1.000 TO WS-FOUND-RATE
+           SET RATE-IDX TO 1
+           SEARCH WS-RATE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-RATE-DEVISE(RATE-IDX) = WS-COMMON-DEVISE
+                   MOVE WS-RATE-VALUE(RATE-IDX) TO WS-FOUND-RATE
+           END-SEARCH
+           COMPUTE WS-COMMON-MONTANT-EUR ROUNDED =
+               WS-COMMON-MONTANT * WS-FOUND-RATE
+           ADD WS-COMMON-MONTANT-EUR TO WS-TOTAL-MONTANT-EUR.
