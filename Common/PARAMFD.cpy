@@ -0,0 +1,2 @@
+       FD  PARAM-FILE.
+       01  PARAM-RECORD                PIC X(60).
