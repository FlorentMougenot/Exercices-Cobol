@@ -0,0 +1,5 @@
+      * Sélection du fichier d'exceptions de validation, partagé entre
+      * assusaf.cbl et assutest.cbl.
+           SELECT EXCEPTIONS-FILE ASSIGN TO 'assurances-exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VALID-FILE-STATUS.
