@@ -0,0 +1,4 @@
+       01 WS-CONSO-FILE-STATUS         PIC XX.
+       01 WS-CONSO-PROGRAM             PIC X(20).
+       01 WS-CONSO-DATETIME            PIC X(21).
+       01 WS-CONSO-LINE                PIC X(80).
