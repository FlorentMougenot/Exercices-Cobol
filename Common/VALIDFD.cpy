@@ -0,0 +1,2 @@
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTIONS-RECORD            PIC X(120).
