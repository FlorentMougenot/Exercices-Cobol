@@ -0,0 +1,4 @@
+      * Description FD du journal d'audit partagé. À coller
+      * dans FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD                PIC X(100).
