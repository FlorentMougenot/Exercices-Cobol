@@ -0,0 +1,11 @@
+      * Champs partagés pour WRITE-AUDIT-LOG. Chaque
+      * programme renseigne WS-AUDIT-PROGRAM/WS-AUDIT-RECORDS-READ/
+      * WS-AUDIT-RECORDS-WRITTEN/WS-AUDIT-TOTAL avant de PERFORM
+      * WRITE-AUDIT-LOG (copybook AUDITWRT.cpy).
+       01  WS-AUDIT-FILE-STATUS        PIC XX.
+       01  WS-AUDIT-PROGRAM            PIC X(20).
+       01  WS-AUDIT-DATETIME           PIC X(21).
+       01  WS-AUDIT-RECORDS-READ       PIC 9(6).
+       01  WS-AUDIT-RECORDS-WRITTEN    PIC 9(6).
+       01  WS-AUDIT-TOTAL              PIC 9(10)V99.
+       01  WS-AUDIT-LINE               PIC X(100).
