@@ -0,0 +1,5 @@
+      * Déclaration SELECT du journal d'audit partagé.
+      * À coller dans FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO 'batch-audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
