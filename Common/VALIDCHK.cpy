@@ -0,0 +1,46 @@
+      * Valide un enregistrement d'assurance avant son traitement
+      * : MONTANT numérique, DATE-DEBUT <= DATE-FIN, STATUT
+      * reconnu. L'appelant renseigne les champs WS-COMMON-* de
+      * VALIDWS.cpy avant le PERFORM ; WS-VALID-RESULT = 'NO' et
+      * WS-VALID-REASON expliquent le rejet.
+       VALIDATE-ASSURANCE-RECORD.
+           MOVE 'YES' TO WS-VALID-RESULT
+           MOVE SPACES TO WS-VALID-REASON
+           COMPUTE WS-VALID-DATE-DEB-8 =
+               FUNCTION NUMVAL(WS-COMMON-DATE-DEB(5:4)) * 10000 +
+               FUNCTION NUMVAL(WS-COMMON-DATE-DEB(3:2)) * 100 +
+               FUNCTION NUMVAL(WS-COMMON-DATE-DEB(1:2))
+           COMPUTE WS-VALID-DATE-FIN-8 =
+               FUNCTION NUMVAL(WS-COMMON-DATE-FIN(5:4)) * 10000 +
+               FUNCTION NUMVAL(WS-COMMON-DATE-FIN(3:2)) * 100 +
+               FUNCTION NUMVAL(WS-COMMON-DATE-FIN(1:2))
+           IF FUNCTION TEST-NUMVAL(WS-COMMON-MONTANT-STR) NOT = 0
+               MOVE 'NO' TO WS-VALID-RESULT
+               MOVE "MONTANT_INVALIDE" TO WS-VALID-REASON
+           ELSE IF WS-VALID-DATE-DEB-8 > WS-VALID-DATE-FIN-8
+               MOVE 'NO' TO WS-VALID-RESULT
+               MOVE "DATES_INCOHERENTES" TO WS-VALID-REASON
+           ELSE IF NOT STATUT-RECONNU
+               MOVE 'NO' TO WS-VALID-RESULT
+               MOVE "STATUT_INCONNU" TO WS-VALID-REASON
+           END-IF.
+
+      * Ajoute l'enregistrement rejeté à assurances-exceptions.txt
+      * (même convention OPEN EXTEND + repli OPEN OUTPUT sur statut
+      * 05/35 que WRITE-CONSOLIDATED-TOTAL dans CONSOWRT.cpy).
+       WRITE-VALIDATION-EXCEPTION.
+           MOVE SPACES TO EXCEPTIONS-RECORD
+           OPEN EXTEND EXCEPTIONS-FILE
+           IF WS-VALID-FILE-STATUS = "05" OR WS-VALID-FILE-STATUS = "35"
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF
+           STRING WS-VALID-REASON DELIMITED BY SIZE
+                  " numero:" SPACE WS-COMMON-NUMERO
+                  " statut:" SPACE WS-COMMON-STATUT
+                  " debut:" SPACE WS-COMMON-DATE-DEB
+                  " fin:" SPACE WS-COMMON-DATE-FIN
+                  " montant:" SPACE WS-COMMON-MONTANT-STR
+                  DELIMITED BY SIZE
+                  INTO EXCEPTIONS-RECORD
+           WRITE EXCEPTIONS-RECORD
+           CLOSE EXCEPTIONS-FILE.
