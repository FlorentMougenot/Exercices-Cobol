@@ -0,0 +1,27 @@
+      * Champs partagés pour VALIDATE-ASSURANCE-RECORD.
+      * L'appelant renseigne WS-COMMON-MONTANT-STR/WS-COMMON-DATE-DEB/
+      * WS-COMMON-DATE-FIN/WS-COMMON-STATUT avant le PERFORM et relit
+      * WS-VALID-RESULT/WS-VALID-REASON ensuite. Distinct de
+      * WS-COMMON-MONTANT (RATEWS.cpy, numérique, déjà converti) pour
+      * pouvoir tester la chaîne MONTANT brute telle que lue du
+      * fichier, point décimal compris.
+       01 WS-VALID-FILE-STATUS       PIC XX.
+       01 WS-COMMON-NUMERO           PIC X(8).
+       01 WS-COMMON-MONTANT-STR      PIC X(9).
+       01 WS-COMMON-DATE-DEB         PIC X(8).
+       01 WS-COMMON-DATE-FIN         PIC X(8).
+      * JJMMAAAA reformaté en AAAAMMJJ pour comparaison numérique
+      * (même calcul que WS-TERM-DATE-8 dans emppurge.cbl) : un
+      * compare lexical sur la chaîne brute ne trie pas correctement
+      * au passage d'une année sur l'autre.
+       01 WS-VALID-DATE-DEB-8        PIC 9(8).
+       01 WS-VALID-DATE-FIN-8        PIC 9(8).
+      * Casse alignée sur le littéral utilisé partout ailleurs dans le
+      * dépôt pour ce même champ (synthese.cbl "Actif"/"Suspendu"/
+      * "Resilie", assudeux.cbl 'Actif') : PIC X est sensible à la
+      * casse, "ACTIF" ne reconnaîtrait donc aucun enregistrement réel.
+       01 WS-COMMON-STATUT           PIC X(8).
+           88 STATUT-RECONNU         VALUE 'Actif   ' 'Inactif '
+                                            'Resilie ' 'Suspendu'.
+       01 WS-VALID-RESULT            PIC X(3) VALUE 'YES'.
+       01 WS-VALID-REASON            PIC X(40).
