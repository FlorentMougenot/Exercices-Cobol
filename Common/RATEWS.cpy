@@ -0,0 +1,21 @@
+      * Table de taux de change fixe vers l'EUR, partagée entre les
+      * programmes d'assurance. Une
+      * devise non répertoriée est traitée comme équivalente à l'EUR
+      * (taux 1.00). Le programme appelant doit par ailleurs déclarer
+      * son propre WS-COMMON-DEVISE PIC X(3) (alimenté depuis son
+      * enregistrement courant).
+       01  WS-EXCHANGE-RATES.
+           05  FILLER PIC X(7) VALUE "EUR1000".
+           05  FILLER PIC X(7) VALUE "USD0920".
+           05  FILLER PIC X(7) VALUE "GBP1160".
+           05  FILLER PIC X(7) VALUE "CHF1030".
+           05  FILLER PIC X(7) VALUE "JPY0006".
+       01  WS-EXCHANGE-RATE-TABLE REDEFINES WS-EXCHANGE-RATES.
+           05  WS-RATE-ENTRY OCCURS 5 TIMES INDEXED BY RATE-IDX.
+               10  WS-RATE-DEVISE    PIC X(3).
+               10  WS-RATE-VALUE     PIC 9V999.
+
+       01  WS-COMMON-MONTANT     PIC 9(7)V99.
+       01  WS-COMMON-MONTANT-EUR PIC 9(9)V99.
+       01  WS-TOTAL-MONTANT-EUR  PIC 9(11)V99 VALUE ZERO.
+       01  WS-FOUND-RATE         PIC 9V999.
