@@ -0,0 +1,10 @@
+      * Sélection du fichier de paramètres externe.
+      * :PARAMFILE: est remplacé par l'appelant avec le littéral
+      * complet (guillemets compris) du fichier de configuration à
+      * lire (une paire CLE VALEUR par ligne), pour rendre les seuils
+      * ajustables sans recompilation. Le jeton doit rester sans
+      * guillemets ici : la substitution COPY REPLACING ne remplace
+      * pas un texte partiel a l'interieur d'un littéral existant.
+           SELECT PARAM-FILE ASSIGN TO :PARAMFILE:
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
