@@ -0,0 +1,6 @@
+      * Champs partagés pour CHECK-FILE-STATUS. Chaque
+      * programme y recopie son propre FILE STATUS avant de PERFORM
+      * CHECK-FILE-STATUS (copybook FILESTCHK.cpy).
+       01  WS-FILESTAT-CODE           PIC XX.
+       01  WS-FILESTAT-OPERATION      PIC X(40).
+       01  WS-FILESTAT-FILENAME       PIC X(40).
