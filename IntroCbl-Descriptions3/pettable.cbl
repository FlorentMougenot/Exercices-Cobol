@@ -1,19 +1,227 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. pettable.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier maître des animaux, sur le même modèle que
+      * le maître des utilisateurs de usertabl.cbl.
+           SELECT F-PET-MASTER ASSIGN TO "pets.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MASTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-PET-MASTER.
+       01  F-PET-MASTER-REC.
+           05 FM-PET-ID-KEY             PIC X(3).
+           05 FM-PET-ID-NUM             PIC 9(5).
+           05 FM-PET-GENDER             PIC X(1).
+           05 FM-PET-NAME               PIC X(8).
+           05 FM-PET-LOOF               PIC X(3).
+           05 FM-PET-AGE                PIC 9(3).
+           05 FM-PET-MASTER-LASTNAME    PIC X(9).
+           05 FM-PET-MASTER-FIRSTNAME   PIC X(6).
+           05 FM-PET-MASTER-ID-A        PIC A(2).
+           05 FM-PET-MASTER-ID-B        PIC 9(3).
+
        WORKING-STORAGE SECTION.
-       01 PETXX.
-        05 PET-ID.
-         07 PET-ID-KEY           PIC X(3).
-         07 PET-ID-NUM           PIC 9(5).
-        05 PET-GENDER            PIC X(1).
-        05 PET-NAME              PIC X(8).
-        05 PET-LOOF              PIC X(3).
-        05 PET-AGE               PIC 9(3).
-        05 PET-MASTER.
-         07 PET-MASTER-LASTNAME  PIC X(9).
-         07 PET-MASTER-FIRSTNAME PIC X(6).
-         07 PET-MASTER-ID.
-          10 PET-MASTER-ID-A     PIC A(2).
-          10 PET-MASTER-ID-B     PIC 9(3).
\ No newline at end of file
+       01 WS-PET-TABLE-MAX       PIC 9(4) VALUE 500.
+       01 PETS.
+           05 PET-COUNT              PIC 9(4) VALUE ZERO.
+           05 PETXX OCCURS 1 TO 500 TIMES
+                   DEPENDING ON PET-COUNT
+                   ASCENDING KEY IS PET-ID
+                   INDEXED BY IDX.
+               10 PET-ID.
+                   15 PET-ID-KEY           PIC X(3).
+                   15 PET-ID-NUM           PIC 9(5).
+               10 PET-GENDER            PIC X(1).
+               10 PET-NAME              PIC X(8).
+               10 PET-LOOF              PIC X(3).
+               10 PET-AGE               PIC 9(3).
+               10 PET-MASTER.
+                   15 PET-MASTER-LASTNAME  PIC X(9).
+                   15 PET-MASTER-FIRSTNAME PIC X(6).
+                   15 PET-MASTER-ID.
+                       20 PET-MASTER-ID-A     PIC A(2).
+                       20 PET-MASTER-ID-B     PIC 9(3).
+
+       01 WS-MASTER-STATUS          PIC XX.
+       01 WS-EOF                    PIC X VALUE 'N'.
+           COPY 'FILESTAT.cpy'.
+       01 WS-MENU-CHOICE            PIC X.
+       01 WS-SEARCH-ID.
+           05 WS-SEARCH-ID-KEY      PIC X(3).
+           05 WS-SEARCH-ID-NUM      PIC 9(5).
+       01 SEARCH-FOUND              PIC X(3).
+       01 WS-CONTINUE-FLAG          PIC X VALUE 'Y'.
+       01 WS-SHIFT-IDX              PIC 9(4).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM LOAD-PETS
+
+           PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
+               DISPLAY "------------------------------------------"
+               DISPLAY "1 - Recherche séquentielle"
+               DISPLAY "2 - Recherche dichotomique"
+               DISPLAY "3 - Enregistrer un animal"
+               DISPLAY "4 - Mettre à jour un animal"
+               DISPLAY "5 - Supprimer un animal"
+               DISPLAY "6 - Quitter"
+               DISPLAY "Votre choix :" SPACE WITH NO ADVANCING
+               ACCEPT WS-MENU-CHOICE
+
+               EVALUATE WS-MENU-CHOICE
+                   WHEN '1' PERFORM SEARCH-SIMPLE
+                   WHEN '2' PERFORM SEARCH-DICHOTOMIQUE
+                   WHEN '3' PERFORM ADD-PET
+                   WHEN '4' PERFORM UPDATE-PET
+                   WHEN '5' PERFORM DELETE-PET
+                   WHEN '6' MOVE 'N' TO WS-CONTINUE-FLAG
+                   WHEN OTHER DISPLAY "Choix invalide"
+               END-EVALUATE
+           END-PERFORM
+
+           STOP RUN.
+
+           COPY 'FILESTCHK.cpy'.
+
+      * Charge le fichier maître en mémoire, trié par identifiant.
+       LOAD-PETS.
+           MOVE ZERO TO PET-COUNT
+           OPEN INPUT F-PET-MASTER
+           IF WS-MASTER-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ F-PET-MASTER AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF PET-COUNT >= WS-PET-TABLE-MAX
+                           DISPLAY "ATTENTION : capacite de PETXX ("
+                               WS-PET-TABLE-MAX
+                               ") depassee, animaux "
+                               "supplementaires ignores"
+                       ELSE
+                           ADD 1 TO PET-COUNT
+                           SET IDX TO PET-COUNT
+                           MOVE F-PET-MASTER-REC TO PETXX (IDX)
+                       END-IF
+               END-PERFORM
+               CLOSE F-PET-MASTER
+           END-IF
+           IF PET-COUNT > 1
+               SORT PETXX ASCENDING KEY PET-ID
+           END-IF.
+
+      * Réécrit le fichier maître en entier.
+       SAVE-PETS.
+           OPEN OUTPUT F-PET-MASTER
+           MOVE WS-MASTER-STATUS TO WS-FILESTAT-CODE
+           MOVE "pets.dat" TO WS-FILESTAT-FILENAME
+           MOVE "OPEN OUTPUT F-PET-MASTER" TO WS-FILESTAT-OPERATION
+           PERFORM CHECK-FILE-STATUS
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > PET-COUNT
+               MOVE PETXX (IDX) TO F-PET-MASTER-REC
+               WRITE F-PET-MASTER-REC
+           END-PERFORM
+           CLOSE F-PET-MASTER.
+
+       READ-SEARCH-ID.
+           DISPLAY "Code animal (3 lettres + 5 chiffres) :"
+               SPACE WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ID.
+
+       SEARCH-SIMPLE.
+           PERFORM READ-SEARCH-ID
+           MOVE "NO" TO SEARCH-FOUND
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > PET-COUNT
+               IF PET-ID (IDX) = WS-SEARCH-ID
+                   MOVE "YES" TO SEARCH-FOUND
+                   DISPLAY PETXX (IDX)
+               END-IF
+           END-PERFORM
+           IF SEARCH-FOUND = "NO"
+               DISPLAY "Animal introuvable"
+           END-IF.
+
+       SEARCH-DICHOTOMIQUE.
+           PERFORM READ-SEARCH-ID
+           SEARCH ALL PETXX
+               AT END
+                   DISPLAY "Animal introuvable"
+               WHEN PET-ID (IDX) = WS-SEARCH-ID
+                   DISPLAY PETXX (IDX)
+           END-SEARCH.
+
+       ADD-PET.
+           IF PET-COUNT >= WS-PET-TABLE-MAX
+               DISPLAY "ATTENTION : capacite de PETXX ("
+                   WS-PET-TABLE-MAX
+                   ") atteinte, animal non ajoute"
+           ELSE
+               ADD 1 TO PET-COUNT
+               SET IDX TO PET-COUNT
+               PERFORM READ-SEARCH-ID
+               MOVE WS-SEARCH-ID TO PET-ID (IDX)
+               DISPLAY "Sexe (M/F) :" SPACE WITH NO ADVANCING
+               ACCEPT PET-GENDER (IDX)
+               DISPLAY "Nom de l'animal :" SPACE WITH NO ADVANCING
+               ACCEPT PET-NAME (IDX)
+               DISPLAY "Numéro LOOF :" SPACE WITH NO ADVANCING
+               ACCEPT PET-LOOF (IDX)
+               DISPLAY "Age :" SPACE WITH NO ADVANCING
+               ACCEPT PET-AGE (IDX)
+               DISPLAY "Nom du propriétaire :" SPACE WITH NO ADVANCING
+               ACCEPT PET-MASTER-LASTNAME (IDX)
+               DISPLAY "Prénom du propriétaire :" SPACE
+                   WITH NO ADVANCING
+               ACCEPT PET-MASTER-FIRSTNAME (IDX)
+               DISPLAY "Code propriétaire (2 lettres + 3 chiffres) :"
+                   SPACE WITH NO ADVANCING
+               ACCEPT PET-MASTER-ID (IDX)
+               IF PET-COUNT > 1
+                   SORT PETXX ASCENDING KEY PET-ID
+               END-IF
+               PERFORM SAVE-PETS
+           END-IF.
+
+       UPDATE-PET.
+           PERFORM READ-SEARCH-ID
+           MOVE "NO" TO SEARCH-FOUND
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > PET-COUNT
+               IF PET-ID (IDX) = WS-SEARCH-ID
+                   MOVE "YES" TO SEARCH-FOUND
+                   DISPLAY "Nouvel âge :" SPACE WITH NO ADVANCING
+                   ACCEPT PET-AGE (IDX)
+                   DISPLAY "Nouveau nom de propriétaire :" SPACE
+                       WITH NO ADVANCING
+                   ACCEPT PET-MASTER-LASTNAME (IDX)
+               END-IF
+           END-PERFORM
+           IF SEARCH-FOUND = "NO"
+               DISPLAY "Animal introuvable"
+           ELSE
+               PERFORM SAVE-PETS
+           END-IF.
+
+       DELETE-PET.
+           PERFORM READ-SEARCH-ID
+           MOVE "NO" TO SEARCH-FOUND
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > PET-COUNT
+               IF SEARCH-FOUND = "NO" AND PET-ID (IDX) = WS-SEARCH-ID
+                   MOVE "YES" TO SEARCH-FOUND
+                   PERFORM VARYING WS-SHIFT-IDX FROM IDX BY 1
+                           UNTIL WS-SHIFT-IDX >= PET-COUNT
+                       MOVE PETXX (WS-SHIFT-IDX + 1)
+                           TO PETXX (WS-SHIFT-IDX)
+                   END-PERFORM
+                   SUBTRACT 1 FROM PET-COUNT
+               END-IF
+           END-PERFORM
+           IF SEARCH-FOUND = "NO"
+               DISPLAY "Animal introuvable"
+           ELSE
+               PERFORM SAVE-PETS
+           END-IF.
